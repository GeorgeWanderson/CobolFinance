@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  BENEFREC.CPY - Layout do registro de beneficiário
+      *  (beneficiarios.dat). Compartilhado pelos programas de
+      *  cadastro de beneficiários e de pagamento que leem ou gravam
+      *  beneficiarios.dat, para manter o layout do arquivo em um só
+      *  lugar.
+      *****************************************************************
+       01  BeneficiarioRecord.
+           05  BeneficiarioID            PIC 9(5).
+           05  BeneficiarioNome          PIC A(50).
+           05  BeneficiarioDocumento     PIC X(14).
+           05  BeneficiarioDadosCobranca PIC X(30).
+           05  BeneficiarioStatus        PIC X(1).
+               88  BeneficiarioAtivo         VALUE 'A'.
+               88  BeneficiarioInativo       VALUE 'I'.
