@@ -7,51 +7,81 @@
            SELECT ClienteFile ASSIGN TO 'clientes.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-ContaFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ClienteFile.
-       01  ClienteRecord.
-           05  ClienteID       PIC 9(5).
-           05  ClienteNome     PIC A(50).
-           05  ClienteCPF      PIC X(11).
-           05  ClienteEndereco PIC A(100).
-           05  ClienteTelefone PIC X(15).
+       COPY CLIEREC.
+
+       FD  ContaFile.
+       COPY CONTAREC.
 
        WORKING-STORAGE SECTION.
+       01  WS-ClienteID        PIC 9(5).
        01  WS-ClienteCPF       PIC X(11).
        01  WS-ClienteNome      PIC A(50).
        01  WS-ClienteEndereco  PIC A(100).
        01  WS-ClienteTelefone  PIC X(15).
+       01  WS-ClienteStatus    PIC X(1).
+       01  WS-NomeParcial      PIC A(50).
+       01  WS-NomeTrim         PIC A(50).
        01  WS-FileStatus       PIC XX.
        01  WS-FoundFlag        PIC X VALUE 'N'.
-       01  WS-Prompt           PIC X(50) VALUE 'Digite o CPF do cliente para consulta: '.
+       01  WS-MatchCount       PIC 9(5) VALUE 0.
+       01  WS-ModoBusca        PIC X VALUE ' '.
+       01  WS-MenuBusca        PIC X(60) VALUE
+           'Buscar por: [C] CPF, [I] ClienteID, [N] Nome parcial: '.
+       01  WS-Prompt           PIC X(50) VALUE 'CPF para consulta: '.
        01  WS-InputChoice      PIC X.
+       01  WS-BuscaLen         PIC 9(3) VALUE 0.
+       01  WS-NomeIdx          PIC 9(3) VALUE 0.
+       01  WS-NomeAchado       PIC X VALUE 'N'.
        01  WS-ExitFlag         PIC X VALUE 'N'.
+       01  WS-ContaFileStatus  PIC XX.
+       01  WS-QtdeContasCliente PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT ClienteFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ClienteFile
+               CLOSE ClienteFile
+               OPEN INPUT ClienteFile
+           END-IF
+           OPEN INPUT ContaFile
+           IF WS-ContaFileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN INPUT ContaFile
+           END-IF
            PERFORM ConsultaLoop
            CLOSE ClienteFile
+           CLOSE ContaFile
            STOP RUN.
 
        ConsultaLoop.
            DISPLAY 'Consulta de Cliente'
            DISPLAY '---------------------'
-           DISPLAY WS-Prompt
-           ACCEPT WS-ClienteCPF
+           DISPLAY WS-MenuBusca
+           ACCEPT WS-ModoBusca
 
-           PERFORM BuscarCliente
-
-           IF WS-FoundFlag = 'Y'
-               DISPLAY 'Nome do Cliente: ' WS-ClienteNome
-               DISPLAY 'Endereço do Cliente: ' WS-ClienteEndereco
-               DISPLAY 'Telefone do Cliente: ' WS-ClienteTelefone
-           ELSE
-               DISPLAY 'Cliente não encontrado!'
-           END-IF
+           EVALUATE WS-ModoBusca
+               WHEN 'I'
+               WHEN 'i'
+                   PERFORM ConsultarPorID
+               WHEN 'N'
+               WHEN 'n'
+                   PERFORM ConsultarPorNome
+               WHEN OTHER
+                   PERFORM ConsultarPorCPF
+           END-EVALUATE
 
            DISPLAY 'Deseja realizar outra consulta? (S/N)'
            ACCEPT WS-InputChoice
@@ -60,26 +90,156 @@
                MOVE 'Y' TO WS-ExitFlag
            END-IF
 
-           IF WS-ExitFlag = 'Y'
-               EXIT PERFORM
-           END-IF
+           IF WS-ExitFlag = 'N'
+               DISPLAY 'Realizar nova consulta?'
+               PERFORM ConsultaLoop
+           END-IF.
+
+       ConsultarPorID.
+           DISPLAY 'ClienteID para consulta: '
+           ACCEPT WS-ClienteID
+           PERFORM BuscarPorID
+           IF WS-FoundFlag = 'Y'
+               DISPLAY 'Nome do Cliente: ' WS-ClienteNome
+               DISPLAY 'Endereco do Cliente: ' WS-ClienteEndereco
+               DISPLAY 'Telefone do Cliente: ' WS-ClienteTelefone
+               DISPLAY 'Status do Cliente: ' WS-ClienteStatus
+               PERFORM ExibirContasDoCliente
+           ELSE
+               DISPLAY 'Cliente nao encontrado!'
+           END-IF.
+
+       ConsultarPorNome.
+           DISPLAY 'Nome (ou parte do nome) para consulta: '
+           ACCEPT WS-NomeParcial
+           PERFORM BuscarPorNome
+           IF WS-MatchCount = 0
+               DISPLAY 'Cliente nao encontrado!'
+           END-IF.
 
-           DISPLAY 'Realizar nova consulta?'
-           PERFORM ConsultaLoop.
+       ConsultarPorCPF.
+           DISPLAY WS-Prompt
+           ACCEPT WS-ClienteCPF
+           PERFORM BuscarPorCPF
+           IF WS-FoundFlag = 'Y'
+               DISPLAY 'Nome do Cliente: ' WS-ClienteNome
+               DISPLAY 'Endereco do Cliente: ' WS-ClienteEndereco
+               DISPLAY 'Telefone do Cliente: ' WS-ClienteTelefone
+               DISPLAY 'Status do Cliente: ' WS-ClienteStatus
+               PERFORM ExibirContasDoCliente
+           ELSE
+               DISPLAY 'Cliente nao encontrado!'
+           END-IF.
+
+       ExibirContasDoCliente.
+           DISPLAY '   Contas do cliente:'
+           CLOSE ContaFile
+           OPEN INPUT ContaFile
+           MOVE 0 TO WS-QtdeContasCliente
+           PERFORM UNTIL WS-ContaFileStatus = '10'
+               READ ContaFile NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ContaClienteID = WS-ClienteID
+                           ADD 1 TO WS-QtdeContasCliente
+                           DISPLAY '     Conta: ' ContaNumero
+                               ' Saldo: R$ ' ContaSaldo
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-QtdeContasCliente = 0
+               DISPLAY '     Nenhuma conta vinculada.'
+           END-IF.
 
-       BuscarCliente.
-           REWIND ClienteFile
+       BuscarPorCPF.
+           CLOSE ClienteFile
+           OPEN INPUT ClienteFile
            MOVE 'N' TO WS-FoundFlag
 
-           READ ClienteFile INTO ClienteRecord
-               AT END
-                   DISPLAY 'Arquivo de clientes vazio ou finalizado.'
-                   EXIT PERFORM
-               NOT AT END
-                   IF ClienteCPF = WS-ClienteCPF
-                       MOVE 'Y' TO WS-FoundFlag
-                       MOVE ClienteNome TO WS-ClienteNome
-                       MOVE ClienteEndereco TO WS-ClienteEndereco
-                       MOVE ClienteTelefone TO WS-ClienteTelefone
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteCPF = WS-ClienteCPF
+                               MOVE 'Y' TO WS-FoundFlag
+                               MOVE ClienteID TO WS-ClienteID
+                               MOVE ClienteNome TO WS-ClienteNome
+                               MOVE ClienteEndereco
+                                   TO WS-ClienteEndereco
+                               MOVE ClienteTelefone
+                                   TO WS-ClienteTelefone
+                               MOVE ClienteStatus TO WS-ClienteStatus
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       BuscarPorID.
+           CLOSE ClienteFile
+           OPEN INPUT ClienteFile
+           MOVE 'N' TO WS-FoundFlag
+
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteID = WS-ClienteID
+                               MOVE 'Y' TO WS-FoundFlag
+                               MOVE ClienteNome TO WS-ClienteNome
+                               MOVE ClienteEndereco
+                                   TO WS-ClienteEndereco
+                               MOVE ClienteTelefone
+                                   TO WS-ClienteTelefone
+                               MOVE ClienteStatus TO WS-ClienteStatus
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       BuscarPorNome.
+           CLOSE ClienteFile
+           OPEN INPUT ClienteFile
+           MOVE 0 TO WS-MatchCount
+           MOVE FUNCTION TRIM(WS-NomeParcial) TO WS-NomeTrim
+           MOVE FUNCTION LENGTH(WS-NomeTrim) TO WS-BuscaLen
+
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM VerificarNomeContem
+                           IF WS-NomeAchado = 'Y'
+                               ADD 1 TO WS-MatchCount
+                               DISPLAY 'ID: ' ClienteID ' Nome: '
+                                   ClienteNome
+                               DISPLAY '   Endereco: ' ClienteEndereco
+                               DISPLAY '   Telefone: '
+                                   ClienteTelefone
+                               MOVE ClienteID TO WS-ClienteID
+                               PERFORM ExibirContasDoCliente
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       VerificarNomeContem.
+           MOVE 'N' TO WS-NomeAchado
+           IF WS-BuscaLen > 0 AND WS-BuscaLen <= 50
+               PERFORM VARYING WS-NomeIdx FROM 1 BY 1
+                       UNTIL WS-NomeIdx > (51 - WS-BuscaLen)
+                          OR WS-NomeAchado = 'Y'
+                   IF ClienteNome(WS-NomeIdx:WS-BuscaLen)
+                           = WS-NomeTrim(1:WS-BuscaLen)
+                       MOVE 'Y' TO WS-NomeAchado
                    END-IF
-           END-READ.
+               END-PERFORM
+           END-IF.
