@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioTopContas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ContaSortFile ASSIGN TO 'topcontasort.wrk'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ContaFile.
+       COPY CONTAREC.
+
+       SD  ContaSortFile.
+       01  ContaSortRecord.
+           05  SortContaSaldo   PIC 9(7)V99.
+           05  SortContaNumero  PIC 9(5).
+           05  SortContaTitular PIC A(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FileStatus        PIC XX.
+       01  WS-Mensagem          PIC X(50).
+       01  WS-TopN              PIC 9(3) VALUE 10.
+       01  WS-Rank              PIC 9(3) VALUE 0.
+       01  WS-ContaMoeda        PIC X(3) VALUE 'BRL'.
+       01  WS-ValorEmBRL        PIC 9(7)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE 'Quantas contas exibir no ranking (Top N)?'
+               TO WS-Mensagem
+           DISPLAY WS-Mensagem
+           ACCEPT WS-TopN
+
+           OPEN INPUT ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN INPUT ContaFile
+           END-IF
+
+           DISPLAY 'Ranking das maiores contas por saldo'
+           DISPLAY '-------------------------------------'
+           MOVE 0 TO WS-Rank
+
+           SORT ContaSortFile
+               ON DESCENDING KEY SortContaSaldo
+               INPUT PROCEDURE IS CarregarContas
+               OUTPUT PROCEDURE IS GerarRanking
+           CLOSE ContaFile
+
+           DISPLAY 'Ranking finalizado.'
+           STOP RUN.
+
+       CarregarContas.
+           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
+               READ ContaFile NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ContaMoeda   TO WS-ContaMoeda
+                       IF WS-ContaMoeda = SPACES
+                           MOVE 'BRL' TO WS-ContaMoeda
+                       END-IF
+                       IF WS-ContaMoeda = 'BRL'
+                           MOVE ContaSaldo TO WS-ValorEmBRL
+                       ELSE
+                           CALL 'Cambio' USING WS-ContaMoeda 'BRL'
+                               ContaSaldo WS-ValorEmBRL
+                       END-IF
+                       MOVE WS-ValorEmBRL TO SortContaSaldo
+                       MOVE ContaNumero  TO SortContaNumero
+                       MOVE ContaTitular TO SortContaTitular
+                       RELEASE ContaSortRecord
+               END-READ
+           END-PERFORM.
+
+       GerarRanking.
+           PERFORM UNTIL WS-Rank >= WS-TopN
+               RETURN ContaSortFile
+                   AT END
+                       MOVE WS-TopN TO WS-Rank
+                       EXIT PERFORM
+               END-RETURN
+               PERFORM EscreverLinhaRanking
+           END-PERFORM.
+
+       EscreverLinhaRanking.
+           ADD 1 TO WS-Rank
+           DISPLAY WS-Rank '. Conta: ' SortContaNumero
+               ' | Titular: ' SortContaTitular
+           DISPLAY '     Saldo (consolidado BRL): R$ '
+               SortContaSaldo.
+
+       END PROGRAM RelatorioTopContas.
