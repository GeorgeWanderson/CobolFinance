@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioCompliance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MovFileStatus.
+
+           SELECT ReportFile ASSIGN DYNAMIC WS-ReportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ReportFileStatus.
+
+           SELECT CsvFile ASSIGN DYNAMIC WS-CsvFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CsvFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MovimentacaoFile.
+       COPY MOVREC.
+
+       FD  ReportFile.
+       01  ReportLine              PIC X(132).
+
+       FD  CsvFile.
+       01  CsvLine                 PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MovFileStatus        PIC XX.
+       01  WS-ReportFileStatus     PIC XX.
+       01  WS-ReportFileName       PIC X(40).
+       01  WS-CsvFileStatus        PIC XX.
+       01  WS-CsvFileName          PIC X(40).
+       01  WS-ExportarCsv          PIC X VALUE 'N'.
+       01  WS-MenuCsv              PIC X(60) VALUE
+           'Exportar também em CSV para o Excel? (S/N): '.
+       01  WS-DataHoje.
+           05  WS-AnoHoje          PIC 9(4).
+           05  WS-MesHoje          PIC 9(2).
+           05  WS-DiaHoje          PIC 9(2).
+       01  WS-DataRelatorio        PIC X(8).
+       01  WS-LimiteCompliance     PIC 9(7)V99 VALUE 0.
+       01  WS-QtdeFlagradas        PIC 9(5) VALUE 0.
+       01  WS-MovValor             PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               DISPLAY 'Nenhuma movimentação registrada ainda.'
+           ELSE
+               DISPLAY 'Data a analisar (AAAAMMDD): '
+               ACCEPT WS-DataRelatorio
+
+               DISPLAY 'Valor limite para sinalização: '
+               ACCEPT WS-LimiteCompliance
+
+               PERFORM ObterDataAtual
+               PERFORM MontarNomeArquivo
+               OPEN OUTPUT ReportFile
+
+               DISPLAY WS-MenuCsv
+               ACCEPT WS-ExportarCsv
+               IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+                   PERFORM MontarNomeArquivoCsv
+                   OPEN OUTPUT CsvFile
+                   MOVE 'Conta,Data,Hora,Tipo,Valor,Protocolo,Operador'
+                       TO CsvLine
+                   WRITE CsvLine
+               END-IF
+
+               PERFORM EscreverCabecalho
+               PERFORM ProcessarMovimentacoes
+               PERFORM EscreverRodape
+
+               CLOSE ReportFile
+               DISPLAY 'Relatório gravado em ' WS-ReportFileName
+
+               IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+                   CLOSE CsvFile
+                   DISPLAY 'CSV gravado em ' WS-CsvFileName
+               END-IF
+           END-IF.
+
+           CLOSE MovimentacaoFile
+           STOP RUN.
+
+       ProcessarMovimentacoes.
+           MOVE 0 TO WS-QtdeFlagradas
+           PERFORM UNTIL WS-MovFileStatus = '10'  *> End of file
+               READ MovimentacaoFile INTO MovimentacaoRecord
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF MovimentacaoData(1:8) = WS-DataRelatorio AND
+                               MovimentacaoValor > WS-LimiteCompliance
+                           PERFORM EscreverLinhaFlagrada
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       EscreverLinhaFlagrada.
+           ADD 1 TO WS-QtdeFlagradas
+           MOVE MovimentacaoValor TO WS-MovValor
+
+           MOVE SPACES TO ReportLine
+           STRING 'Conta: ' DELIMITED BY SIZE
+                  MovimentacaoContaNumero DELIMITED BY SIZE
+                  '  Hora: ' DELIMITED BY SIZE
+                  MovimentacaoHora DELIMITED BY SIZE
+                  '  Tipo: ' DELIMITED BY SIZE
+                  MovimentacaoTipo DELIMITED BY SIZE
+                  '  Valor: R$ ' DELIMITED BY SIZE
+                  WS-MovValor DELIMITED BY SIZE
+                  '  Protocolo: ' DELIMITED BY SIZE
+                  MovimentacaoProtocolo DELIMITED BY SIZE
+                  '  Operador: ' DELIMITED BY SIZE
+                  MovimentacaoOperadorID DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           DISPLAY ReportLine
+
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               MOVE SPACES TO CsvLine
+               STRING MovimentacaoContaNumero   DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      MovimentacaoData           DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      MovimentacaoHora           DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      MovimentacaoTipo           DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      WS-MovValor                DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      MovimentacaoProtocolo      DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      MovimentacaoOperadorID     DELIMITED BY SIZE
+                   INTO CsvLine
+               WRITE CsvLine
+           END-IF.
+
+       EscreverCabecalho.
+           MOVE SPACES TO ReportLine
+           STRING 'RELATÓRIO DE COMPLIANCE' DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           DISPLAY ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING 'Data analisada: ' DELIMITED BY SIZE
+                  WS-DataRelatorio DELIMITED BY SIZE
+                  '  Limite: R$ ' DELIMITED BY SIZE
+                  WS-LimiteCompliance DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           DISPLAY ReportLine
+
+           MOVE '----------------------------------------' TO ReportLine
+           WRITE ReportLine
+           DISPLAY ReportLine.
+
+       EscreverRodape.
+           MOVE '----------------------------------------' TO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           STRING 'Total de movimentações sinalizadas: '
+                  DELIMITED BY SIZE
+                  WS-QtdeFlagradas DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           DISPLAY ReportLine.
+
+       ObterDataAtual.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje.
+
+       MontarNomeArquivo.
+           STRING 'compliance_' DELIMITED BY SIZE
+                  WS-AnoHoje DELIMITED BY SIZE
+                  WS-MesHoje DELIMITED BY SIZE
+                  WS-DiaHoje DELIMITED BY SIZE
+                  '.txt'     DELIMITED BY SIZE
+               INTO WS-ReportFileName.
+
+       MontarNomeArquivoCsv.
+           STRING 'compliance_' DELIMITED BY SIZE
+                  WS-AnoHoje DELIMITED BY SIZE
+                  WS-MesHoje DELIMITED BY SIZE
+                  WS-DiaHoje DELIMITED BY SIZE
+                  '.csv'     DELIMITED BY SIZE
+               INTO WS-CsvFileName.
