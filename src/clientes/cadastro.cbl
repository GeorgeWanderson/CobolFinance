@@ -7,19 +7,24 @@
            SELECT ClienteFile ASSIGN TO 'clientes.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ClienteSeqFile ASSIGN TO 'cliseq.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SeqFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ClienteFile.
-       01  ClienteRecord.
-           05  ClienteID       PIC 9(5).
-           05  ClienteNome     PIC A(50).
-           05  ClienteCPF      PIC X(11).
-           05  ClienteEndereco PIC A(100).
-           05  ClienteTelefone PIC X(15).
+       COPY CLIEREC.
+
+       FD  ClienteSeqFile.
+       01  ClienteSeqRecord.
+           05  SeqUltimoClienteID PIC 9(5).
 
        WORKING-STORAGE SECTION.
+       01  WS-SeqFileStatus      PIC XX.
        01  WS-ClientID           PIC 9(5).
        01  WS-ClienteNome        PIC A(50).
        01  WS-ClienteCPF         PIC X(11).
@@ -27,19 +32,191 @@
        01  WS-ClienteTelefone    PIC X(15).
        01  WS-FileStatus         PIC XX.
        01  WS-ExitFlag           PIC X VALUE 'N'.
-       01  WS-Prompt             PIC X(50) VALUE 'Deseja continuar? (S/N): '.
+       01  WS-Prompt             PIC X(50) VALUE 'Continuar? (S/N): '.
        01  WS-InputChoice        PIC X.
+       01  WS-CpfDuplicado       PIC X VALUE 'N'.
+       01  WS-OpcaoMenu          PIC X VALUE ' '.
+       01  WS-MenuPrincipal      PIC X(60) VALUE
+           'Opção: [N]ovo, [B]Status, [A]lterar, [E]xcluir dados: '.
+       01  WS-StatusEncontrado   PIC X VALUE 'N'.
+       01  WS-NovoStatus         PIC X.
+       01  WS-CadastroEncontrado PIC X VALUE 'N'.
+       01  WS-NovoNome           PIC A(50).
+       01  WS-NovoEndereco       PIC A(100).
+       01  WS-NovoTelefone       PIC X(15).
+       01  WS-AnonimizadoFlag    PIC X VALUE 'N'.
+       01  WS-TipoValidacao      PIC X(4) VALUE 'CPF'.
+       01  WS-ValorEntrada       PIC X(14).
+       01  WS-CpfValido          PIC X VALUE 'N'.
+
+       01  WS-DataHoje.
+           05  WS-AnoHoje        PIC 9(4).
+           05  WS-MesHoje        PIC 9(2).
+           05  WS-DiaHoje        PIC 9(2).
+       01  WS-DataHojeBR         PIC X(10).
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN OUTPUT ClienteFile
-           PERFORM CadastroLoop
-           CLOSE ClienteFile
+           PERFORM ObterUltimoClienteID
+           PERFORM MenuLoop
            STOP RUN.
 
-       CadastroLoop.
+       MenuLoop.
            DISPLAY 'Cadastro de Cliente'
            DISPLAY '---------------------'
+           DISPLAY WS-MenuPrincipal
+           ACCEPT WS-OpcaoMenu
+
+           EVALUATE WS-OpcaoMenu
+               WHEN 'B'
+               WHEN 'b'
+                   PERFORM AlterarStatusCliente
+               WHEN 'A'
+               WHEN 'a'
+                   PERFORM AlterarCadastroCliente
+               WHEN 'E'
+               WHEN 'e'
+                   PERFORM AnonimizarCliente
+               WHEN OTHER
+                   PERFORM CadastroLoop
+           END-EVALUATE
+
+           DISPLAY WS-Prompt
+           ACCEPT WS-InputChoice
+
+           IF WS-InputChoice = 'N' OR WS-InputChoice = 'n'
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF
+
+           IF WS-ExitFlag = 'N'
+               PERFORM MenuLoop
+           END-IF.
+
+       AlterarStatusCliente.
+           DISPLAY 'CPF do cliente: '
+           ACCEPT WS-ClienteCPF
+           MOVE 'N' TO WS-StatusEncontrado
+
+           OPEN I-O ClienteFile
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteCPF = WS-ClienteCPF
+                               MOVE 'Y' TO WS-StatusEncontrado
+                               DISPLAY 'Status atual: ' ClienteStatus
+                               DISPLAY
+                                   'Novo status [A]/[I]/[B]: '
+                               ACCEPT WS-NovoStatus
+                               MOVE FUNCTION UPPER-CASE(WS-NovoStatus)
+                                   TO ClienteStatus
+                               REWRITE ClienteRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF
+
+           IF WS-StatusEncontrado = 'Y'
+               DISPLAY 'Status atualizado com sucesso!'
+           ELSE
+               DISPLAY 'Cliente não encontrado!'
+           END-IF.
+
+       AlterarCadastroCliente.
+           DISPLAY 'CPF do cliente a alterar: '
+           ACCEPT WS-ClienteCPF
+           MOVE 'N' TO WS-CadastroEncontrado
+
+           OPEN I-O ClienteFile
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteCPF = WS-ClienteCPF
+                               MOVE 'Y' TO WS-CadastroEncontrado
+                               PERFORM ReceberDadosAlterados
+                               REWRITE ClienteRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF
+
+           IF WS-CadastroEncontrado = 'Y'
+               DISPLAY 'Cadastro atualizado com sucesso!'
+           ELSE
+               DISPLAY 'Cliente não encontrado!'
+           END-IF.
+
+       ReceberDadosAlterados.
+           DISPLAY 'Nome atual: ' ClienteNome
+           DISPLAY 'Novo nome (em branco mantém o atual): '
+           MOVE SPACES TO WS-NovoNome
+           ACCEPT WS-NovoNome
+           IF WS-NovoNome NOT = SPACES
+               MOVE WS-NovoNome TO ClienteNome
+           END-IF
+
+           DISPLAY 'Endereço atual: ' ClienteEndereco
+           DISPLAY 'Novo endereço (em branco mantém o atual): '
+           MOVE SPACES TO WS-NovoEndereco
+           ACCEPT WS-NovoEndereco
+           IF WS-NovoEndereco NOT = SPACES
+               MOVE WS-NovoEndereco TO ClienteEndereco
+           END-IF
+
+           DISPLAY 'Telefone atual: ' ClienteTelefone
+           DISPLAY 'Novo telefone (em branco mantém o atual): '
+           MOVE SPACES TO WS-NovoTelefone
+           ACCEPT WS-NovoTelefone
+           IF WS-NovoTelefone NOT = SPACES
+               MOVE WS-NovoTelefone TO ClienteTelefone
+           END-IF.
+
+       AnonimizarCliente.
+           DISPLAY 'CPF do cliente a excluir dados (LGPD): '
+           ACCEPT WS-ClienteCPF
+           MOVE 'N' TO WS-AnonimizadoFlag
+           PERFORM ObterDataAtual
+
+           OPEN I-O ClienteFile
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteCPF = WS-ClienteCPF
+                               MOVE 'Y' TO WS-AnonimizadoFlag
+                               MOVE SPACES TO ClienteNome
+                               MOVE SPACES TO ClienteEndereco
+                               MOVE SPACES TO ClienteTelefone
+                               MOVE WS-DataHojeBR
+                                   TO ClienteDataAnonimizacao
+                               REWRITE ClienteRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF
+
+           IF WS-AnonimizadoFlag = 'Y'
+               DISPLAY 'Dados do cliente anonimizados (LGPD).'
+           ELSE
+               DISPLAY 'Cliente não encontrado!'
+           END-IF.
+
+       ObterDataAtual.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje
+           STRING WS-DiaHoje '/' WS-MesHoje '/' WS-AnoHoje
+               INTO WS-DataHojeBR.
+
+       CadastroLoop.
            DISPLAY 'Digite os dados do cliente:'
            ACCEPT WS-ClienteNome
            DISPLAY 'Nome do Cliente: ' WS-ClienteNome
@@ -53,28 +230,68 @@
            ACCEPT WS-ClienteTelefone
            DISPLAY 'Telefone do Cliente: ' WS-ClienteTelefone
 
-           ADD 1 TO WS-ClientID
-           MOVE WS-ClientID TO ClienteID
-           MOVE WS-ClienteNome TO ClienteNome
-           MOVE WS-ClienteCPF TO ClienteCPF
-           MOVE WS-ClienteEndereco TO ClienteEndereco
-           MOVE WS-ClienteTelefone TO ClienteTelefone
+           MOVE WS-ClienteCPF TO WS-ValorEntrada
+           CALL 'Validacao' USING WS-TipoValidacao WS-ValorEntrada
+               WS-CpfValido
+           IF WS-CpfValido = 'N'
+               DISPLAY 'Erro: CPF inválido.'
+           ELSE
+           PERFORM VerificarCpfDuplicado
+           IF WS-CpfDuplicado = 'Y'
+               DISPLAY 'Erro: CPF já cadastrado para outro cliente.'
+           ELSE
+               ADD 1 TO WS-ClientID
+               MOVE WS-ClientID TO ClienteID
+               MOVE WS-ClienteNome TO ClienteNome
+               MOVE WS-ClienteCPF TO ClienteCPF
+               MOVE WS-ClienteEndereco TO ClienteEndereco
+               MOVE WS-ClienteTelefone TO ClienteTelefone
+               MOVE 'A' TO ClienteStatus
+               MOVE '----------' TO ClienteDataAnonimizacao
 
-           WRITE ClienteRecord
-           DISPLAY 'Cliente cadastrado com sucesso!'
-
-           DISPLAY WS-Prompt
-           ACCEPT WS-InputChoice
-
-           IF WS-InputChoice = 'N' OR WS-InputChoice = 'n'
-               MOVE 'Y' TO WS-ExitFlag
+               OPEN EXTEND ClienteFile
+               IF WS-FileStatus = '35'
+                   OPEN OUTPUT ClienteFile
+               END-IF
+               WRITE ClienteRecord
+               CLOSE ClienteFile
+               PERFORM GravarUltimoClienteID
+               DISPLAY 'Cliente cadastrado com sucesso!'
            END-IF
+           END-IF.
 
-           IF WS-ExitFlag = 'Y'
-               EXIT PERFORM
-           END-IF
+       VerificarCpfDuplicado.
+           MOVE 'N' TO WS-CpfDuplicado
+           OPEN INPUT ClienteFile
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteCPF = WS-ClienteCPF
+                               MOVE 'Y' TO WS-CpfDuplicado
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF.
+
+       ObterUltimoClienteID.
+           MOVE 0 TO WS-ClientID
+           OPEN INPUT ClienteSeqFile
+           IF WS-SeqFileStatus = '00'
+               READ ClienteSeqFile INTO ClienteSeqRecord
+                   NOT AT END
+                       MOVE SeqUltimoClienteID TO WS-ClientID
+               END-READ
+               CLOSE ClienteSeqFile
+           END-IF.
 
-           DISPLAY 'Cadastrar outro cliente?'
-           PERFORM CadastroLoop.
+       GravarUltimoClienteID.
+           MOVE WS-ClientID TO SeqUltimoClienteID
+           OPEN OUTPUT ClienteSeqFile
+           WRITE ClienteSeqRecord
+           CLOSE ClienteSeqFile.
 
        END PROGRAM CadastroCliente.
