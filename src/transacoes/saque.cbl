@@ -5,35 +5,61 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-MovFileStatus.
 
-           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+           SELECT ProtocoloSeqFile ASSIGN TO 'protseq.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ProtSeqFileStatus.
+
+           SELECT LoteFile ASSIGN TO 'saque_lote.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LoteFileStatus.
+
+           SELECT ClienteFile ASSIGN TO 'clientes.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS MovFileStatus.
+               FILE STATUS IS WS-ClienteFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
 
        FD  MovimentacaoFile.
-       01  MovimentacaoRecord.
-           05  MovimentacaoData   PIC X(10).
-           05  MovimentacaoHora   PIC X(8).
-           05  MovimentacaoTipo   PIC X(1).
-           05  MovimentacaoValor  PIC 9(7)V99.
-           05  MovimentacaoDescricao PIC A(100).
+       COPY MOVREC.
+
+       FD  ClienteFile.
+       COPY CLIEREC.
+
+       FD  ProtocoloSeqFile.
+       01  ProtocoloSeqRecord.
+           05  SeqUltimoProtocolo     PIC 9(10).
+
+       FD  LoteFile.
+       01  LoteSaqueRecord.
+           05  LoteContaNumero        PIC 9(5).
+           05  LoteValor               PIC 9(7)V99.
+           05  LoteData                PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  WS-ContaNumero       PIC 9(5).
        01  WS-ContaTitular      PIC A(50).
        01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
+       01  WS-ContaLimite       PIC 9(7)V99 VALUE 0.
+       01  WS-ContaLimiteSaqueDiario PIC 9(7)V99 VALUE 0.
+       01  WS-ContaBloqueio     PIC 9(7)V99 VALUE 0.
+       01  WS-ContaStatus       PIC X(1) VALUE 'A'.
        01  WS-FileStatus        PIC XX.
        01  WS-MovFileStatus     PIC XX.
        01  WS-Mensagem          PIC X(50).
@@ -45,22 +71,111 @@
        01  WS-MovDescricao      PIC A(100).
        01  WS-SaqueValor        PIC 9(7)V99.
        01  WS-DataAtual         PIC X(10).
+       01  WS-SaquesHoje        PIC 9(7)V99 VALUE 0.
+       01  WS-ProtSeqFileStatus PIC XX.
+       01  WS-Protocolo         PIC 9(10) VALUE 0.
+       01  WS-ContaPIN          PIC 9(4) VALUE 0.
+       01  WS-PINDigitado       PIC 9(4).
+       01  WS-PINValido         PIC X VALUE 'Y'.
+       01  WS-TipoValidacao     PIC X(4) VALUE 'DATA'.
+       01  WS-ValorEntrada      PIC X(14).
+       01  WS-DataValida        PIC X VALUE 'N'.
+       01  WS-LogNivel          PIC X(10) VALUE 'INFO'.
+       01  WS-LogMensagem       PIC X(100).
+       01  WS-LogValor          PIC Z(6)9.99.
+       01  WS-LoteFileStatus    PIC XX.
+       01  WS-ModoLote          PIC X VALUE 'N'.
+       01  WS-ContaMoeda        PIC X(3) VALUE 'BRL'.
+       01  WS-DataMovimento.
+           05  WS-DataMovAno    PIC 9(4).
+           05  WS-DataMovMes    PIC 9(2).
+           05  WS-DataMovDia    PIC 9(2).
+       01  WS-ClienteFileStatus PIC XX.
+       01  WS-ContaClienteID    PIC 9(5).
+       01  WS-ClienteStatus     PIC X(1) VALUE 'A'.
+       01  WS-ContaEmUso        PIC X VALUE 'N'.
+       01  WS-OperadorID        PIC X(10).
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY 'Informe o número da conta para saque: '
-           ACCEPT WS-ContaNumero
+           DISPLAY 'Informe o ID do operador: '
+           ACCEPT WS-OperadorID
+
+           DISPLAY 'Processar em lote a partir de arquivo? (S/N): '
+           ACCEPT WS-ModoLote
+
+           IF WS-ModoLote = 'S' OR WS-ModoLote = 's'
+               PERFORM ProcessarLoteSaque
+           ELSE
+               DISPLAY 'Informe o número da conta para saque: '
+               ACCEPT WS-ContaNumero
+
+               DISPLAY 'Informe o valor do saque: '
+               ACCEPT WS-SaqueValor
+
+               MOVE 'Data do saque (DD/MM/AAAA): ' TO WS-Mensagem
+               DISPLAY WS-Mensagem
+               ACCEPT WS-DataAtual
+               PERFORM ProcessarTransacaoSaque
+           END-IF.
+
+           STOP RUN.
+
+       ProcessarLoteSaque.
+           OPEN INPUT LoteFile
+           IF WS-LoteFileStatus NOT = '00'
+               DISPLAY 'Arquivo de lote saque_lote.dat não encontrado!'
+           ELSE
+               PERFORM UNTIL WS-LoteFileStatus = '10'  *> End of file
+                   READ LoteFile INTO LoteSaqueRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE LoteContaNumero TO WS-ContaNumero
+                           MOVE LoteValor TO WS-SaqueValor
+                           MOVE LoteData TO WS-DataAtual
+                           STRING 'Lote saque: conta '
+                                  DELIMITED BY SIZE
+                                  WS-ContaNumero DELIMITED BY SIZE
+                                  ' iniciando processamento'
+                                  DELIMITED BY SIZE
+                               INTO WS-LogMensagem
+                           CALL 'LogUtils' USING WS-LogNivel
+                               WS-LogMensagem
+                           PERFORM ProcessarTransacaoSaque
+                   END-READ
+               END-PERFORM
+               CLOSE LoteFile
+           END-IF.
 
-           DISPLAY 'Informe o valor do saque: '
-           ACCEPT WS-SaqueValor
+       ProcessarTransacaoSaque.
+           MOVE WS-DataAtual TO WS-ValorEntrada
+           CALL 'Validacao' USING WS-TipoValidacao WS-ValorEntrada
+               WS-DataValida
 
-           MOVE 'Data do saque (DD/MM/AAAA): ' TO WS-Mensagem
-           DISPLAY WS-Mensagem
-           ACCEPT WS-DataAtual
+           IF WS-DataValida = 'N'
+               DISPLAY 'Data inválida! Use o formato DD/MM/AAAA.'
+           ELSE
+           MOVE WS-DataAtual(7:4) TO WS-DataMovAno
+           MOVE WS-DataAtual(4:2) TO WS-DataMovMes
+           MOVE WS-DataAtual(1:2) TO WS-DataMovDia
 
-           OPEN INPUT ContaFile
+           OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
            OPEN I-O MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN I-O MovimentacaoFile
+           END-IF
            PERFORM BuscarConta
+           IF WS-ContaEmUso = 'Y'
+               CONTINUE
+           ELSE
            IF WS-ExitFlag = 'Y'
                DISPLAY 'Conta não encontrada!'
                MOVE 'Y' TO WS-ExitFlag
@@ -68,36 +183,138 @@
            ELSE
                DISPLAY 'Conta encontrada!'
                DISPLAY 'Titular: ' WS-ContaTitular
-               DISPLAY 'Saldo atual: R$ ' WS-ContaSaldo
+               DISPLAY 'Saldo atual: ' WS-ContaSaldo ' ' WS-ContaMoeda
+               PERFORM VerificarClienteBloqueado
 
-               IF WS-SaqueValor > WS-ContaSaldo
+               IF WS-ContaStatus = 'E'
+                   DISPLAY 'Conta encerrada! Operação não permitida.'
+               ELSE
+               IF WS-ClienteStatus = 'B'
+                   DISPLAY 'Cliente bloqueado! Operação não'
+                   DISPLAY 'permitida.'
+               ELSE
+               PERFORM VerificarPIN
+               IF WS-PINValido = 'N'
+                   DISPLAY 'PIN incorreto! Operação não permitida.'
+               ELSE
+               IF WS-SaqueValor <= 0
+                   DISPLAY 'Valor do saque deve ser positivo!'
+               ELSE
+               IF WS-SaqueValor >
+                       WS-ContaSaldo + WS-ContaLimite - WS-ContaBloqueio
                    DISPLAY 'Saldo insuficiente para saque.'
                ELSE
-                   PERFORM ProcessarSaque
+                   PERFORM SomarSaquesHoje
+                   IF WS-SaquesHoje + WS-SaqueValor >
+                           WS-ContaLimiteSaqueDiario
+                       DISPLAY 'Limite diário de saque excedido.'
+                       DISPLAY 'Já sacado hoje: ' WS-SaquesHoje ' '
+                           WS-ContaMoeda
+                       DISPLAY 'Limite diário: '
+                           WS-ContaLimiteSaqueDiario ' ' WS-ContaMoeda
+                   ELSE
+                       PERFORM ProcessarSaque
+                   END-IF
                END-IF
-           END-IF.
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+           END-IF
+           END-IF
 
+           UNLOCK ContaFile
            CLOSE ContaFile
            CLOSE MovimentacaoFile
-           STOP RUN.
+           END-IF.
+
+       VerificarClienteBloqueado.
+           MOVE 'A' TO WS-ClienteStatus
+           OPEN INPUT ClienteFile
+           IF WS-ClienteFileStatus = '00'
+               PERFORM UNTIL WS-ClienteFileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteID = WS-ContaClienteID
+                               MOVE ClienteStatus TO WS-ClienteStatus
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF.
 
        BuscarConta.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
+           MOVE 'N' TO WS-ContaEmUso
+           MOVE WS-ContaNumero TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaTitular
+                   MOVE ContaSaldo TO WS-ContaSaldo
+                   MOVE ContaLimite TO WS-ContaLimite
+                   MOVE ContaLimiteSaqueDiario
+                       TO WS-ContaLimiteSaqueDiario
+                   MOVE ContaStatus TO WS-ContaStatus
+                   MOVE ContaPIN TO WS-ContaPIN
+                   MOVE ContaBloqueio TO WS-ContaBloqueio
+                   MOVE ContaClienteID TO WS-ContaClienteID
+                   MOVE ContaMoeda TO WS-ContaMoeda
+                   IF WS-ContaMoeda = SPACES
+                       MOVE 'BRL' TO WS-ContaMoeda
+                   END-IF
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta em uso por outra sessão. Tente'
+               DISPLAY 'novamente em instantes.'
+               MOVE 'Y' TO WS-ContaEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
 
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
-                   AT END
-                       MOVE 'Y' TO WS-ExitFlag
-                       EXIT PERFORM
-                   NOT AT END
-                       IF ContaNumero = WS-ContaNumero
-                           MOVE ContaTitular TO WS-ContaTitular
-                           MOVE ContaSaldo TO WS-ContaSaldo
-                           MOVE 'N' TO WS-ExitFlag
-                       END-IF
-               END-READ
-           END-PERFORM.
+       VerificarPIN.
+           IF WS-ModoLote = 'S' OR WS-ModoLote = 's'
+               MOVE 'Y' TO WS-PINValido
+           ELSE
+               DISPLAY 'Digite o PIN da conta:'
+               ACCEPT WS-PINDigitado
+               IF WS-PINDigitado = WS-ContaPIN
+                   MOVE 'Y' TO WS-PINValido
+               ELSE
+                   MOVE 'N' TO WS-PINValido
+               END-IF
+           END-IF.
+
+       SomarSaquesHoje.
+           MOVE 0 TO WS-SaquesHoje
+           CLOSE MovimentacaoFile
+           OPEN INPUT MovimentacaoFile
+           IF WS-MovFileStatus = '00'
+               PERFORM UNTIL WS-MovFileStatus = '10'  *> End of file
+                   READ MovimentacaoFile INTO MovimentacaoRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF MovimentacaoContaNumero = WS-ContaNumero
+                                   AND MovimentacaoTipo = 'S'
+                                   AND MovimentacaoData(1:8) =
+                                       WS-DataMovimento
+                               ADD MovimentacaoValor TO WS-SaquesHoje
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE MovimentacaoFile
+           OPEN I-O MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN I-O MovimentacaoFile
+           END-IF.
 
        ProcessarSaque.
            SUBTRACT WS-SaqueValor FROM WS-ContaSaldo
@@ -105,14 +322,55 @@
            MOVE WS-SaqueValor TO WS-MovValor
            MOVE 'Saque realizado' TO WS-MovDescricao
 
-           WRITE MovimentacaoRecord FROM MovimentacaoRecord
+           MOVE WS-ContaNumero TO MovimentacaoContaNumero
+           MOVE WS-DataMovimento TO MovimentacaoData
+           MOVE FUNCTION CURRENT-DATE(9:8) TO MovimentacaoHora
+           MOVE WS-MovTipo TO MovimentacaoTipo
+           MOVE WS-MovValor TO MovimentacaoValor
+           MOVE WS-ContaSaldo TO MovimentacaoSaldoApos
+           MOVE WS-MovDescricao TO MovimentacaoDescricao
+           MOVE 0 TO MovimentacaoContaRelacionada
+           PERFORM ObterProximoProtocolo
+           MOVE WS-Protocolo TO MovimentacaoProtocolo
+           MOVE WS-OperadorID TO MovimentacaoOperadorID
+
            DISPLAY 'Saque realizado com sucesso!'
-           DISPLAY 'Novo saldo: R$ ' WS-ContaSaldo
+           DISPLAY 'Protocolo: ' WS-Protocolo
+           DISPLAY 'Novo saldo: ' WS-ContaSaldo ' ' WS-ContaMoeda
            DISPLAY 'Detalhes do saque:'
            DISPLAY 'Data: ' WS-DataAtual
-           DISPLAY 'Valor sacado: R$ ' WS-SaqueValor
+           DISPLAY 'Valor sacado: ' WS-SaqueValor ' ' WS-ContaMoeda
            DISPLAY 'Descrição: ' WS-MovDescricao
            WRITE MovimentacaoRecord
            MOVE WS-ContaSaldo TO ContaSaldo
            REWRITE ContaRecord
            DISPLAY 'Saque registrado na movimentação.'
+           PERFORM RegistrarLog.
+
+       RegistrarLog.
+           MOVE WS-SaqueValor TO WS-LogValor
+           STRING 'Conta ' DELIMITED BY SIZE
+                  WS-ContaNumero DELIMITED BY SIZE
+                  ' saque valor ' DELIMITED BY SIZE
+                  WS-LogValor DELIMITED BY SIZE
+                  ' protocolo ' DELIMITED BY SIZE
+                  WS-Protocolo DELIMITED BY SIZE
+                  ' sucesso' DELIMITED BY SIZE
+               INTO WS-LogMensagem
+           CALL 'LogUtils' USING WS-LogNivel WS-LogMensagem.
+
+       ObterProximoProtocolo.
+           MOVE 0 TO WS-Protocolo
+           OPEN INPUT ProtocoloSeqFile
+           IF WS-ProtSeqFileStatus = '00'
+               READ ProtocoloSeqFile INTO ProtocoloSeqRecord
+                   NOT AT END
+                       MOVE SeqUltimoProtocolo TO WS-Protocolo
+               END-READ
+               CLOSE ProtocoloSeqFile
+           END-IF
+           ADD 1 TO WS-Protocolo
+           MOVE WS-Protocolo TO SeqUltimoProtocolo
+           OPEN OUTPUT ProtocoloSeqFile
+           WRITE ProtocoloSeqRecord
+           CLOSE ProtocoloSeqFile.
