@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  MOVREC.CPY - Layout do registro de movimentação
+      *  (movimentacao.dat). Compartilhado pelos programas de
+      *  movimentação, transação e relatório que leem ou gravam
+      *  movimentacao.dat, para manter o layout do arquivo em um só
+      *  lugar.
+      *****************************************************************
+       01  MovimentacaoRecord.
+           05  MovimentacaoContaNumero PIC 9(5).
+           05  MovimentacaoData        PIC X(10).
+           05  MovimentacaoHora        PIC X(8).
+           05  MovimentacaoTipo        PIC X(1).
+           05  MovimentacaoValor       PIC 9(7)V99.
+           05  MovimentacaoSaldoApos   PIC 9(7)V99.
+           05  MovimentacaoDescricao   PIC A(100).
+           05  MovimentacaoProtocolo   PIC 9(10).
+           05  MovimentacaoOperadorID  PIC X(10).
+           05  MovimentacaoContaRelacionada PIC 9(5).
