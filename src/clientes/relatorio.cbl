@@ -7,54 +7,248 @@
            SELECT ClienteFile ASSIGN TO 'clientes.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ClienteSortFile ASSIGN TO 'clisort.wrk'.
+
+           SELECT ReportFile ASSIGN DYNAMIC WS-ReportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RptFileStatus.
+
+           SELECT CsvFile ASSIGN DYNAMIC WS-CsvFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CsvFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ClienteFile.
-       01  ClienteRecord.
-           05  ClienteID       PIC 9(5).
-           05  ClienteNome     PIC A(50).
-           05  ClienteCPF      PIC X(11).
-           05  ClienteEndereco PIC A(100).
-           05  ClienteTelefone PIC X(15).
+       COPY CLIEREC.
+
+       SD  ClienteSortFile.
+       01  ClienteSortRecord.
+           05  SortClienteNome     PIC A(50).
+           05  SortClienteID       PIC 9(5).
+           05  SortClienteCPF      PIC X(11).
+           05  SortClienteEndereco PIC A(100).
+           05  SortClienteTelefone PIC X(15).
+           05  SortClienteStatus   PIC X(1).
+
+       FD  ReportFile.
+       01  ReportLine              PIC X(132).
+
+       FD  CsvFile.
+       01  CsvLine                 PIC X(200).
 
        WORKING-STORAGE SECTION.
-       01  WS-FileStatus       PIC XX.
-       01  WS-ExitFlag         PIC X VALUE 'N'.
-       01  WS-ReportHeader     PIC X(100) VALUE 'Relatório de Clientes'.
-       01  WS-ClientCount      PIC 9(5) VALUE 0.
-       01  WS-ClientMsg        PIC X(50) VALUE 'Total de Clientes: '.
+       01  WS-FileStatus           PIC XX.
+       01  WS-RptFileStatus        PIC XX.
+       01  WS-ReportFileName       PIC X(40).
+       01  WS-CsvFileStatus        PIC XX.
+       01  WS-CsvFileName          PIC X(40).
+       01  WS-ExportarCsv          PIC X VALUE 'N'.
+       01  WS-MenuCsv              PIC X(60) VALUE
+           'Exportar também em CSV para o Excel? (S/N): '.
+       01  WS-OrdemEscolha         PIC X VALUE 'N'.
+       01  WS-MenuOrdem            PIC X(60) VALUE
+           'Ordenar por: [N] Nome, [I] ClienteID: '.
+       01  WS-ClientCount          PIC 9(5) VALUE 0.
+       01  WS-LetraAtual           PIC X VALUE ' '.
+       01  WS-LetraCount           PIC 9(5) VALUE 0.
+       01  WS-PageNum              PIC 9(3) VALUE 1.
+       01  WS-LinesOnPage          PIC 9(3) VALUE 0.
+       01  WS-LinesPerPage         PIC 9(3) VALUE 20.
+
+       01  WS-DataHoje.
+           05  WS-AnoHoje          PIC 9(4).
+           05  WS-MesHoje          PIC 9(2).
+           05  WS-DiaHoje          PIC 9(2).
+       01  WS-DataHojeBR           PIC X(10).
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT ClienteFile
-           OPEN OUTPUT ReportFile
-           DISPLAY WS-ReportHeader
+           PERFORM ObterDataAtual
+           PERFORM MontarNomeArquivo
+
+           DISPLAY 'Relatório de Clientes'
            DISPLAY '----------------------'
-           DISPLAY 'ID   Nome                   CPF         Endereço                   Telefone'
+           DISPLAY WS-MenuOrdem
+           ACCEPT WS-OrdemEscolha
+
+           DISPLAY WS-MenuCsv
+           ACCEPT WS-ExportarCsv
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               PERFORM MontarNomeArquivoCsv
+               OPEN OUTPUT CsvFile
+               MOVE 'ID,Nome,CPF,Endereço,Telefone,Status' TO CsvLine
+               WRITE CsvLine
+           END-IF
+
+           OPEN INPUT ClienteFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ClienteFile
+               CLOSE ClienteFile
+               OPEN INPUT ClienteFile
+           END-IF
+
+           EVALUATE WS-OrdemEscolha
+               WHEN 'I'
+               WHEN 'i'
+                   SORT ClienteSortFile
+                       ON ASCENDING KEY SortClienteID
+                       INPUT PROCEDURE IS CarregarClientes
+                       OUTPUT PROCEDURE IS GerarRelatorio
+               WHEN OTHER
+                   SORT ClienteSortFile
+                       ON ASCENDING KEY SortClienteNome
+                       INPUT PROCEDURE IS CarregarClientes
+                       OUTPUT PROCEDURE IS GerarRelatorio
+           END-EVALUATE
 
-           PERFORM ListarClientes
            CLOSE ClienteFile
-           CLOSE ReportFile
-           DISPLAY 'Relatório gerado com sucesso!'
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               CLOSE CsvFile
+               DISPLAY 'CSV gravado em ' WS-CsvFileName
+           END-IF
+           DISPLAY 'Relatório gerado com sucesso em ' WS-ReportFileName
            STOP RUN.
 
-       ListarClientes.
-           MOVE 0 TO WS-ClientCount
-           REWIND ClienteFile
+       ObterDataAtual.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje
+           STRING WS-DiaHoje '/' WS-MesHoje '/' WS-AnoHoje
+               INTO WS-DataHojeBR.
 
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
+       MontarNomeArquivo.
+           STRING 'relatorio_clientes_' DELIMITED BY SIZE
+                  WS-AnoHoje            DELIMITED BY SIZE
+                  WS-MesHoje            DELIMITED BY SIZE
+                  WS-DiaHoje            DELIMITED BY SIZE
+                  '.txt'                DELIMITED BY SIZE
+               INTO WS-ReportFileName.
+
+       MontarNomeArquivoCsv.
+           STRING 'relatorio_clientes_' DELIMITED BY SIZE
+                  WS-AnoHoje            DELIMITED BY SIZE
+                  WS-MesHoje            DELIMITED BY SIZE
+                  WS-DiaHoje            DELIMITED BY SIZE
+                  '.csv'                DELIMITED BY SIZE
+               INTO WS-CsvFileName.
+
+       CarregarClientes.
+           PERFORM UNTIL WS-FileStatus = '10'
                READ ClienteFile INTO ClienteRecord
                    AT END
-                       DISPLAY WS-ClientMsg WS-ClientCount
-                       MOVE 'Y' TO WS-ExitFlag
                        EXIT PERFORM
                    NOT AT END
-                       ADD 1 TO WS-ClientCount
-                       DISPLAY ClienteID ' ' ClienteNome ' ' ClienteCPF ' ' ClienteEndereco ' ' ClienteTelefone
-                       WRITE ClienteRecord
+                       MOVE ClienteNome     TO SortClienteNome
+                       MOVE ClienteID       TO SortClienteID
+                       MOVE ClienteCPF      TO SortClienteCPF
+                       MOVE ClienteEndereco TO SortClienteEndereco
+                       MOVE ClienteTelefone TO SortClienteTelefone
+                       MOVE ClienteStatus   TO SortClienteStatus
+                       RELEASE ClienteSortRecord
                END-READ
            END-PERFORM.
 
+       GerarRelatorio.
+           OPEN OUTPUT ReportFile
+           MOVE 0 TO WS-ClientCount
+           MOVE 0 TO WS-LetraCount
+           MOVE 1 TO WS-PageNum
+           MOVE ' ' TO WS-LetraAtual
+           PERFORM EscreverCabecalho
+
+           PERFORM UNTIL 1 = 2
+               RETURN ClienteSortFile
+                   AT END
+                       EXIT PERFORM
+               END-RETURN
+               PERFORM EscreverLinhaCliente
+           END-PERFORM
+
+           PERFORM EscreverSubtotalLetra
+           PERFORM EscreverRodape
+           CLOSE ReportFile.
+
+       EscreverCabecalho.
+           MOVE SPACES TO ReportLine
+           STRING 'RELATÓRIO DE CLIENTES - Data: ' WS-DataHojeBR
+                  '  Pág. ' WS-PageNum
+               INTO ReportLine
+           WRITE ReportLine
+           MOVE
+           '--------------------------------------------------------'
+               TO ReportLine
+           WRITE ReportLine
+           MOVE
+           'ID    Nome          CPF       Endereço   Fone     Status'
+               TO ReportLine
+           WRITE ReportLine
+           MOVE 0 TO WS-LinesOnPage.
+
+       EscreverLinhaCliente.
+           IF SortClienteNome(1:1) NOT = WS-LetraAtual
+               IF WS-LetraAtual NOT = ' '
+                   PERFORM EscreverSubtotalLetra
+               END-IF
+               MOVE SortClienteNome(1:1) TO WS-LetraAtual
+               MOVE 0 TO WS-LetraCount
+           END-IF
+
+           ADD 1 TO WS-ClientCount
+           ADD 1 TO WS-LetraCount
+
+           MOVE SPACES TO ReportLine
+           STRING SortClienteID      DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  SortClienteNome     DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  SortClienteCPF      DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  SortClienteEndereco DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  SortClienteTelefone DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  SortClienteStatus   DELIMITED BY SIZE
+               INTO ReportLine
+           WRITE ReportLine
+           ADD 1 TO WS-LinesOnPage
+
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               MOVE SPACES TO CsvLine
+               STRING SortClienteID      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      SortClienteNome    DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      SortClienteCPF     DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      SortClienteEndereco DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      SortClienteTelefone DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      SortClienteStatus  DELIMITED BY SIZE
+                   INTO CsvLine
+               WRITE CsvLine
+           END-IF
+
+           IF WS-LinesOnPage >= WS-LinesPerPage
+               ADD 1 TO WS-PageNum
+               PERFORM EscreverCabecalho
+           END-IF.
+
+       EscreverSubtotalLetra.
+           IF WS-LetraAtual NOT = ' '
+               MOVE SPACES TO ReportLine
+               STRING '    Subtotal letra ' WS-LetraAtual ': '
+                      WS-LetraCount
+                   INTO ReportLine
+               WRITE ReportLine
+           END-IF.
+
+       EscreverRodape.
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           STRING 'Total de Clientes: ' WS-ClientCount
+               INTO ReportLine
+           WRITE ReportLine.
+
        END PROGRAM RelatorioClientes.
