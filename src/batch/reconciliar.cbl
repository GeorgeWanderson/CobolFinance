@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliacaoLedger.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MovFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ContaFile.
+       COPY CONTAREC.
+
+       FD  MovimentacaoFile.
+       COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FileStatus          PIC XX.
+       01  WS-MovFileStatus       PIC XX.
+       01  WS-SaldoCalculado      PIC S9(7)V99 VALUE 0.
+       01  WS-EstornoTipoChar     PIC X.
+       01  WS-ContasVerificadas   PIC 9(5) VALUE 0.
+       01  WS-ContasDivergentes   PIC 9(5) VALUE 0.
+       01  WS-Mensagem            PIC X(50).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN INPUT ContaFile
+           END-IF
+
+           MOVE 'Iniciando reconciliação de saldos...' TO WS-Mensagem
+           DISPLAY WS-Mensagem
+
+           PERFORM VerificarContas
+
+           CLOSE ContaFile
+
+           DISPLAY 'Reconciliação finalizada.'
+           DISPLAY 'Contas verificadas: ' WS-ContasVerificadas
+           DISPLAY 'Contas divergentes: ' WS-ContasDivergentes
+           STOP RUN.
+
+       VerificarContas.
+           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
+               READ ContaFile NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM ReplayMovimentacoes
+                       ADD 1 TO WS-ContasVerificadas
+                       IF WS-SaldoCalculado NOT = ContaSaldo
+                           ADD 1 TO WS-ContasDivergentes
+                           DISPLAY 'DIVERGÊNCIA - Conta: ' ContaNumero
+                           DISPLAY '   Saldo em contas.dat:     R$ '
+                               ContaSaldo
+                           DISPLAY '   Saldo pelas movimentações: R$ '
+                               WS-SaldoCalculado
+                       END-IF
+           END-PERFORM.
+
+       ReplayMovimentacoes.
+           MOVE 0 TO WS-SaldoCalculado
+           CLOSE MovimentacaoFile
+           OPEN INPUT MovimentacaoFile
+
+           IF WS-MovFileStatus = '00'
+               PERFORM UNTIL WS-MovFileStatus = '10'  *> End of file
+                   READ MovimentacaoFile INTO MovimentacaoRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF MovimentacaoContaNumero = ContaNumero
+                               PERFORM AplicarMovimentacao
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       AplicarMovimentacao.
+           EVALUATE MovimentacaoTipo
+               WHEN 'D'
+               WHEN 'J'
+               WHEN 'C'
+                   ADD MovimentacaoValor TO WS-SaldoCalculado
+               WHEN 'S'
+               WHEN 'T'
+               WHEN 'F'
+               WHEN 'P'
+                   SUBTRACT MovimentacaoValor FROM WS-SaldoCalculado
+               WHEN 'R'
+                   MOVE MovimentacaoDescricao(12:1)
+                       TO WS-EstornoTipoChar
+                   EVALUATE WS-EstornoTipoChar
+                       WHEN 'D'
+                       WHEN 'C'
+                           SUBTRACT MovimentacaoValor
+                               FROM WS-SaldoCalculado
+                       WHEN OTHER
+                           ADD MovimentacaoValor TO WS-SaldoCalculado
+                   END-EVALUATE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       END PROGRAM ReconciliacaoLedger.
