@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  CLIERE.CPY - Layout do registro de cliente (clientes.dat)
+      *  Compartilhado por CadastroCliente, ConsultaCliente e
+      *  RelatorioClientes para manter o layout do arquivo em um só
+      *  lugar.
+      *****************************************************************
+       01  ClienteRecord.
+           05  ClienteID       PIC 9(5).
+           05  ClienteNome     PIC A(50).
+           05  ClienteCPF      PIC X(11).
+           05  ClienteEndereco PIC A(100).
+           05  ClienteTelefone PIC X(15).
+           05  ClienteStatus   PIC X(1).
+               88  ClienteAtivo      VALUE 'A'.
+               88  ClienteInativo    VALUE 'I'.
+               88  ClienteBloqueado  VALUE 'B'.
+      *    Marca de retenção LGPD: '----------' enquanto o cadastro
+      *    estiver ativo, ou a data (DD/MM/AAAA) em que os dados
+      *    pessoais foram anonimizados.
+           05  ClienteDataAnonimizacao PIC X(10).
