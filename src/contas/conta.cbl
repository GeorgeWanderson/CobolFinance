@@ -5,33 +5,86 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ClienteFile ASSIGN TO 'clientes.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ClienteFileStatus.
+
+           SELECT ContaSeqFile ASSIGN TO 'contaseq.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-ContaSeqFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
+
+       FD  ClienteFile.
+       COPY CLIEREC.
+
+       FD  ContaSeqFile.
+       01  ContaSeqRecord.
+           05  SeqUltimoContaNumero PIC 9(5).
 
        WORKING-STORAGE SECTION.
+       01  WS-ContaSeqFileStatus PIC XX.
+       01  WS-UltimoContaNumero  PIC 9(5).
        01  WS-ContaNumero       PIC 9(5).
        01  WS-ContaTitular      PIC A(50).
        01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
+       01  WS-ContaLimite       PIC 9(7)V99 VALUE 0.
+       01  WS-ContaLimiteSaqueDiario PIC 9(7)V99 VALUE 0.
+       01  WS-ContaTipo         PIC X(1).
+       01  WS-ContaStatus       PIC X(1) VALUE 'A'.
+       01  WS-ContaAgencia      PIC 9(4).
        01  WS-FileStatus        PIC XX.
+       01  WS-ClienteFileStatus PIC XX.
        01  WS-ExitFlag          PIC X VALUE 'N'.
-       01  WS-Prompt            PIC X(50) VALUE 'Digite o número da conta (5 dígitos): '.
+       01  WS-Prompt            PIC X(50) VALUE
+           'Digite o número da conta (5 dígitos): '.
        01  WS-InputChoice       PIC X.
        01  WS-ValorOperacao     PIC 9(7)V99 VALUE 0.
        01  WS-OperacaoChoice    PIC X VALUE ' '.
-       01  WS-OperacaoMenu      PIC X(50) VALUE 'Escolha a operação: [D] Depósito, [S] Saque, [C] Consulta, [E] Encerrar: '.
+       01  WS-OperacaoMenu      PIC X(70) VALUE
+           '[D]Dep [S]Saque [F]Fechar [J]Bloq [C]Consulta [E]Sair: '.
+       01  WS-ContaBloqueio     PIC 9(7)V99 VALUE 0.
+       01  WS-ClienteIDConta    PIC 9(5).
+       01  WS-ClienteNomeConta  PIC A(50).
+       01  WS-ClienteStatusConta PIC X(1).
+       01  WS-ClienteEncontrado PIC X VALUE 'N'.
+       01  WS-ContaPIN          PIC 9(4) VALUE 0.
+       01  WS-PINDigitado       PIC 9(4).
+       01  WS-PINValido         PIC X VALUE 'Y'.
+       01  WS-OperadorID        PIC X(10).
+       01  WS-CotitularQtde     PIC 9.
+       01  WS-CotitularIdx      PIC 9.
+       01  WS-NomeParcial       PIC A(50).
+       01  WS-NomeTrim          PIC A(50).
+       01  WS-BuscaLen          PIC 9(3) VALUE 0.
+       01  WS-NomeIdx           PIC 9(3) VALUE 0.
+       01  WS-NomeAchado        PIC X VALUE 'N'.
+       01  WS-ContaMoeda        PIC X(3) VALUE 'BRL'.
+       01  WS-ContaEmUso        PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        BEGIN.
+           DISPLAY 'Informe o ID do operador: '
+           ACCEPT WS-OperadorID
+
            OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
+           PERFORM ObterUltimoContaNumero
            PERFORM MenuPrincipal
            CLOSE ContaFile
            STOP RUN.
@@ -39,12 +92,21 @@
        MenuPrincipal.
            DISPLAY 'Gerenciamento de Contas Bancárias'
            DISPLAY '------------------------------'
+           DISPLAY 'Sabe o número da conta? (S/N): '
+           ACCEPT WS-InputChoice
+           IF WS-InputChoice = 'N' OR WS-InputChoice = 'n'
+               PERFORM BuscarContaPorNome
+           END-IF
+
            DISPLAY WS-Prompt
            ACCEPT WS-ContaNumero
 
            PERFORM BuscarConta
+           IF WS-ContaEmUso = 'Y'
+               CONTINUE
+           ELSE
            IF WS-ExitFlag = 'Y'
-               DISPLAY 'Conta não encontrada. Deseja abrir uma nova conta? (S/N)'
+               DISPLAY 'Conta não encontrada. Abrir nova conta? (S/N)'
                ACCEPT WS-InputChoice
                IF WS-InputChoice = 'S' OR WS-InputChoice = 's'
                    PERFORM AbrirConta
@@ -54,59 +116,230 @@
            ELSE
                DISPLAY 'Conta encontrada!'
                DISPLAY 'Titular: ' WS-ContaTitular
-               DISPLAY 'Saldo: R$ ' WS-ContaSaldo
+               DISPLAY 'Saldo: ' WS-ContaSaldo ' ' WS-ContaMoeda
                PERFORM OperacoesConta
+               UNLOCK ContaFile
+           END-IF
            END-IF.
 
        BuscarConta.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
+           MOVE 'N' TO WS-ContaEmUso
+           MOVE WS-ContaNumero TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaTitular
+                   MOVE ContaSaldo TO WS-ContaSaldo
+                   MOVE ContaLimite TO WS-ContaLimite
+                   MOVE ContaStatus TO WS-ContaStatus
+                   MOVE ContaPIN TO WS-ContaPIN
+                   MOVE ContaBloqueio TO WS-ContaBloqueio
+                   MOVE ContaMoeda TO WS-ContaMoeda
+                   IF WS-ContaMoeda = SPACES
+                       MOVE 'BRL' TO WS-ContaMoeda
+                   END-IF
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta em uso por outra sessão. Tente'
+               DISPLAY 'novamente em instantes.'
+               MOVE 'Y' TO WS-ContaEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
+
+       BuscarContaPorNome.
+           DISPLAY 'Nome (ou parte do nome) do titular: '
+           ACCEPT WS-NomeParcial
+           MOVE FUNCTION TRIM(WS-NomeParcial) TO WS-NomeTrim
+           MOVE FUNCTION LENGTH(WS-NomeTrim) TO WS-BuscaLen
 
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
+           CLOSE ContaFile
+           OPEN INPUT ContaFile
+           DISPLAY 'Contas encontradas:'
+           PERFORM UNTIL WS-FileStatus = '10'
+               READ ContaFile NEXT RECORD
                    AT END
-                       MOVE 'Y' TO WS-ExitFlag
                        EXIT PERFORM
                    NOT AT END
-                       IF ContaNumero = WS-ContaNumero
-                           MOVE ContaTitular TO WS-ContaTitular
-                           MOVE ContaSaldo TO WS-ContaSaldo
-                           MOVE 'N' TO WS-ExitFlag
+                       PERFORM VerificarTitularContem
+                       IF WS-NomeAchado = 'Y'
+                           DISPLAY 'Conta: ' ContaNumero
+                               ' Titular: ' ContaTitular
                        END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           CLOSE ContaFile
+           OPEN I-O ContaFile.
+
+       VerificarTitularContem.
+           MOVE 'N' TO WS-NomeAchado
+           IF WS-BuscaLen > 0 AND WS-BuscaLen <= 50
+               PERFORM VARYING WS-NomeIdx FROM 1 BY 1
+                       UNTIL WS-NomeIdx > (51 - WS-BuscaLen)
+                          OR WS-NomeAchado = 'Y'
+                   IF ContaTitular(WS-NomeIdx:WS-BuscaLen)
+                           = WS-NomeTrim(1:WS-BuscaLen)
+                       MOVE 'Y' TO WS-NomeAchado
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        AbrirConta.
            DISPLAY 'Abrindo nova conta...'
-           DISPLAY 'Digite o nome do titular:'
-           ACCEPT WS-ContaTitular
-           DISPLAY 'Digite o saldo inicial:'
-           ACCEPT WS-ContaSaldo
+           DISPLAY 'Digite o ClienteID do titular (cadastrado em'
+           DISPLAY 'clientes.dat): '
+           ACCEPT WS-ClienteIDConta
+           PERFORM BuscarClienteParaConta
 
-           ADD 1 TO WS-ContaNumero
-           MOVE WS-ContaNumero TO ContaNumero
-           MOVE WS-ContaTitular TO ContaTitular
-           MOVE WS-ContaSaldo TO ContaSaldo
+           IF WS-ClienteEncontrado = 'N'
+               DISPLAY 'Cliente não cadastrado! Cadastre antes de'
+               DISPLAY 'abrir a conta.'
+           ELSE
+               IF WS-ClienteStatusConta = 'B'
+                   DISPLAY 'Cliente bloqueado! Não é possível abrir'
+                   DISPLAY 'conta.'
+               ELSE
+                   DISPLAY 'Titular: ' WS-ClienteNomeConta
+                   DISPLAY 'Digite o saldo inicial:'
+                   ACCEPT WS-ContaSaldo
+                   DISPLAY 'Digite o limite de cheque especial:'
+                   ACCEPT WS-ContaLimite
+                   DISPLAY 'Digite o limite diário de saque:'
+                   ACCEPT WS-ContaLimiteSaqueDiario
+                   DISPLAY 'Tipo de conta [C]orrente, [P]oupança,'
+                   DISPLAY '[S]alário: '
+                   ACCEPT WS-ContaTipo
+                   DISPLAY 'Digite o número da agência (4 dígitos):'
+                   ACCEPT WS-ContaAgencia
+                   DISPLAY 'Digite um PIN de 4 dígitos para a conta:'
+                   ACCEPT WS-ContaPIN
+                   DISPLAY 'Moeda da conta [BRL, USD, EUR, GBP]: '
+                   ACCEPT WS-ContaMoeda
+                   IF WS-ContaMoeda = SPACES
+                       MOVE 'BRL' TO WS-ContaMoeda
+                   END-IF
+
+                   MOVE 0 TO ContaQtdeCotitulares
+                   PERFORM VARYING WS-CotitularIdx FROM 1 BY 1
+                           UNTIL WS-CotitularIdx > 3
+                       MOVE 0 TO
+                           ContaCotitularClienteID(WS-CotitularIdx)
+                       MOVE SPACES TO
+                           ContaCotitularNome(WS-CotitularIdx)
+                   END-PERFORM
+
+                   DISPLAY 'Quantos cotitulares adicionais (0 a 3)? '
+                   ACCEPT WS-CotitularQtde
+                   MOVE WS-CotitularQtde TO ContaQtdeCotitulares
+                   PERFORM VARYING WS-CotitularIdx FROM 1 BY 1
+                           UNTIL WS-CotitularIdx > WS-CotitularQtde
+                       DISPLAY 'ClienteID do cotitular '
+                           WS-CotitularIdx ': '
+                       ACCEPT ContaCotitularClienteID(WS-CotitularIdx)
+                       DISPLAY 'Nome do cotitular ' WS-CotitularIdx ': '
+                       ACCEPT ContaCotitularNome(WS-CotitularIdx)
+                   END-PERFORM
+
+                   ADD 1 TO WS-UltimoContaNumero
+                   MOVE WS-UltimoContaNumero TO ContaNumero
+                   MOVE WS-ClienteIDConta TO ContaClienteID
+                   MOVE WS-ClienteNomeConta TO ContaTitular
+                   MOVE WS-ContaSaldo TO ContaSaldo
+                   MOVE WS-ContaLimite TO ContaLimite
+                   MOVE WS-ContaLimiteSaqueDiario
+                       TO ContaLimiteSaqueDiario
+                   MOVE WS-ContaTipo TO ContaTipo
+                   MOVE WS-ContaAgencia TO ContaAgencia
+                   MOVE WS-ContaPIN TO ContaPIN
+                   MOVE WS-ContaMoeda TO ContaMoeda
+                   MOVE 0 TO ContaBloqueio
+                   MOVE 'A' TO ContaStatus
+                   MOVE 'A' TO WS-ContaStatus
+
+                   WRITE ContaRecord
+                   PERFORM GravarUltimoContaNumero
+                   DISPLAY 'Conta aberta com sucesso!'
+               END-IF
+           END-IF.
+
+       ObterUltimoContaNumero.
+           MOVE 0 TO WS-UltimoContaNumero
+           OPEN INPUT ContaSeqFile
+           IF WS-ContaSeqFileStatus = '00'
+               READ ContaSeqFile INTO ContaSeqRecord
+                   NOT AT END
+                       MOVE SeqUltimoContaNumero TO WS-UltimoContaNumero
+               END-READ
+               CLOSE ContaSeqFile
+           END-IF.
+
+       GravarUltimoContaNumero.
+           MOVE WS-UltimoContaNumero TO SeqUltimoContaNumero
+           OPEN OUTPUT ContaSeqFile
+           WRITE ContaSeqRecord
+           CLOSE ContaSeqFile.
 
-           WRITE ContaRecord
-           DISPLAY 'Conta aberta com sucesso!'
+       BuscarClienteParaConta.
+           MOVE 'N' TO WS-ClienteEncontrado
+           OPEN INPUT ClienteFile
+           IF WS-ClienteFileStatus = '00'
+               PERFORM UNTIL WS-ClienteFileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteID = WS-ClienteIDConta
+                               MOVE 'Y' TO WS-ClienteEncontrado
+                               MOVE ClienteNome TO WS-ClienteNomeConta
+                               MOVE ClienteStatus
+                                   TO WS-ClienteStatusConta
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF.
 
        OperacoesConta.
            DISPLAY WS-OperacaoMenu
            ACCEPT WS-OperacaoChoice
 
+           IF WS-ContaStatus = 'E' AND
+                   (WS-OperacaoChoice = 'D' OR WS-OperacaoChoice = 'd'
+                    OR WS-OperacaoChoice = 'S'
+                    OR WS-OperacaoChoice = 's')
+               DISPLAY 'Conta encerrada! Operação não permitida.'
+           ELSE
            EVALUATE WS-OperacaoChoice
-               WHEN 'D' OR 'd'
+               WHEN 'D'
+               WHEN 'd'
                    DISPLAY 'Digite o valor do depósito:'
                    ACCEPT WS-ValorOperacao
-                   ADD WS-ValorOperacao TO WS-ContaSaldo
-                   MOVE WS-ContaSaldo TO ContaSaldo
-                   REWRITE ContaRecord
-                   DISPLAY 'Depósito realizado com sucesso!'
-               WHEN 'S' OR 's'
+                   IF WS-ValorOperacao <= 0
+                       DISPLAY 'Valor do depósito deve ser positivo!'
+                   ELSE
+                       ADD WS-ValorOperacao TO WS-ContaSaldo
+                       MOVE WS-ContaSaldo TO ContaSaldo
+                       REWRITE ContaRecord
+                       DISPLAY 'Depósito realizado com sucesso!'
+                   END-IF
+               WHEN 'S'
+               WHEN 's'
+                   PERFORM VerificarPIN
+                   IF WS-PINValido = 'N'
+                       DISPLAY 'PIN incorreto! Operação não'
+                       DISPLAY 'permitida.'
+                   ELSE
                    DISPLAY 'Digite o valor do saque:'
                    ACCEPT WS-ValorOperacao
-                   IF WS-ValorOperacao <= WS-ContaSaldo
+                   IF WS-ValorOperacao <= 0
+                       DISPLAY 'Valor do saque deve ser positivo!'
+                   ELSE
+                   IF WS-ValorOperacao <=
+                           WS-ContaSaldo + WS-ContaLimite -
+                               WS-ContaBloqueio
                        SUBTRACT WS-ValorOperacao FROM WS-ContaSaldo
                        MOVE WS-ContaSaldo TO ContaSaldo
                        REWRITE ContaRecord
@@ -114,15 +347,59 @@
                    ELSE
                        DISPLAY 'Saldo insuficiente!'
                    END-IF
-               WHEN 'C' OR 'c'
-                   DISPLAY 'Saldo da conta: R$ ' WS-ContaSaldo
-               WHEN 'E' OR 'e'
+                   END-IF
+                   END-IF
+               WHEN 'F'
+               WHEN 'f'
+                   PERFORM FecharConta
+               WHEN 'J'
+               WHEN 'j'
+                   DISPLAY 'Valor atual de bloqueio judicial: R$ '
+                       WS-ContaBloqueio
+                   DISPLAY 'Novo valor de bloqueio judicial: '
+                   ACCEPT WS-ContaBloqueio
+                   MOVE WS-ContaBloqueio TO ContaBloqueio
+                   REWRITE ContaRecord
+                   DISPLAY 'Bloqueio judicial atualizado.'
+               WHEN 'C'
+               WHEN 'c'
+                   DISPLAY 'Saldo da conta: ' WS-ContaSaldo ' '
+                       WS-ContaMoeda
+               WHEN 'E'
+               WHEN 'e'
                    MOVE 'Y' TO WS-ExitFlag
                    DISPLAY 'Operação encerrada.'
                WHEN OTHER
                    DISPLAY 'Opção inválida!'
            END-EVALUATE
+           END-IF
 
            IF WS-ExitFlag = 'N'
                PERFORM OperacoesConta
            END-IF.
+
+       VerificarPIN.
+           DISPLAY 'Digite o PIN da conta:'
+           ACCEPT WS-PINDigitado
+           IF WS-PINDigitado = WS-ContaPIN
+               MOVE 'Y' TO WS-PINValido
+           ELSE
+               MOVE 'N' TO WS-PINValido
+           END-IF.
+
+       FecharConta.
+           IF WS-ContaStatus = 'E'
+               DISPLAY 'Conta já está encerrada!'
+           ELSE
+               IF WS-ContaSaldo NOT = 0
+                   DISPLAY 'Só é possível encerrar conta com saldo'
+                   DISPLAY 'zero!'
+               ELSE
+                   MOVE 'E' TO ContaStatus
+                   MOVE 'E' TO WS-ContaStatus
+                   REWRITE ContaRecord
+                   DISPLAY 'Conta encerrada com sucesso!'
+               END-IF
+           END-IF.
+
+       END PROGRAM ContaBancaria.
