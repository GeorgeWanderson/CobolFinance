@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArquivarMovimentacao.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MovFileStatus.
+
+           SELECT MovimentacaoTempFile ASSIGN TO 'movtemp.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TempFileStatus.
+
+           SELECT ArquivoFile ASSIGN DYNAMIC WS-ArquivoFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ArquivoFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MovimentacaoFile.
+       COPY MOVREC.
+
+       FD  MovimentacaoTempFile.
+       01  MovimentacaoTempRecord       PIC X(167).
+
+       FD  ArquivoFile.
+       01  ArquivoRecord                PIC X(167).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MovFileStatus       PIC XX.
+       01  WS-TempFileStatus      PIC XX.
+       01  WS-ArquivoFileStatus   PIC XX.
+       01  WS-ArquivoFileName     PIC X(40).
+       01  WS-DataCorte           PIC X(8).
+       01  WS-MovimentosArquivados PIC 9(7) VALUE 0.
+       01  WS-MovimentosMantidos   PIC 9(7) VALUE 0.
+       01  WS-Mensagem            PIC X(50).
+       01  WS-ComandoSistema      PIC X(80).
+
+       01  WS-DataHoje.
+           05  WS-AnoHoje          PIC 9(4).
+           05  WS-MesHoje          PIC 9(2).
+           05  WS-DiaHoje          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY 'Arquivar movimentações anteriores a que data?'
+           DISPLAY '(AAAAMMDD): '
+           ACCEPT WS-DataCorte
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje
+           STRING 'movimentacao_arquivo_' DELIMITED BY SIZE
+                  WS-AnoHoje             DELIMITED BY SIZE
+                  WS-MesHoje             DELIMITED BY SIZE
+                  WS-DiaHoje             DELIMITED BY SIZE
+                  '.dat'                 DELIMITED BY SIZE
+               INTO WS-ArquivoFileName
+
+           OPEN INPUT MovimentacaoFile
+           OPEN OUTPUT ArquivoFile
+           OPEN OUTPUT MovimentacaoTempFile
+
+           MOVE 'Separando movimentações...' TO WS-Mensagem
+           DISPLAY WS-Mensagem
+           PERFORM SepararMovimentacoes
+
+           CLOSE MovimentacaoFile
+           CLOSE ArquivoFile
+           CLOSE MovimentacaoTempFile
+
+           MOVE 'mv movtemp.dat movimentacao.dat' TO WS-ComandoSistema
+           CALL 'SYSTEM' USING WS-ComandoSistema
+
+           DISPLAY 'Arquivamento finalizado.'
+           DISPLAY 'Movimentações arquivadas: '
+               WS-MovimentosArquivados
+           DISPLAY 'Movimentações mantidas no arquivo ativo: '
+               WS-MovimentosMantidos
+           DISPLAY 'Arquivo de histórico: ' WS-ArquivoFileName
+           STOP RUN.
+
+       SepararMovimentacoes.
+           IF WS-MovFileStatus = '00'
+               PERFORM UNTIL WS-MovFileStatus = '10'  *> End of file
+                   READ MovimentacaoFile INTO MovimentacaoRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF MovimentacaoData(1:8) < WS-DataCorte
+                               MOVE MovimentacaoRecord TO ArquivoRecord
+                               WRITE ArquivoRecord
+                               ADD 1 TO WS-MovimentosArquivados
+                           ELSE
+                               MOVE MovimentacaoRecord
+                                   TO MovimentacaoTempRecord
+                               WRITE MovimentacaoTempRecord
+                               ADD 1 TO WS-MovimentosMantidos
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       END PROGRAM ArquivarMovimentacao.
