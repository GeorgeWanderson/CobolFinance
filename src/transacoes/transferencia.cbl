@@ -5,30 +5,54 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-MovFileStatus.
 
-           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+           SELECT ProtocoloSeqFile ASSIGN TO 'protseq.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ProtSeqFileStatus.
+
+           SELECT LoteFile ASSIGN TO 'transferencia_lote.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS MovFileStatus.
+               FILE STATUS IS WS-LoteFileStatus.
+
+           SELECT ClienteFile ASSIGN TO 'clientes.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ClienteFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
 
        FD  MovimentacaoFile.
-       01  MovimentacaoRecord.
-           05  MovimentacaoData   PIC X(10).
-           05  MovimentacaoHora   PIC X(8).
-           05  MovimentacaoTipo   PIC X(1).
-           05  MovimentacaoValor  PIC 9(7)V99.
-           05  MovimentacaoDescricao PIC A(100).
+       COPY MOVREC.
+
+       FD  ProtocoloSeqFile.
+       01  ProtocoloSeqRecord.
+           05  SeqUltimoProtocolo     PIC 9(10).
+
+       FD  LoteFile.
+       01  LoteTransferenciaRecord.
+           05  LoteContaOrigemNumero   PIC 9(5).
+           05  LoteContaDestinoNumero  PIC 9(5).
+           05  LoteValor               PIC 9(7)V99.
+           05  LoteData                PIC X(10).
+           05  LoteTipo                PIC X(1).
+
+       FD  ClienteFile.
+       COPY CLIEREC.
 
        WORKING-STORAGE SECTION.
        01  WS-ContaOrigemNumero   PIC 9(5).
@@ -36,7 +60,18 @@
        01  WS-ContaOrigemTitular  PIC A(50).
        01  WS-ContaDestinoTitular PIC A(50).
        01  WS-ContaOrigemSaldo    PIC 9(7)V99 VALUE 0.
+       01  WS-ContaOrigemLimite   PIC 9(7)V99 VALUE 0.
+       01  WS-ContaOrigemBloqueio PIC 9(7)V99 VALUE 0.
+       01  WS-ContaOrigemStatus   PIC X(1) VALUE 'A'.
        01  WS-ContaDestinoSaldo   PIC 9(7)V99 VALUE 0.
+       01  WS-ContaDestinoStatus  PIC X(1) VALUE 'A'.
+       01  WS-ContaOrigemMoeda    PIC X(3) VALUE 'BRL'.
+       01  WS-ContaDestinoMoeda   PIC X(3) VALUE 'BRL'.
+       01  WS-ValorConvertido     PIC 9(7)V99 VALUE 0.
+       01  WS-DataMovimento.
+           05  WS-DataMovAno      PIC 9(4).
+           05  WS-DataMovMes      PIC 9(2).
+           05  WS-DataMovDia      PIC 9(2).
        01  WS-FileStatus          PIC XX.
        01  WS-MovFileStatus       PIC XX.
        01  WS-Mensagem            PIC X(50).
@@ -48,26 +83,133 @@
        01  WS-MovDescricao        PIC A(100).
        01  WS-TransferenciaValor  PIC 9(7)V99.
        01  WS-DataAtual           PIC X(10).
+       01  WS-TransferenciaTipo   PIC X(1).
+       01  WS-TipoValido          PIC X VALUE 'Y'.
+       01  WS-TaxaAplicada        PIC 9(7)V99 VALUE 0.
+       01  WS-TaxaTED             PIC 9(7)V99 VALUE 10.00.
+       01  WS-TaxaDOC             PIC 9(7)V99 VALUE 5.00.
+       01  WS-LimitePix           PIC 9(7)V99 VALUE 5000.00.
+       01  WS-LimiteDOC           PIC 9(7)V99 VALUE 50000.00.
+       01  WS-HoraLimiteTED       PIC 9(2) VALUE 17.
+       01  WS-HoraAtual           PIC 9(2).
+       01  WS-ProtSeqFileStatus   PIC XX.
+       01  WS-Protocolo           PIC 9(10) VALUE 0.
+       01  WS-ContaPIN            PIC 9(4) VALUE 0.
+       01  WS-PINDigitado         PIC 9(4).
+       01  WS-PINValido           PIC X VALUE 'Y'.
+       01  WS-TipoValidacao       PIC X(4) VALUE 'DATA'.
+       01  WS-ValorEntrada        PIC X(14).
+       01  WS-DataValida          PIC X VALUE 'N'.
+       01  WS-LogNivel            PIC X(10) VALUE 'INFO'.
+       01  WS-LogMensagem         PIC X(100).
+       01  WS-LogValor            PIC Z(6)9.99.
+       01  WS-LoteFileStatus      PIC XX.
+       01  WS-ModoLote            PIC X VALUE 'N'.
+       01  WS-ClienteFileStatus   PIC XX.
+       01  WS-ContaOrigemClienteID  PIC 9(5).
+       01  WS-ContaDestinoClienteID PIC 9(5).
+       01  WS-ClienteOrigemStatus PIC X(1) VALUE 'A'.
+       01  WS-ClienteDestinoStatus PIC X(1) VALUE 'A'.
+       01  WS-ContaEmUso          PIC X VALUE 'N'.
+       01  WS-ContaDestinoEmUso   PIC X VALUE 'N'.
+       01  WS-OperadorID          PIC X(10).
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY 'Informe o número da conta de origem: '
-           ACCEPT WS-ContaOrigemNumero
+           DISPLAY 'Informe o ID do operador: '
+           ACCEPT WS-OperadorID
+
+           DISPLAY 'Processar em lote a partir de arquivo? (S/N): '
+           ACCEPT WS-ModoLote
+
+           IF WS-ModoLote = 'S' OR WS-ModoLote = 's'
+               PERFORM ProcessarLoteTransferencia
+           ELSE
+               DISPLAY 'Informe o número da conta de origem: '
+               ACCEPT WS-ContaOrigemNumero
+
+               DISPLAY 'Informe o número da conta de destino: '
+               ACCEPT WS-ContaDestinoNumero
+
+               DISPLAY 'Informe o valor da transferência: '
+               ACCEPT WS-TransferenciaValor
+
+               MOVE 'Data da transferência (DD/MM/AAAA): '
+                   TO WS-Mensagem
+               DISPLAY WS-Mensagem
+               ACCEPT WS-DataAtual
+
+               DISPLAY 'Tipo [I]nterna, [T]ED, [D]OC, [P]IX: '
+               ACCEPT WS-TransferenciaTipo
+               PERFORM ProcessarTransacaoTransferencia
+           END-IF.
+
+           STOP RUN.
+
+       ProcessarLoteTransferencia.
+           OPEN INPUT LoteFile
+           IF WS-LoteFileStatus NOT = '00'
+               DISPLAY 'Arquivo transferencia_lote.dat não encontrado!'
+           ELSE
+               PERFORM UNTIL WS-LoteFileStatus = '10'  *> End of file
+                   READ LoteFile INTO LoteTransferenciaRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE LoteContaOrigemNumero
+                               TO WS-ContaOrigemNumero
+                           MOVE LoteContaDestinoNumero
+                               TO WS-ContaDestinoNumero
+                           MOVE LoteValor TO WS-TransferenciaValor
+                           MOVE LoteData TO WS-DataAtual
+                           MOVE LoteTipo TO WS-TransferenciaTipo
+                           STRING 'Lote transferência: conta '
+                                  DELIMITED BY SIZE
+                                  WS-ContaOrigemNumero DELIMITED BY SIZE
+                                  ' iniciando processamento'
+                                  DELIMITED BY SIZE
+                               INTO WS-LogMensagem
+                           CALL 'LogUtils' USING WS-LogNivel
+                               WS-LogMensagem
+                           PERFORM ProcessarTransacaoTransferencia
+                   END-READ
+               END-PERFORM
+               CLOSE LoteFile
+           END-IF.
 
-           DISPLAY 'Informe o número da conta de destino: '
-           ACCEPT WS-ContaDestinoNumero
+       ProcessarTransacaoTransferencia.
+           MOVE WS-DataAtual TO WS-ValorEntrada
+           CALL 'Validacao' USING WS-TipoValidacao WS-ValorEntrada
+               WS-DataValida
 
-           DISPLAY 'Informe o valor da transferência: '
-           ACCEPT WS-TransferenciaValor
+           IF WS-DataValida = 'N'
+               DISPLAY 'Data inválida! Use o formato DD/MM/AAAA.'
+           ELSE
+           MOVE WS-DataAtual(7:4) TO WS-DataMovAno
+           MOVE WS-DataAtual(4:2) TO WS-DataMovMes
+           MOVE WS-DataAtual(1:2) TO WS-DataMovDia
 
-           MOVE 'Data da transferência (DD/MM/AAAA): ' TO WS-Mensagem
-           DISPLAY WS-Mensagem
-           ACCEPT WS-DataAtual
+           MOVE FUNCTION UPPER-CASE(WS-TransferenciaTipo)
+               TO WS-TransferenciaTipo
+           PERFORM ValidarTipoTransferencia
 
-           OPEN INPUT ContaFile
+           OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
            OPEN I-O MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN I-O MovimentacaoFile
+           END-IF
            PERFORM BuscarContaOrigem
            PERFORM BuscarContaDestino
+           IF WS-ContaEmUso = 'Y' OR WS-ContaDestinoEmUso = 'Y'
+               CONTINUE
+           ELSE
            IF WS-ExitFlag = 'Y'
                DISPLAY 'Conta(s) não encontrada(s)!'
                MOVE 'Y' TO WS-ExitFlag
@@ -75,78 +217,313 @@
            ELSE
                DISPLAY 'Conta de origem encontrada!'
                DISPLAY 'Titular: ' WS-ContaOrigemTitular
-               DISPLAY 'Saldo atual: R$ ' WS-ContaOrigemSaldo
+               DISPLAY 'Saldo atual: ' WS-ContaOrigemSaldo ' '
+                   WS-ContaOrigemMoeda
                DISPLAY 'Conta de destino encontrada!'
                DISPLAY 'Titular: ' WS-ContaDestinoTitular
-               DISPLAY 'Saldo atual: R$ ' WS-ContaDestinoSaldo
+               DISPLAY 'Saldo atual: ' WS-ContaDestinoSaldo ' '
+                   WS-ContaDestinoMoeda
 
-               IF WS-TransferenciaValor > WS-ContaOrigemSaldo
+               PERFORM VerificarClienteOrigemBloqueado
+               PERFORM VerificarClienteDestinoBloqueado
+
+               IF WS-ContaOrigemStatus = 'E' OR
+                       WS-ContaDestinoStatus = 'E'
+                   DISPLAY 'Conta encerrada! Operação não permitida.'
+               ELSE
+               IF WS-ClienteOrigemStatus = 'B' OR
+                       WS-ClienteDestinoStatus = 'B'
+                   DISPLAY 'Cliente bloqueado! Operação não'
+                   DISPLAY 'permitida.'
+               ELSE
+               PERFORM VerificarPIN
+               IF WS-PINValido = 'N'
+                   DISPLAY 'PIN incorreto! Operação não permitida.'
+               ELSE
+               IF WS-TransferenciaValor <= 0
+                   DISPLAY 'Valor da transferência deve ser positivo!'
+               ELSE
+               IF WS-TipoValido = 'N'
+                   CONTINUE
+               ELSE
+               IF WS-TransferenciaValor + WS-TaxaAplicada >
+                       WS-ContaOrigemSaldo + WS-ContaOrigemLimite -
+                           WS-ContaOrigemBloqueio
                    DISPLAY 'Saldo insuficiente para transferência.'
                ELSE
                    PERFORM ProcessarTransferencia
                END-IF
-           END-IF.
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+           END-IF
+           END-IF
 
+           UNLOCK ContaFile
            CLOSE ContaFile
            CLOSE MovimentacaoFile
-           STOP RUN.
+           END-IF.
+
+       ValidarTipoTransferencia.
+           MOVE 'Y' TO WS-TipoValido
+           MOVE 0 TO WS-TaxaAplicada
+           EVALUATE WS-TransferenciaTipo
+               WHEN 'I'
+                   CONTINUE
+               WHEN 'P'
+                   IF WS-TransferenciaValor > WS-LimitePix
+                       MOVE 'N' TO WS-TipoValido
+                       DISPLAY 'Valor acima do limite do PIX.'
+                   END-IF
+               WHEN 'T'
+                   MOVE WS-TaxaTED TO WS-TaxaAplicada
+                   MOVE FUNCTION CURRENT-DATE(9:2) TO WS-HoraAtual
+                   IF WS-HoraAtual >= WS-HoraLimiteTED
+                       MOVE 'N' TO WS-TipoValido
+                       DISPLAY 'TED fora do horário limite do dia.'
+                   END-IF
+               WHEN 'D'
+                   MOVE WS-TaxaDOC TO WS-TaxaAplicada
+                   IF WS-TransferenciaValor > WS-LimiteDOC
+                       MOVE 'N' TO WS-TipoValido
+                       DISPLAY 'Valor acima do limite do DOC.'
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-TipoValido
+                   DISPLAY 'Tipo de transferência inválido.'
+           END-EVALUATE.
 
        BuscarContaOrigem.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
+           MOVE 'N' TO WS-ContaEmUso
+           MOVE WS-ContaOrigemNumero TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaOrigemTitular
+                   MOVE ContaSaldo TO WS-ContaOrigemSaldo
+                   MOVE ContaLimite TO WS-ContaOrigemLimite
+                   MOVE ContaStatus TO WS-ContaOrigemStatus
+                   MOVE ContaPIN TO WS-ContaPIN
+                   MOVE ContaBloqueio TO WS-ContaOrigemBloqueio
+                   MOVE ContaClienteID TO WS-ContaOrigemClienteID
+                   MOVE ContaMoeda TO WS-ContaOrigemMoeda
+                   IF WS-ContaOrigemMoeda = SPACES
+                       MOVE 'BRL' TO WS-ContaOrigemMoeda
+                   END-IF
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta de origem em uso por outra sessão.'
+               DISPLAY 'Tente novamente em instantes.'
+               MOVE 'Y' TO WS-ContaEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
 
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
-                   AT END
-                       MOVE 'Y' TO WS-ExitFlag
-                       EXIT PERFORM
-                   NOT AT END
-                       IF ContaNumero = WS-ContaOrigemNumero
-                           MOVE ContaTitular TO WS-ContaOrigemTitular
-                           MOVE ContaSaldo TO WS-ContaOrigemSaldo
-                           MOVE 'N' TO WS-ExitFlag
-                       END-IF
-               END-READ
-           END-PERFORM.
+       VerificarClienteOrigemBloqueado.
+           MOVE 'A' TO WS-ClienteOrigemStatus
+           OPEN INPUT ClienteFile
+           IF WS-ClienteFileStatus = '00'
+               PERFORM UNTIL WS-ClienteFileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteID = WS-ContaOrigemClienteID
+                               MOVE ClienteStatus
+                                   TO WS-ClienteOrigemStatus
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF.
+
+       VerificarClienteDestinoBloqueado.
+           MOVE 'A' TO WS-ClienteDestinoStatus
+           OPEN INPUT ClienteFile
+           IF WS-ClienteFileStatus = '00'
+               PERFORM UNTIL WS-ClienteFileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteID = WS-ContaDestinoClienteID
+                               MOVE ClienteStatus
+                                   TO WS-ClienteDestinoStatus
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF.
+
+       VerificarPIN.
+           IF WS-ModoLote = 'S' OR WS-ModoLote = 's'
+               MOVE 'Y' TO WS-PINValido
+           ELSE
+               DISPLAY 'Digite o PIN da conta de origem:'
+               ACCEPT WS-PINDigitado
+               IF WS-PINDigitado = WS-ContaPIN
+                   MOVE 'Y' TO WS-PINValido
+               ELSE
+                   MOVE 'N' TO WS-PINValido
+               END-IF
+           END-IF.
 
        BuscarContaDestino.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
-
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
-                   AT END
-                       MOVE 'Y' TO WS-ExitFlag
-                       EXIT PERFORM
-                   NOT AT END
-                       IF ContaNumero = WS-ContaDestinoNumero
-                           MOVE ContaTitular TO WS-ContaDestinoTitular
-                           MOVE ContaSaldo TO WS-ContaDestinoSaldo
-                           MOVE 'N' TO WS-ExitFlag
-                       END-IF
-               END-READ
-           END-PERFORM.
+           MOVE 'N' TO WS-ContaDestinoEmUso
+           MOVE WS-ContaDestinoNumero TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaDestinoTitular
+                   MOVE ContaSaldo TO WS-ContaDestinoSaldo
+                   MOVE ContaStatus TO WS-ContaDestinoStatus
+                   MOVE ContaClienteID TO WS-ContaDestinoClienteID
+                   MOVE ContaMoeda TO WS-ContaDestinoMoeda
+                   IF WS-ContaDestinoMoeda = SPACES
+                       MOVE 'BRL' TO WS-ContaDestinoMoeda
+                   END-IF
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta de destino em uso por outra sessão.'
+               DISPLAY 'Tente novamente em instantes.'
+               MOVE 'Y' TO WS-ContaDestinoEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
 
        ProcessarTransferencia.
+           IF WS-ContaOrigemMoeda = WS-ContaDestinoMoeda
+               MOVE WS-TransferenciaValor TO WS-ValorConvertido
+           ELSE
+               CALL 'Cambio' USING WS-ContaOrigemMoeda
+                   WS-ContaDestinoMoeda WS-TransferenciaValor
+                   WS-ValorConvertido
+           END-IF
+
            SUBTRACT WS-TransferenciaValor FROM WS-ContaOrigemSaldo
-           ADD WS-TransferenciaValor TO WS-ContaDestinoSaldo
+           ADD WS-ValorConvertido TO WS-ContaDestinoSaldo
 
            MOVE 'T' TO WS-MovTipo
            MOVE WS-TransferenciaValor TO WS-MovValor
-           MOVE 'Transferência realizada' TO WS-MovDescricao
+           EVALUATE WS-TransferenciaTipo
+               WHEN 'I'
+                   MOVE 'Transferência interna' TO WS-MovDescricao
+               WHEN 'P'
+                   MOVE 'Transferência PIX' TO WS-MovDescricao
+               WHEN 'T'
+                   MOVE 'Transferência TED' TO WS-MovDescricao
+               WHEN 'D'
+                   MOVE 'Transferência DOC' TO WS-MovDescricao
+           END-EVALUATE
+
+           PERFORM ObterProximoProtocolo
+
+           MOVE WS-ContaOrigemNumero TO MovimentacaoContaNumero
+           MOVE WS-DataMovimento TO MovimentacaoData
+           MOVE FUNCTION CURRENT-DATE(9:8) TO MovimentacaoHora
+           MOVE WS-MovTipo TO MovimentacaoTipo
+           MOVE WS-MovValor TO MovimentacaoValor
+           MOVE WS-ContaOrigemSaldo TO MovimentacaoSaldoApos
+           MOVE WS-MovDescricao TO MovimentacaoDescricao
+           MOVE WS-ContaDestinoNumero TO MovimentacaoContaRelacionada
+           MOVE WS-Protocolo TO MovimentacaoProtocolo
+           MOVE WS-OperadorID TO MovimentacaoOperadorID
+           WRITE MovimentacaoRecord
+
+           IF WS-TaxaAplicada > 0
+               SUBTRACT WS-TaxaAplicada FROM WS-ContaOrigemSaldo
+               MOVE WS-ContaOrigemNumero TO MovimentacaoContaNumero
+               MOVE WS-DataMovimento TO MovimentacaoData
+               MOVE FUNCTION CURRENT-DATE(9:8) TO MovimentacaoHora
+               MOVE 'F' TO MovimentacaoTipo
+               MOVE WS-TaxaAplicada TO MovimentacaoValor
+               MOVE WS-ContaOrigemSaldo TO MovimentacaoSaldoApos
+               STRING 'Tarifa de ' DELIMITED BY SIZE
+                      WS-MovDescricao DELIMITED BY SIZE
+                   INTO MovimentacaoDescricao
+               MOVE 0 TO MovimentacaoContaRelacionada
+               MOVE WS-Protocolo TO MovimentacaoProtocolo
+               MOVE WS-OperadorID TO MovimentacaoOperadorID
+               WRITE MovimentacaoRecord
+           END-IF
+
+           MOVE WS-ContaDestinoNumero TO MovimentacaoContaNumero
+           MOVE WS-DataMovimento TO MovimentacaoData
+           MOVE FUNCTION CURRENT-DATE(9:8) TO MovimentacaoHora
+           MOVE 'C' TO MovimentacaoTipo
+           MOVE WS-ValorConvertido TO MovimentacaoValor
+           MOVE WS-ContaDestinoSaldo TO MovimentacaoSaldoApos
+           MOVE 'Transferência recebida' TO MovimentacaoDescricao
+           MOVE WS-ContaOrigemNumero TO MovimentacaoContaRelacionada
+           MOVE WS-Protocolo TO MovimentacaoProtocolo
+           MOVE WS-OperadorID TO MovimentacaoOperadorID
+           WRITE MovimentacaoRecord
 
-           WRITE MovimentacaoRecord FROM MovimentacaoRecord
            DISPLAY 'Transferência realizada com sucesso!'
+           DISPLAY 'Protocolo: ' WS-Protocolo
            DISPLAY 'Conta de origem: ' WS-ContaOrigemNumero
            DISPLAY 'Conta de destino: ' WS-ContaDestinoNumero
-           DISPLAY 'Valor transferido: R$ ' WS-TransferenciaValor
-           DISPLAY 'Novo saldo da conta de origem: R$ ' WS-ContaOrigemSaldo
-           DISPLAY 'Novo saldo da conta de destino: R$ ' WS-ContaDestinoSaldo
-
-           WRITE MovimentacaoRecord
+           DISPLAY 'Valor debitado da origem: ' WS-TransferenciaValor
+               ' ' WS-ContaOrigemMoeda
+           IF WS-ContaOrigemMoeda NOT = WS-ContaDestinoMoeda
+               DISPLAY 'Valor creditado no destino: '
+                   WS-ValorConvertido ' ' WS-ContaDestinoMoeda
+           END-IF
+           DISPLAY 'Tarifa cobrada: ' WS-TaxaAplicada ' '
+               WS-ContaOrigemMoeda
+           DISPLAY 'Novo saldo da origem: ' WS-ContaOrigemSaldo ' '
+               WS-ContaOrigemMoeda
+           DISPLAY 'Novo saldo do destino: ' WS-ContaDestinoSaldo ' '
+               WS-ContaDestinoMoeda
 
-           MOVE WS-ContaOrigemSaldo TO ContaSaldo
-           REWRITE ContaRecord
            MOVE WS-ContaDestinoSaldo TO ContaSaldo
            REWRITE ContaRecord
+
+           MOVE WS-ContaOrigemNumero TO ContaNumero
+           READ ContaFile
+               INVALID KEY
+                   DISPLAY 'Erro ao regravar conta de origem!'
+               NOT INVALID KEY
+                   MOVE WS-ContaOrigemSaldo TO ContaSaldo
+                   REWRITE ContaRecord
+           END-READ
            DISPLAY 'Transferência registrada nas movimentações.'
+           PERFORM RegistrarLog.
+
+       RegistrarLog.
+           MOVE WS-TransferenciaValor TO WS-LogValor
+           STRING 'Conta ' DELIMITED BY SIZE
+                  WS-ContaOrigemNumero DELIMITED BY SIZE
+                  ' transferência para ' DELIMITED BY SIZE
+                  WS-ContaDestinoNumero DELIMITED BY SIZE
+                  ' valor ' DELIMITED BY SIZE
+                  WS-LogValor DELIMITED BY SIZE
+                  ' protocolo ' DELIMITED BY SIZE
+                  WS-Protocolo DELIMITED BY SIZE
+                  ' sucesso' DELIMITED BY SIZE
+               INTO WS-LogMensagem
+           CALL 'LogUtils' USING WS-LogNivel WS-LogMensagem.
+
+       ObterProximoProtocolo.
+           MOVE 0 TO WS-Protocolo
+           OPEN INPUT ProtocoloSeqFile
+           IF WS-ProtSeqFileStatus = '00'
+               READ ProtocoloSeqFile INTO ProtocoloSeqRecord
+                   NOT AT END
+                       MOVE SeqUltimoProtocolo TO WS-Protocolo
+               END-READ
+               CLOSE ProtocoloSeqFile
+           END-IF
+           ADD 1 TO WS-Protocolo
+           MOVE WS-Protocolo TO SeqUltimoProtocolo
+           OPEN OUTPUT ProtocoloSeqFile
+           WRITE ProtocoloSeqRecord
+           CLOSE ProtocoloSeqFile.
