@@ -5,33 +5,66 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ClienteFile ASSIGN TO 'clientes.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-ClienteFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
+
+       FD  ClienteFile.
+       COPY CLIEREC.
 
        WORKING-STORAGE SECTION.
        01  WS-ContaNumero       PIC 9(5).
        01  WS-ContaTitular      PIC A(50).
        01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
+       01  WS-ContaLimite       PIC 9(7)V99 VALUE 0.
+       01  WS-ContaStatus       PIC X(1) VALUE 'A'.
        01  WS-FileStatus        PIC XX.
        01  WS-ValorOperacao     PIC 9(7)V99 VALUE 0.
        01  WS-OperacaoChoice    PIC X VALUE ' '.
-       01  WS-OperacaoMenu      PIC X(50) VALUE 'Escolha a operação: [D] Depósito, [S] Saque, [T] Transferência, [C] Consulta, [E] Encerrar: '.
+       01  WS-OperacaoMenu      PIC X(70) VALUE
+           '[D]Dep [S]Saque [T]Transf [C]Consulta [E]Encerrar: '.
        01  WS-ContaDestino      PIC 9(5).
        01  WS-ContaDestinoSaldo PIC 9(7)V99 VALUE 0.
+       01  WS-ContaDestinoStatus PIC X(1) VALUE 'A'.
        01  WS-ExitFlag          PIC X VALUE 'N'.
+       01  WS-OperadorID        PIC X(10).
+       01  WS-InputChoice       PIC X.
+       01  WS-NomeParcial       PIC A(50).
+       01  WS-NomeTrim          PIC A(50).
+       01  WS-BuscaLen          PIC 9(3) VALUE 0.
+       01  WS-NomeIdx           PIC 9(3) VALUE 0.
+       01  WS-NomeAchado        PIC X VALUE 'N'.
+       01  WS-ClienteFileStatus PIC XX.
+       01  WS-ContaClienteID    PIC 9(5).
+       01  WS-ContaDestinoClienteID PIC 9(5).
+       01  WS-ClienteStatus     PIC X(1) VALUE 'A'.
+       01  WS-ClienteDestinoStatus PIC X(1) VALUE 'A'.
+       01  WS-ContaEmUso        PIC X VALUE 'N'.
+       01  WS-ContaDestinoEmUso PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        BEGIN.
+           DISPLAY 'Informe o ID do operador: '
+           ACCEPT WS-OperadorID
+
            OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
            PERFORM MenuPrincipal
            CLOSE ContaFile
            STOP RUN.
@@ -39,10 +72,19 @@
        MenuPrincipal.
            DISPLAY 'Gerenciamento de Lançamentos'
            DISPLAY '----------------------------'
+           DISPLAY 'Sabe o número da conta? (S/N): '
+           ACCEPT WS-InputChoice
+           IF WS-InputChoice = 'N' OR WS-InputChoice = 'n'
+               PERFORM BuscarContaPorNome
+           END-IF
+
            DISPLAY 'Digite o número da conta origem (5 dígitos): '
            ACCEPT WS-ContaNumero
 
            PERFORM BuscarContaOrigem
+           IF WS-ContaEmUso = 'Y'
+               CONTINUE
+           ELSE
            IF WS-ExitFlag = 'Y'
                DISPLAY 'Conta não encontrada!'
                MOVE 'Y' TO WS-ExitFlag
@@ -52,42 +94,145 @@
                DISPLAY 'Titular: ' WS-ContaTitular
                DISPLAY 'Saldo: R$ ' WS-ContaSaldo
                PERFORM OperacoesConta
+               UNLOCK ContaFile
+           END-IF
            END-IF.
 
-       BuscarContaOrigem.
-           REWIND ContaFile
-           MOVE 'N' TO WS-ExitFlag
+       BuscarContaPorNome.
+           DISPLAY 'Nome (ou parte do nome) do titular: '
+           ACCEPT WS-NomeParcial
+           MOVE FUNCTION TRIM(WS-NomeParcial) TO WS-NomeTrim
+           MOVE FUNCTION LENGTH(WS-NomeTrim) TO WS-BuscaLen
 
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
+           CLOSE ContaFile
+           OPEN INPUT ContaFile
+           DISPLAY 'Contas encontradas:'
+           PERFORM UNTIL WS-FileStatus = '10'
+               READ ContaFile NEXT RECORD
                    AT END
-                       MOVE 'Y' TO WS-ExitFlag
                        EXIT PERFORM
                    NOT AT END
-                       IF ContaNumero = WS-ContaNumero
-                           MOVE ContaTitular TO WS-ContaTitular
-                           MOVE ContaSaldo TO WS-ContaSaldo
-                           MOVE 'N' TO WS-ExitFlag
+                       PERFORM VerificarTitularContem
+                       IF WS-NomeAchado = 'Y'
+                           DISPLAY 'Conta: ' ContaNumero
+                               ' Titular: ' ContaTitular
                        END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           CLOSE ContaFile
+           OPEN I-O ContaFile.
+
+       VerificarTitularContem.
+           MOVE 'N' TO WS-NomeAchado
+           IF WS-BuscaLen > 0 AND WS-BuscaLen <= 50
+               PERFORM VARYING WS-NomeIdx FROM 1 BY 1
+                       UNTIL WS-NomeIdx > (51 - WS-BuscaLen)
+                          OR WS-NomeAchado = 'Y'
+                   IF ContaTitular(WS-NomeIdx:WS-BuscaLen)
+                           = WS-NomeTrim(1:WS-BuscaLen)
+                       MOVE 'Y' TO WS-NomeAchado
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BuscarContaOrigem.
+           MOVE 'N' TO WS-ExitFlag
+           MOVE 'N' TO WS-ContaEmUso
+           MOVE WS-ContaNumero TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaTitular
+                   MOVE ContaSaldo TO WS-ContaSaldo
+                   MOVE ContaLimite TO WS-ContaLimite
+                   MOVE ContaStatus TO WS-ContaStatus
+                   MOVE ContaClienteID TO WS-ContaClienteID
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta em uso por outra sessão. Tente'
+               DISPLAY 'novamente em instantes.'
+               MOVE 'Y' TO WS-ContaEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
+
+       VerificarClienteBloqueado.
+           MOVE 'A' TO WS-ClienteStatus
+           OPEN INPUT ClienteFile
+           IF WS-ClienteFileStatus = '00'
+               PERFORM UNTIL WS-ClienteFileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteID = WS-ContaClienteID
+                               MOVE ClienteStatus TO WS-ClienteStatus
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF.
+
+       VerificarClienteDestinoBloqueado.
+           MOVE 'A' TO WS-ClienteDestinoStatus
+           OPEN INPUT ClienteFile
+           IF WS-ClienteFileStatus = '00'
+               PERFORM UNTIL WS-ClienteFileStatus = '10'
+                   READ ClienteFile INTO ClienteRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ClienteID = WS-ContaDestinoClienteID
+                               MOVE ClienteStatus
+                                   TO WS-ClienteDestinoStatus
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ClienteFile
+           END-IF.
 
        OperacoesConta.
            DISPLAY WS-OperacaoMenu
            ACCEPT WS-OperacaoChoice
+           PERFORM VerificarClienteBloqueado
 
+           IF WS-ContaStatus = 'E' AND WS-OperacaoChoice NOT = 'C'
+                   AND WS-OperacaoChoice NOT = 'c'
+                   AND WS-OperacaoChoice NOT = 'E'
+                   AND WS-OperacaoChoice NOT = 'e'
+               DISPLAY 'Conta encerrada! Operação não permitida.'
+           ELSE
+           IF WS-ClienteStatus = 'B' AND WS-OperacaoChoice NOT = 'C'
+                   AND WS-OperacaoChoice NOT = 'c'
+                   AND WS-OperacaoChoice NOT = 'E'
+                   AND WS-OperacaoChoice NOT = 'e'
+               DISPLAY 'Cliente bloqueado! Operação não'
+               DISPLAY 'permitida.'
+           ELSE
            EVALUATE WS-OperacaoChoice
-               WHEN 'D' OR 'd'
+               WHEN 'D'
+               WHEN 'd'
                    DISPLAY 'Digite o valor do depósito:'
                    ACCEPT WS-ValorOperacao
-                   ADD WS-ValorOperacao TO WS-ContaSaldo
-                   MOVE WS-ContaSaldo TO ContaSaldo
-                   REWRITE ContaRecord
-                   DISPLAY 'Depósito realizado com sucesso!'
-               WHEN 'S' OR 's'
+                   IF WS-ValorOperacao <= 0
+                       DISPLAY 'Valor do depósito deve ser positivo!'
+                   ELSE
+                       ADD WS-ValorOperacao TO WS-ContaSaldo
+                       MOVE WS-ContaSaldo TO ContaSaldo
+                       REWRITE ContaRecord
+                       DISPLAY 'Depósito realizado com sucesso!'
+                   END-IF
+               WHEN 'S'
+               WHEN 's'
                    DISPLAY 'Digite o valor do saque:'
                    ACCEPT WS-ValorOperacao
-                   IF WS-ValorOperacao <= WS-ContaSaldo
+                   IF WS-ValorOperacao <= 0
+                       DISPLAY 'Valor do saque deve ser positivo!'
+                   ELSE
+                   IF WS-ValorOperacao <= WS-ContaSaldo + WS-ContaLimite
                        SUBTRACT WS-ValorOperacao FROM WS-ContaSaldo
                        MOVE WS-ContaSaldo TO ContaSaldo
                        REWRITE ContaRecord
@@ -95,54 +240,90 @@
                    ELSE
                        DISPLAY 'Saldo insuficiente!'
                    END-IF
-               WHEN 'T' OR 't'
+                   END-IF
+               WHEN 'T'
+               WHEN 't'
                    DISPLAY 'Digite o número da conta destino: '
                    ACCEPT WS-ContaDestino
 
                    PERFORM BuscarContaDestino
+                   PERFORM VerificarClienteDestinoBloqueado
+                   IF WS-ContaDestinoEmUso = 'Y'
+                       CONTINUE
+                   ELSE
                    IF WS-ExitFlag = 'Y'
                        DISPLAY 'Conta destino não encontrada!'
+                   ELSE
+                   IF WS-ContaDestinoStatus = 'E'
+                       DISPLAY 'Conta destino encerrada!'
+                   ELSE
+                   IF WS-ClienteDestinoStatus = 'B'
+                       DISPLAY 'Cliente destino bloqueado!'
                    ELSE
                        DISPLAY 'Digite o valor da transferência: '
                        ACCEPT WS-ValorOperacao
-                       IF WS-ValorOperacao <= WS-ContaSaldo
+                       IF WS-ValorOperacao <= 0
+                           DISPLAY 'Valor da transferência deve ser '
+                           DISPLAY 'positivo!'
+                       ELSE
+                       IF WS-ValorOperacao <=
+                               WS-ContaSaldo + WS-ContaLimite
                            SUBTRACT WS-ValorOperacao FROM WS-ContaSaldo
-                           MOVE WS-ContaSaldo TO ContaSaldo
-                           REWRITE ContaRecord
                            ADD WS-ValorOperacao TO WS-ContaDestinoSaldo
+
                            MOVE WS-ContaDestinoSaldo TO ContaSaldo
-                           REWRITE ContaFile
-                           DISPLAY 'Transferência realizada com sucesso!'
+                           REWRITE ContaRecord
+
+                           MOVE WS-ContaNumero TO ContaNumero
+                           READ ContaFile
+                               INVALID KEY
+                                   DISPLAY 'Erro ao regravar origem!'
+                               NOT INVALID KEY
+                                   MOVE WS-ContaSaldo TO ContaSaldo
+                                   REWRITE ContaRecord
+                           END-READ
+
+                           DISPLAY 'Transferência realizada!'
                        ELSE
-                           DISPLAY 'Saldo insuficiente para a transferência!'
+                           DISPLAY 'Saldo insuficiente!'
                        END-IF
+                       END-IF
+                   END-IF
+                   END-IF
+                   END-IF
                    END-IF
-               WHEN 'C' OR 'c'
+               WHEN 'C'
+               WHEN 'c'
                    DISPLAY 'Saldo da conta: R$ ' WS-ContaSaldo
-               WHEN 'E' OR 'e'
+               WHEN 'E'
+               WHEN 'e'
                    MOVE 'Y' TO WS-ExitFlag
                    DISPLAY 'Operação encerrada.'
                WHEN OTHER
                    DISPLAY 'Opção inválida!'
            END-EVALUATE
+           END-IF
+           END-IF
 
            IF WS-ExitFlag = 'N'
                PERFORM OperacoesConta
            END-IF.
 
        BuscarContaDestino.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
-
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
-                   AT END
-                       MOVE 'Y' TO WS-ExitFlag
-                       EXIT PERFORM
-                   NOT AT END
-                       IF ContaNumero = WS-ContaDestino
-                           MOVE ContaSaldo TO WS-ContaDestinoSaldo
-                           MOVE 'N' TO WS-ExitFlag
-                       END-IF
-               END-READ
-           END-PERFORM.
+           MOVE 'N' TO WS-ContaDestinoEmUso
+           MOVE WS-ContaDestino TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaSaldo TO WS-ContaDestinoSaldo
+                   MOVE ContaStatus TO WS-ContaDestinoStatus
+                   MOVE ContaClienteID TO WS-ContaDestinoClienteID
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta destino em uso por outra sessão.'
+               MOVE 'Y' TO WS-ContaDestinoEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
