@@ -5,49 +5,242 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ContaSortFile ASSIGN TO 'contasort.wrk'.
+
+           SELECT ReportFile ASSIGN DYNAMIC WS-ReportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RptFileStatus.
+
+           SELECT CsvFile ASSIGN DYNAMIC WS-CsvFileName
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-CsvFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
+
+       SD  ContaSortFile.
+       01  ContaSortRecord.
+           05  SortContaAgencia PIC 9(4).
+           05  SortContaNumero  PIC 9(5).
+           05  SortContaTitular PIC A(50).
+           05  SortContaSaldo   PIC 9(7)V99.
+           05  SortContaMoeda   PIC X(3).
+           05  SortContaValorBRL PIC 9(9)V99.
+
+       FD  ReportFile.
+       01  ReportLine              PIC X(132).
+
+       FD  CsvFile.
+       01  CsvLine                 PIC X(200).
 
        WORKING-STORAGE SECTION.
+       01  WS-CsvFileStatus     PIC XX.
+       01  WS-CsvFileName       PIC X(40).
+       01  WS-ExportarCsv       PIC X VALUE 'N'.
+       01  WS-MenuCsv           PIC X(60) VALUE
+           'Exportar também em CSV para o Excel? (S/N): '.
        01  WS-ContaNumero       PIC 9(5).
        01  WS-ContaTitular      PIC A(50).
        01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
        01  WS-TotalSaldo        PIC 9(9)V99 VALUE 0.
+       01  WS-AgenciaAtual      PIC 9(4).
+       01  WS-AgenciaPrimeira   PIC X VALUE 'S'.
+       01  WS-SubtotalAgencia   PIC 9(9)V99 VALUE 0.
        01  WS-FileStatus        PIC XX.
+       01  WS-RptFileStatus     PIC XX.
+       01  WS-ReportFileName    PIC X(40).
        01  WS-Mensagem          PIC X(50).
+       01  WS-ContaMoeda        PIC X(3) VALUE 'BRL'.
+       01  WS-ValorEmBRL        PIC 9(7)V99 VALUE 0.
+
+       01  WS-DataHoje.
+           05  WS-AnoHoje          PIC 9(4).
+           05  WS-MesHoje          PIC 9(2).
+           05  WS-DiaHoje          PIC 9(2).
+       01  WS-DataHojeBR           PIC X(10).
 
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM ObterDataAtual
+           PERFORM MontarNomeArquivo
+
+           DISPLAY WS-MenuCsv
+           ACCEPT WS-ExportarCsv
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               PERFORM MontarNomeArquivoCsv
+               OPEN OUTPUT CsvFile
+               MOVE 'Agência,Conta,Titular,Saldo' TO CsvLine
+               WRITE CsvLine
+           END-IF
+
            OPEN INPUT ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN INPUT ContaFile
+           END-IF
            MOVE 'Iniciando relatório de balanço...' TO WS-Mensagem
            DISPLAY WS-Mensagem
            MOVE 0 TO WS-TotalSaldo
 
-           PERFORM GerarRelatorio
+           OPEN OUTPUT ReportFile
+
+           SORT ContaSortFile
+               ON ASCENDING KEY SortContaAgencia SortContaNumero
+               INPUT PROCEDURE IS CarregarContas
+               OUTPUT PROCEDURE IS GerarRelatorio
            CLOSE ContaFile
+           CLOSE ReportFile
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               CLOSE CsvFile
+               DISPLAY 'CSV gravado em ' WS-CsvFileName
+           END-IF
 
            MOVE 'Relatório finalizado.' TO WS-Mensagem
            DISPLAY WS-Mensagem
-           DISPLAY 'Saldo total do sistema: R$ ' WS-TotalSaldo
+           DISPLAY 'Saldo total do sistema (consolidado em BRL): R$ '
+               WS-TotalSaldo
+           DISPLAY 'Relatório gravado em ' WS-ReportFileName
            STOP RUN.
 
-       GerarRelatorio.
-           REWIND ContaFile
+       ObterDataAtual.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje
+           STRING WS-DiaHoje '/' WS-MesHoje '/' WS-AnoHoje
+               INTO WS-DataHojeBR.
+
+       MontarNomeArquivo.
+           STRING 'balanco_' DELIMITED BY SIZE
+                  WS-AnoHoje  DELIMITED BY SIZE
+                  WS-MesHoje  DELIMITED BY SIZE
+                  WS-DiaHoje  DELIMITED BY SIZE
+                  '.txt'      DELIMITED BY SIZE
+               INTO WS-ReportFileName.
+
+       MontarNomeArquivoCsv.
+           STRING 'balanco_' DELIMITED BY SIZE
+                  WS-AnoHoje DELIMITED BY SIZE
+                  WS-MesHoje DELIMITED BY SIZE
+                  WS-DiaHoje DELIMITED BY SIZE
+                  '.csv'     DELIMITED BY SIZE
+               INTO WS-CsvFileName.
+
+       CarregarContas.
            PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
+               READ ContaFile NEXT RECORD
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       ADD ContaSaldo TO WS-TotalSaldo
-                       DISPLAY 'Conta: ' ContaNumero ' | Titular: ' ContaTitular ' | Saldo: R$ ' ContaSaldo
+                       MOVE ContaAgencia TO SortContaAgencia
+                       MOVE ContaNumero  TO SortContaNumero
+                       MOVE ContaTitular TO SortContaTitular
+                       MOVE ContaSaldo   TO SortContaSaldo
+                       MOVE ContaMoeda   TO WS-ContaMoeda
+                       IF WS-ContaMoeda = SPACES
+                           MOVE 'BRL' TO WS-ContaMoeda
+                       END-IF
+                       MOVE WS-ContaMoeda TO SortContaMoeda
+                       IF WS-ContaMoeda = 'BRL'
+                           MOVE ContaSaldo TO WS-ValorEmBRL
+                       ELSE
+                           CALL 'Cambio' USING WS-ContaMoeda 'BRL'
+                               ContaSaldo WS-ValorEmBRL
+                       END-IF
+                       ADD WS-ValorEmBRL TO WS-TotalSaldo
+                       MOVE WS-ValorEmBRL TO SortContaValorBRL
+                       RELEASE ContaSortRecord
                END-READ
            END-PERFORM.
+
+       GerarRelatorio.
+           PERFORM EscreverCabecalho
+           PERFORM UNTIL 1 = 2
+               RETURN ContaSortFile
+                   AT END
+                       EXIT PERFORM
+               END-RETURN
+               PERFORM EscreverLinhaConta
+           END-PERFORM
+           IF WS-AgenciaPrimeira NOT = 'S'
+               PERFORM EscreverSubtotalAgencia
+           END-IF
+           PERFORM EscreverRodape.
+
+       EscreverCabecalho.
+           MOVE SPACES TO ReportLine
+           STRING 'BALANÇO - Data: ' WS-DataHojeBR
+               INTO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           STRING 'Saldo de abertura (consolidado em BRL): R$ '
+                  WS-TotalSaldo
+               INTO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine.
+
+       EscreverLinhaConta.
+           IF SortContaAgencia NOT = WS-AgenciaAtual OR
+                   WS-AgenciaPrimeira = 'S'
+               IF WS-AgenciaPrimeira NOT = 'S'
+                   PERFORM EscreverSubtotalAgencia
+               END-IF
+               MOVE SortContaAgencia TO WS-AgenciaAtual
+               MOVE 'N' TO WS-AgenciaPrimeira
+               MOVE 0 TO WS-SubtotalAgencia
+               DISPLAY 'Agência: ' WS-AgenciaAtual
+               MOVE SPACES TO ReportLine
+               STRING 'Agência: ' WS-AgenciaAtual
+                   INTO ReportLine
+               WRITE ReportLine
+           END-IF
+
+           ADD SortContaValorBRL TO WS-SubtotalAgencia
+           DISPLAY 'Conta: ' SortContaNumero
+               ' | Titular: ' SortContaTitular
+           DISPLAY '   Saldo: ' SortContaSaldo ' ' SortContaMoeda
+           MOVE SPACES TO ReportLine
+           STRING '  Conta: ' SortContaNumero
+                  ' | Titular: ' SortContaTitular
+                  ' | Saldo: ' SortContaSaldo ' ' SortContaMoeda
+               INTO ReportLine
+           WRITE ReportLine
+
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               MOVE SPACES TO CsvLine
+               STRING SortContaAgencia DELIMITED BY SIZE
+                      ','              DELIMITED BY SIZE
+                      SortContaNumero  DELIMITED BY SIZE
+                      ','              DELIMITED BY SIZE
+                      SortContaTitular DELIMITED BY SIZE
+                      ','              DELIMITED BY SIZE
+                      SortContaSaldo   DELIMITED BY SIZE
+                      ','              DELIMITED BY SIZE
+                      SortContaMoeda   DELIMITED BY SIZE
+                   INTO CsvLine
+               WRITE CsvLine
+           END-IF.
+
+       EscreverSubtotalAgencia.
+           DISPLAY '   Subtotal agência ' WS-AgenciaAtual ': R$ '
+               WS-SubtotalAgencia
+           MOVE SPACES TO ReportLine
+           STRING '  Subtotal agência ' WS-AgenciaAtual ': R$ '
+                  WS-SubtotalAgencia
+               INTO ReportLine
+           WRITE ReportLine.
+
+       EscreverRodape.
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           STRING 'Saldo de encerramento (consolidado em BRL): R$ '
+                  WS-TotalSaldo
+               INTO ReportLine
+           WRITE ReportLine.
