@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  CONTAREC.CPY - Layout do registro de conta (contas.dat)
+      *  Compartilhado por todos os programas de conta, lançamento,
+      *  transação e relatório que leem ou gravam contas.dat, para
+      *  manter o layout do arquivo em um só lugar.
+      *****************************************************************
+       01  ContaRecord.
+           05  ContaNumero     PIC 9(5).
+           05  ContaClienteID  PIC 9(5).
+           05  ContaTitular    PIC A(50).
+           05  ContaSaldo      PIC 9(7)V99.
+           05  ContaLimite     PIC 9(7)V99.
+           05  ContaTipo       PIC X(1).
+               88  ContaCorrente   VALUE 'C'.
+               88  ContaPoupanca   VALUE 'P'.
+               88  ContaSalario    VALUE 'S'.
+           05  ContaStatus     PIC X(1).
+               88  ContaAtiva      VALUE 'A'.
+               88  ContaEncerrada  VALUE 'E'.
+           05  ContaAgencia    PIC 9(4).
+           05  ContaLimiteSaqueDiario PIC 9(7)V99.
+           05  ContaPIN        PIC 9(4).
+           05  ContaQtdeCotitulares PIC 9.
+           05  ContaCotitulares OCCURS 3 TIMES.
+               10  ContaCotitularClienteID PIC 9(5).
+               10  ContaCotitularNome      PIC A(30).
+           05  ContaBloqueio   PIC 9(7)V99.
+           05  ContaMoeda      PIC X(3).
+               88  ContaMoedaReal  VALUE 'BRL' SPACES.
