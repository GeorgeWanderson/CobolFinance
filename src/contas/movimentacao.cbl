@@ -5,50 +5,93 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               FILE STATUS IS WS-MovFileStatus.
 
-           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+           SELECT ProtocoloSeqFile ASSIGN TO 'protseq.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS MovFileStatus.
+               FILE STATUS IS WS-ProtSeqFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
 
        FD  MovimentacaoFile.
-       01  MovimentacaoRecord.
-           05  MovimentacaoData   PIC X(10).
-           05  MovimentacaoHora   PIC X(8).
-           05  MovimentacaoTipo   PIC X(1).
-           05  MovimentacaoValor  PIC 9(7)V99.
-           05  MovimentacaoDescricao PIC A(100).
+       COPY MOVREC.
+
+       FD  ProtocoloSeqFile.
+       01  ProtocoloSeqRecord.
+           05  SeqUltimoProtocolo     PIC 9(10).
 
        WORKING-STORAGE SECTION.
        01  WS-ContaNumero       PIC 9(5).
        01  WS-ContaTitular      PIC A(50).
        01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
+       01  WS-ContaLimite       PIC 9(7)V99 VALUE 0.
+       01  WS-ContaStatus       PIC X(1) VALUE 'A'.
        01  WS-FileStatus        PIC XX.
+       01  WS-MovFileStatus     PIC XX.
        01  WS-ValorOperacao     PIC 9(7)V99 VALUE 0.
        01  WS-OperacaoChoice    PIC X VALUE ' '.
-       01  WS-OperacaoMenu      PIC X(50) VALUE 'Escolha a operação: [D] Depósito, [S] Saque, [T] Transferência, [C] Consulta, [E] Encerrar: '.
+       01  WS-OperacaoMenu      PIC X(70) VALUE
+           '[D]Dep [S]Saque [T]Transf [R]Estorno [C]Consulta [E]Sair: '.
        01  WS-ContaDestino      PIC 9(5).
        01  WS-ContaDestinoSaldo PIC 9(7)V99 VALUE 0.
+       01  WS-ContaDestinoStatus PIC X(1) VALUE 'A'.
        01  WS-MovData           PIC X(10).
        01  WS-MovHora           PIC X(8).
        01  WS-MovDescricao      PIC A(100).
+       01  WS-EstornoData       PIC X(10).
+       01  WS-EstornoHora       PIC X(8).
+       01  WS-EstornoTipo       PIC X(1).
+       01  WS-EstornoValor      PIC 9(7)V99 VALUE 0.
+       01  WS-EstornoEncontrado PIC X VALUE 'N'.
        01  WS-ExitFlag          PIC X VALUE 'N'.
+       01  WS-ProtSeqFileStatus PIC XX.
+       01  WS-Protocolo         PIC 9(10) VALUE 0.
+       01  WS-LogNivel          PIC X(10) VALUE 'INFO'.
+       01  WS-LogMensagem       PIC X(100).
+       01  WS-LogValor          PIC Z(6)9.99.
+       01  WS-OperadorID        PIC X(10).
+       01  WS-InputChoice       PIC X.
+       01  WS-NomeParcial       PIC A(50).
+       01  WS-NomeTrim          PIC A(50).
+       01  WS-BuscaLen          PIC 9(3) VALUE 0.
+       01  WS-NomeIdx           PIC 9(3) VALUE 0.
+       01  WS-NomeAchado        PIC X VALUE 'N'.
+       01  WS-ContaEmUso        PIC X VALUE 'N'.
+       01  WS-ContaDestinoEmUso PIC X VALUE 'N'.
+       01  WS-EstornoContaDestino     PIC 9(5) VALUE 0.
+       01  WS-EstornoContaDestSaldo   PIC 9(7)V99 VALUE 0.
+       01  WS-EstornoDestNaoEncontrada PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        BEGIN.
+           DISPLAY 'Informe o ID do operador: '
+           ACCEPT WS-OperadorID
+
            OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
            OPEN EXTEND MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN EXTEND MovimentacaoFile
+           END-IF
            PERFORM MenuPrincipal
            CLOSE MovimentacaoFile
            CLOSE ContaFile
@@ -57,10 +100,19 @@
        MenuPrincipal.
            DISPLAY 'Gerenciamento de Movimentações'
            DISPLAY '----------------------------'
+           DISPLAY 'Sabe o número da conta? (S/N): '
+           ACCEPT WS-InputChoice
+           IF WS-InputChoice = 'N' OR WS-InputChoice = 'n'
+               PERFORM BuscarContaPorNome
+           END-IF
+
            DISPLAY 'Digite o número da conta origem (5 dígitos): '
            ACCEPT WS-ContaNumero
 
            PERFORM BuscarContaOrigem
+           IF WS-ContaEmUso = 'Y'
+               CONTINUE
+           ELSE
            IF WS-ExitFlag = 'Y'
                DISPLAY 'Conta não encontrada!'
                MOVE 'Y' TO WS-ExitFlag
@@ -70,43 +122,100 @@
                DISPLAY 'Titular: ' WS-ContaTitular
                DISPLAY 'Saldo: R$ ' WS-ContaSaldo
                PERFORM OperacoesConta
+               UNLOCK ContaFile
+           END-IF
            END-IF.
 
-       BuscarContaOrigem.
-           REWIND ContaFile
-           MOVE 'N' TO WS-ExitFlag
+       BuscarContaPorNome.
+           DISPLAY 'Nome (ou parte do nome) do titular: '
+           ACCEPT WS-NomeParcial
+           MOVE FUNCTION TRIM(WS-NomeParcial) TO WS-NomeTrim
+           MOVE FUNCTION LENGTH(WS-NomeTrim) TO WS-BuscaLen
 
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
+           CLOSE ContaFile
+           OPEN INPUT ContaFile
+           DISPLAY 'Contas encontradas:'
+           PERFORM UNTIL WS-FileStatus = '10'
+               READ ContaFile NEXT RECORD
                    AT END
-                       MOVE 'Y' TO WS-ExitFlag
                        EXIT PERFORM
                    NOT AT END
-                       IF ContaNumero = WS-ContaNumero
-                           MOVE ContaTitular TO WS-ContaTitular
-                           MOVE ContaSaldo TO WS-ContaSaldo
-                           MOVE 'N' TO WS-ExitFlag
+                       PERFORM VerificarTitularContem
+                       IF WS-NomeAchado = 'Y'
+                           DISPLAY 'Conta: ' ContaNumero
+                               ' Titular: ' ContaTitular
                        END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           CLOSE ContaFile
+           OPEN I-O ContaFile.
+
+       VerificarTitularContem.
+           MOVE 'N' TO WS-NomeAchado
+           IF WS-BuscaLen > 0 AND WS-BuscaLen <= 50
+               PERFORM VARYING WS-NomeIdx FROM 1 BY 1
+                       UNTIL WS-NomeIdx > (51 - WS-BuscaLen)
+                          OR WS-NomeAchado = 'Y'
+                   IF ContaTitular(WS-NomeIdx:WS-BuscaLen)
+                           = WS-NomeTrim(1:WS-BuscaLen)
+                       MOVE 'Y' TO WS-NomeAchado
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BuscarContaOrigem.
+           MOVE 'N' TO WS-ExitFlag
+           MOVE 'N' TO WS-ContaEmUso
+           MOVE WS-ContaNumero TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaTitular
+                   MOVE ContaSaldo TO WS-ContaSaldo
+                   MOVE ContaLimite TO WS-ContaLimite
+                   MOVE ContaStatus TO WS-ContaStatus
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta em uso por outra sessão. Tente'
+               DISPLAY 'novamente em instantes.'
+               MOVE 'Y' TO WS-ContaEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
 
        OperacoesConta.
            DISPLAY WS-OperacaoMenu
            ACCEPT WS-OperacaoChoice
 
+           IF WS-ContaStatus = 'E' AND WS-OperacaoChoice NOT = 'C'
+                   AND WS-OperacaoChoice NOT = 'c'
+                   AND WS-OperacaoChoice NOT = 'E'
+                   AND WS-OperacaoChoice NOT = 'e'
+               DISPLAY 'Conta encerrada! Operação não permitida.'
+           ELSE
            EVALUATE WS-OperacaoChoice
-               WHEN 'D' OR 'd'
+               WHEN 'D'
+               WHEN 'd'
                    DISPLAY 'Digite o valor do depósito:'
                    ACCEPT WS-ValorOperacao
-                   ADD WS-ValorOperacao TO WS-ContaSaldo
-                   MOVE WS-ContaSaldo TO ContaSaldo
-                   REWRITE ContaRecord
-                   PERFORM RegistrarMovimentacao
-                   DISPLAY 'Depósito realizado com sucesso!'
-               WHEN 'S' OR 's'
+                   IF WS-ValorOperacao <= 0
+                       DISPLAY 'Valor do depósito deve ser positivo!'
+                   ELSE
+                       ADD WS-ValorOperacao TO WS-ContaSaldo
+                       MOVE WS-ContaSaldo TO ContaSaldo
+                       REWRITE ContaRecord
+                       PERFORM RegistrarMovimentacao
+                       DISPLAY 'Depósito realizado com sucesso!'
+                   END-IF
+               WHEN 'S'
+               WHEN 's'
                    DISPLAY 'Digite o valor do saque:'
                    ACCEPT WS-ValorOperacao
-                   IF WS-ValorOperacao <= WS-ContaSaldo
+                   IF WS-ValorOperacao <= 0
+                       DISPLAY 'Valor do saque deve ser positivo!'
+                   ELSE
+                   IF WS-ValorOperacao <= WS-ContaSaldo + WS-ContaLimite
                        SUBTRACT WS-ValorOperacao FROM WS-ContaSaldo
                        MOVE WS-ContaSaldo TO ContaSaldo
                        REWRITE ContaRecord
@@ -115,79 +224,299 @@
                    ELSE
                        DISPLAY 'Saldo insuficiente!'
                    END-IF
-               WHEN 'T' OR 't'
+                   END-IF
+               WHEN 'T'
+               WHEN 't'
                    DISPLAY 'Digite o número da conta destino: '
                    ACCEPT WS-ContaDestino
 
                    PERFORM BuscarContaDestino
+                   IF WS-ContaDestinoEmUso = 'Y'
+                       CONTINUE
+                   ELSE
                    IF WS-ExitFlag = 'Y'
                        DISPLAY 'Conta destino não encontrada!'
+                   ELSE
+                   IF WS-ContaDestinoStatus = 'E'
+                       DISPLAY 'Conta destino encerrada!'
                    ELSE
                        DISPLAY 'Digite o valor da transferência: '
                        ACCEPT WS-ValorOperacao
-                       IF WS-ValorOperacao <= WS-ContaSaldo
+                       IF WS-ValorOperacao <= 0
+                           DISPLAY 'Valor da transferência deve ser '
+                           DISPLAY 'positivo!'
+                       ELSE
+                       IF WS-ValorOperacao <=
+                               WS-ContaSaldo + WS-ContaLimite
                            SUBTRACT WS-ValorOperacao FROM WS-ContaSaldo
-                           MOVE WS-ContaSaldo TO ContaSaldo
-                           REWRITE ContaRecord
                            ADD WS-ValorOperacao TO WS-ContaDestinoSaldo
+
                            MOVE WS-ContaDestinoSaldo TO ContaSaldo
-                           REWRITE ContaFile
+                           REWRITE ContaRecord
+
+                           MOVE WS-ContaNumero TO ContaNumero
+                           READ ContaFile
+                               INVALID KEY
+                                   DISPLAY 'Erro ao regravar origem!'
+                               NOT INVALID KEY
+                                   MOVE WS-ContaSaldo TO ContaSaldo
+                                   REWRITE ContaRecord
+                           END-READ
+
                            PERFORM RegistrarMovimentacao
-                           DISPLAY 'Transferência realizada com sucesso!'
+                           PERFORM RegistrarMovimentacaoDestino
+                           DISPLAY 'Transferência realizada!'
                        ELSE
-                           DISPLAY 'Saldo insuficiente para a transferência!'
+                           DISPLAY 'Saldo insuficiente!'
                        END-IF
+                       END-IF
+                   END-IF
+                   END-IF
                    END-IF
-               WHEN 'C' OR 'c'
+               WHEN 'R'
+               WHEN 'r'
+                   PERFORM ProcessarEstorno
+               WHEN 'C'
+               WHEN 'c'
                    DISPLAY 'Saldo da conta: R$ ' WS-ContaSaldo
-               WHEN 'E' OR 'e'
+               WHEN 'E'
+               WHEN 'e'
                    MOVE 'Y' TO WS-ExitFlag
                    DISPLAY 'Operação encerrada.'
                WHEN OTHER
                    DISPLAY 'Opção inválida!'
            END-EVALUATE
+           END-IF
 
            IF WS-ExitFlag = 'N'
                PERFORM OperacoesConta
            END-IF.
 
        BuscarContaDestino.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
-
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
-                   AT END
-                       MOVE 'Y' TO WS-ExitFlag
-                       EXIT PERFORM
-                   NOT AT END
-                       IF ContaNumero = WS-ContaDestino
-                           MOVE ContaSaldo TO WS-ContaDestinoSaldo
-                           MOVE 'N' TO WS-ExitFlag
-                       END-IF
-               END-READ
-           END-PERFORM.
+           MOVE 'N' TO WS-ContaDestinoEmUso
+           MOVE WS-ContaDestino TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaSaldo TO WS-ContaDestinoSaldo
+                   MOVE ContaStatus TO WS-ContaDestinoStatus
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ
+           IF WS-FileStatus = '9D'
+               DISPLAY 'Conta destino em uso por outra sessão.'
+               MOVE 'Y' TO WS-ContaDestinoEmUso
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF.
 
        RegistrarMovimentacao.
-           MOVE FUNCTION CURRENT-DATE TO WS-MovData
-           MOVE FUNCTION CURRENT-TIME TO WS-MovHora
+           MOVE WS-ContaNumero TO MovimentacaoContaNumero
+           MOVE WS-ContaSaldo TO MovimentacaoSaldoApos
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-MovData
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-MovHora
+           MOVE WS-MovData TO MovimentacaoData
+           MOVE WS-MovHora TO MovimentacaoHora
+
+           MOVE 0 TO MovimentacaoContaRelacionada
 
            EVALUATE WS-OperacaoChoice
-               WHEN 'D' OR 'd'
+               WHEN 'D'
+               WHEN 'd'
                    MOVE 'D' TO MovimentacaoTipo
                    MOVE WS-ValorOperacao TO MovimentacaoValor
                    MOVE 'Depósito realizado' TO MovimentacaoDescricao
-               WHEN 'S' OR 's'
+               WHEN 'S'
+               WHEN 's'
                    MOVE 'S' TO MovimentacaoTipo
                    MOVE WS-ValorOperacao TO MovimentacaoValor
                    MOVE 'Saque realizado' TO MovimentacaoDescricao
-               WHEN 'T' OR 't'
+               WHEN 'T'
+               WHEN 't'
                    MOVE 'T' TO MovimentacaoTipo
                    MOVE WS-ValorOperacao TO MovimentacaoValor
-                   MOVE 'Transferência realizada' TO MovimentacaoDescricao
+                   MOVE 'Transferência realizada'
+                       TO MovimentacaoDescricao
+                   MOVE WS-ContaDestino TO MovimentacaoContaRelacionada
                WHEN OTHER
                    MOVE ' ' TO MovimentacaoTipo
            END-EVALUATE
 
+           PERFORM ObterProximoProtocolo
+           MOVE WS-Protocolo TO MovimentacaoProtocolo
+           MOVE WS-OperadorID TO MovimentacaoOperadorID
+
            WRITE MovimentacaoRecord
-           DISPLAY 'Movimentação registrada com sucesso.'.
+           DISPLAY 'Movimentação registrada com sucesso.'
+           DISPLAY 'Protocolo: ' WS-Protocolo
+           DISPLAY 'Data/Hora (para estorno): '
+               WS-MovData '/' WS-MovHora
+           PERFORM RegistrarLog.
+
+       RegistrarMovimentacaoDestino.
+           MOVE WS-ContaDestino TO MovimentacaoContaNumero
+           MOVE WS-ContaDestinoSaldo TO MovimentacaoSaldoApos
+           MOVE WS-MovData TO MovimentacaoData
+           MOVE WS-MovHora TO MovimentacaoHora
+           MOVE 'C' TO MovimentacaoTipo
+           MOVE WS-ValorOperacao TO MovimentacaoValor
+           MOVE 'Transferência recebida' TO MovimentacaoDescricao
+           MOVE WS-Protocolo TO MovimentacaoProtocolo
+           MOVE WS-OperadorID TO MovimentacaoOperadorID
+           MOVE WS-ContaNumero TO MovimentacaoContaRelacionada
+           WRITE MovimentacaoRecord.
+
+       ProcessarEstorno.
+           DISPLAY 'Data da movimentação a estornar (AAAAMMDD): '
+           ACCEPT WS-EstornoData
+           DISPLAY 'Hora da movimentação a estornar (HHMMSSCC): '
+           ACCEPT WS-EstornoHora
+
+           CLOSE MovimentacaoFile
+           OPEN INPUT MovimentacaoFile
+           MOVE 'N' TO WS-EstornoEncontrado
+           MOVE 0 TO WS-EstornoContaDestino
+
+           IF WS-MovFileStatus = '00'
+               PERFORM UNTIL WS-MovFileStatus = '10'  *> End of file
+                   READ MovimentacaoFile INTO MovimentacaoRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF MovimentacaoContaNumero = WS-ContaNumero
+                                   AND MovimentacaoData = WS-EstornoData
+                                   AND MovimentacaoHora = WS-EstornoHora
+                                   AND (MovimentacaoTipo = 'D' OR
+                                        MovimentacaoTipo = 'S' OR
+                                        MovimentacaoTipo = 'T')
+                               MOVE 'Y' TO WS-EstornoEncontrado
+                               MOVE MovimentacaoTipo TO WS-EstornoTipo
+                               MOVE MovimentacaoValor TO WS-EstornoValor
+                               MOVE MovimentacaoContaRelacionada
+                                   TO WS-EstornoContaDestino
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE MovimentacaoFile
+           OPEN EXTEND MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN EXTEND MovimentacaoFile
+           END-IF
+
+           IF WS-EstornoEncontrado = 'N'
+               DISPLAY 'Movimentação não encontrada para estorno!'
+           ELSE
+               EVALUATE WS-EstornoTipo
+                   WHEN 'D'
+                       SUBTRACT WS-EstornoValor FROM WS-ContaSaldo
+                   WHEN 'S'
+                       ADD WS-EstornoValor TO WS-ContaSaldo
+                   WHEN 'T'
+                       ADD WS-EstornoValor TO WS-ContaSaldo
+                       PERFORM EstornarLadoDestinoTransferencia
+               END-EVALUATE
+
+               MOVE WS-ContaSaldo TO ContaSaldo
+               REWRITE ContaRecord
+
+               MOVE WS-ContaNumero TO MovimentacaoContaNumero
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MovimentacaoData
+               MOVE FUNCTION CURRENT-DATE(9:8) TO MovimentacaoHora
+               MOVE 'R' TO MovimentacaoTipo
+               MOVE WS-EstornoValor TO MovimentacaoValor
+               MOVE WS-ContaSaldo TO MovimentacaoSaldoApos
+               STRING 'Estorno de ' DELIMITED BY SIZE
+                      WS-EstornoTipo DELIMITED BY SIZE
+                      ' de ' DELIMITED BY SIZE
+                      WS-EstornoData DELIMITED BY SIZE
+                      INTO MovimentacaoDescricao
+               MOVE 0 TO MovimentacaoContaRelacionada
+               PERFORM ObterProximoProtocolo
+               MOVE WS-Protocolo TO MovimentacaoProtocolo
+               MOVE WS-OperadorID TO MovimentacaoOperadorID
+               WRITE MovimentacaoRecord
+
+               DISPLAY 'Estorno realizado com sucesso!'
+               DISPLAY 'Protocolo: ' WS-Protocolo
+               DISPLAY 'Novo saldo: R$ ' WS-ContaSaldo
+               PERFORM RegistrarLog
+           END-IF.
+
+       EstornarLadoDestinoTransferencia.
+           MOVE 'N' TO WS-EstornoDestNaoEncontrada
+           MOVE WS-EstornoContaDestino TO ContaNumero
+           READ ContaFile WITH LOCK
+               INVALID KEY
+                   MOVE 'Y' TO WS-EstornoDestNaoEncontrada
+               NOT INVALID KEY
+                   MOVE ContaSaldo TO WS-EstornoContaDestSaldo
+           END-READ
+           IF WS-FileStatus = '9D'
+               MOVE 'Y' TO WS-EstornoDestNaoEncontrada
+           END-IF
+
+           IF WS-EstornoDestNaoEncontrada = 'Y'
+               DISPLAY 'Atenção: não foi possível localizar/travar'
+               DISPLAY 'a conta de destino da transferência; o'
+               DISPLAY 'estorno do lado destino não foi aplicado.'
+           ELSE
+               SUBTRACT WS-EstornoValor FROM WS-EstornoContaDestSaldo
+               MOVE WS-EstornoContaDestSaldo TO ContaSaldo
+               REWRITE ContaRecord
+
+               MOVE WS-EstornoContaDestino TO MovimentacaoContaNumero
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MovimentacaoData
+               MOVE FUNCTION CURRENT-DATE(9:8) TO MovimentacaoHora
+               MOVE 'R' TO MovimentacaoTipo
+               MOVE WS-EstornoValor TO MovimentacaoValor
+               MOVE WS-EstornoContaDestSaldo TO MovimentacaoSaldoApos
+               STRING 'Estorno de C de ' DELIMITED BY SIZE
+                      WS-EstornoData DELIMITED BY SIZE
+                      INTO MovimentacaoDescricao
+               MOVE 0 TO MovimentacaoContaRelacionada
+               PERFORM ObterProximoProtocolo
+               MOVE WS-Protocolo TO MovimentacaoProtocolo
+               MOVE WS-OperadorID TO MovimentacaoOperadorID
+               WRITE MovimentacaoRecord
+           END-IF
+
+           MOVE WS-ContaNumero TO ContaNumero
+           READ ContaFile
+               INVALID KEY
+                   DISPLAY 'Erro ao reposicionar conta de origem!'
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       RegistrarLog.
+           MOVE MovimentacaoValor TO WS-LogValor
+           STRING 'Conta ' DELIMITED BY SIZE
+                  WS-ContaNumero DELIMITED BY SIZE
+                  ' tipo ' DELIMITED BY SIZE
+                  MovimentacaoTipo DELIMITED BY SIZE
+                  ' valor ' DELIMITED BY SIZE
+                  WS-LogValor DELIMITED BY SIZE
+                  ' protocolo ' DELIMITED BY SIZE
+                  WS-Protocolo DELIMITED BY SIZE
+               INTO WS-LogMensagem
+           CALL 'LogUtils' USING WS-LogNivel WS-LogMensagem.
+
+       ObterProximoProtocolo.
+           MOVE 0 TO WS-Protocolo
+           OPEN INPUT ProtocoloSeqFile
+           IF WS-ProtSeqFileStatus = '00'
+               READ ProtocoloSeqFile INTO ProtocoloSeqRecord
+                   NOT AT END
+                       MOVE SeqUltimoProtocolo TO WS-Protocolo
+               END-READ
+               CLOSE ProtocoloSeqFile
+           END-IF
+           ADD 1 TO WS-Protocolo
+           MOVE WS-Protocolo TO SeqUltimoProtocolo
+           OPEN OUTPUT ProtocoloSeqFile
+           WRITE ProtocoloSeqRecord
+           CLOSE ProtocoloSeqFile.
