@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FechamentoDiario.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT ContaSortFile ASSIGN TO 'contasort.wrk'.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MovFileStatus.
+
+           SELECT ReportFile ASSIGN DYNAMIC WS-ReportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RptFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ContaFile.
+       COPY CONTAREC.
+
+       SD  ContaSortFile.
+       01  ContaSortRecord.
+           05  SortContaAgencia PIC 9(4).
+           05  SortContaNumero  PIC 9(5).
+           05  SortContaTitular PIC A(50).
+           05  SortContaSaldo   PIC 9(7)V99.
+           05  SortContaValorBRL PIC 9(9)V99.
+
+       FD  MovimentacaoFile.
+       COPY MOVREC.
+
+       FD  ReportFile.
+       01  ReportLine              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ContaNumero       PIC 9(5).
+       01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
+       01  WS-TotalSaldo        PIC 9(9)V99 VALUE 0.
+       01  WS-AgenciaAtual      PIC 9(4).
+       01  WS-AgenciaPrimeira   PIC X VALUE 'S'.
+       01  WS-SubtotalAgencia   PIC 9(9)V99 VALUE 0.
+       01  WS-FileStatus        PIC XX.
+       01  WS-MovFileStatus     PIC XX.
+       01  WS-RptFileStatus     PIC XX.
+       01  WS-ReportFileName    PIC X(40).
+       01  WS-Mensagem          PIC X(50).
+       01  WS-ContasProcessadas PIC 9(5) VALUE 0.
+       01  WS-MovimentosContaQtde PIC 9(5) VALUE 0.
+       01  WS-MovimentosTotalQtde PIC 9(7) VALUE 0.
+       01  WS-MovData           PIC X(10).
+       01  WS-MovHora           PIC X(8).
+       01  WS-MovTipo           PIC X(1).
+       01  WS-MovValor          PIC 9(7)V99 VALUE 0.
+       01  WS-MovSaldoApos      PIC 9(7)V99 VALUE 0.
+       01  WS-MovDescricao      PIC A(100).
+       01  WS-ContaMoeda        PIC X(3) VALUE 'BRL'.
+       01  WS-ValorEmBRL        PIC 9(7)V99 VALUE 0.
+
+       01  WS-DataHoje.
+           05  WS-AnoHoje          PIC 9(4).
+           05  WS-MesHoje          PIC 9(2).
+           05  WS-DiaHoje          PIC 9(2).
+       01  WS-DataHojeBR           PIC X(10).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM ObterDataAtual
+           PERFORM MontarNomeArquivo
+
+           OPEN INPUT ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN INPUT ContaFile
+           END-IF
+
+           MOVE 'Iniciando fechamento diário...' TO WS-Mensagem
+           DISPLAY WS-Mensagem
+           MOVE 0 TO WS-TotalSaldo
+           MOVE 0 TO WS-MovimentosTotalQtde
+
+           OPEN OUTPUT ReportFile
+
+           SORT ContaSortFile
+               ON ASCENDING KEY SortContaAgencia SortContaNumero
+               INPUT PROCEDURE IS CarregarContas
+               OUTPUT PROCEDURE IS GerarFechamento
+           CLOSE ContaFile
+           CLOSE ReportFile
+
+           MOVE 'Fechamento diário finalizado.' TO WS-Mensagem
+           DISPLAY WS-Mensagem
+           DISPLAY 'Contas processadas: ' WS-ContasProcessadas
+           DISPLAY 'Movimentações do dia: ' WS-MovimentosTotalQtde
+           DISPLAY 'Saldo total do sistema: R$ ' WS-TotalSaldo
+           DISPLAY 'Relatório gravado em ' WS-ReportFileName
+           STOP RUN.
+
+       ObterDataAtual.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje
+           STRING WS-DiaHoje '/' WS-MesHoje '/' WS-AnoHoje
+               INTO WS-DataHojeBR.
+
+       MontarNomeArquivo.
+           STRING 'fechamento_' DELIMITED BY SIZE
+                  WS-AnoHoje    DELIMITED BY SIZE
+                  WS-MesHoje    DELIMITED BY SIZE
+                  WS-DiaHoje    DELIMITED BY SIZE
+                  '.txt'        DELIMITED BY SIZE
+               INTO WS-ReportFileName.
+
+       CarregarContas.
+           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
+               READ ContaFile NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ContaAgencia TO SortContaAgencia
+                       MOVE ContaNumero  TO SortContaNumero
+                       MOVE ContaTitular TO SortContaTitular
+                       MOVE ContaSaldo   TO SortContaSaldo
+                       MOVE ContaMoeda   TO WS-ContaMoeda
+                       IF WS-ContaMoeda = SPACES
+                           MOVE 'BRL' TO WS-ContaMoeda
+                       END-IF
+                       IF WS-ContaMoeda = 'BRL'
+                           MOVE ContaSaldo TO WS-ValorEmBRL
+                       ELSE
+                           CALL 'Cambio' USING WS-ContaMoeda 'BRL'
+                               ContaSaldo WS-ValorEmBRL
+                       END-IF
+                       MOVE WS-ValorEmBRL TO SortContaValorBRL
+                       ADD WS-ValorEmBRL TO WS-TotalSaldo
+                       ADD 1 TO WS-ContasProcessadas
+                       RELEASE ContaSortRecord
+               END-READ
+           END-PERFORM.
+
+       GerarFechamento.
+           PERFORM EscreverCabecalho
+           PERFORM UNTIL 1 = 2
+               RETURN ContaSortFile
+                   AT END
+                       EXIT PERFORM
+               END-RETURN
+               PERFORM EscreverDemonstrativoConta
+           END-PERFORM
+           IF WS-AgenciaPrimeira NOT = 'S'
+               PERFORM EscreverSubtotalAgencia
+           END-IF
+           PERFORM EscreverRodape.
+
+       EscreverCabecalho.
+           MOVE SPACES TO ReportLine
+           STRING 'FECHAMENTO DIÁRIO - Data: ' WS-DataHojeBR
+               INTO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine.
+
+       EscreverDemonstrativoConta.
+           IF SortContaAgencia NOT = WS-AgenciaAtual OR
+                   WS-AgenciaPrimeira = 'S'
+               IF WS-AgenciaPrimeira NOT = 'S'
+                   PERFORM EscreverSubtotalAgencia
+               END-IF
+               MOVE SortContaAgencia TO WS-AgenciaAtual
+               MOVE 'N' TO WS-AgenciaPrimeira
+               MOVE 0 TO WS-SubtotalAgencia
+               MOVE SPACES TO ReportLine
+               STRING 'Agência: ' WS-AgenciaAtual
+                   INTO ReportLine
+               WRITE ReportLine
+           END-IF
+
+           ADD SortContaValorBRL TO WS-SubtotalAgencia
+           MOVE SPACES TO ReportLine
+           STRING '  Conta: ' SortContaNumero
+                  ' | Titular: ' SortContaTitular
+                  ' | Saldo: R$ ' SortContaSaldo
+               INTO ReportLine
+           WRITE ReportLine
+
+           PERFORM EscreverMovimentosDoDia.
+
+       EscreverMovimentosDoDia.
+           MOVE 0 TO WS-MovimentosContaQtde
+           CLOSE MovimentacaoFile
+           OPEN INPUT MovimentacaoFile
+           IF WS-MovFileStatus = '00'
+           PERFORM UNTIL WS-MovFileStatus = '10'  *> End of file
+               READ MovimentacaoFile INTO MovimentacaoRecord
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF MovimentacaoContaNumero = SortContaNumero
+                               AND MovimentacaoData(1:8) = WS-DataHoje
+                           MOVE MovimentacaoHora TO WS-MovHora
+                           MOVE MovimentacaoTipo TO WS-MovTipo
+                           MOVE MovimentacaoValor TO WS-MovValor
+                           MOVE MovimentacaoSaldoApos TO
+                               WS-MovSaldoApos
+                           MOVE MovimentacaoDescricao TO
+                               WS-MovDescricao
+                           ADD 1 TO WS-MovimentosContaQtde
+                           ADD 1 TO WS-MovimentosTotalQtde
+                           MOVE SPACES TO ReportLine
+                           STRING '    ' WS-MovHora
+                                  ' | ' WS-MovTipo
+                                  ' | R$ ' WS-MovValor
+                                  ' | saldo após: R$ ' WS-MovSaldoApos
+                                  ' | ' WS-MovDescricao
+                               INTO ReportLine
+                           WRITE ReportLine
+                       END-IF
+               END-READ
+           END-PERFORM
+           END-IF
+           IF WS-MovimentosContaQtde = 0
+               MOVE SPACES TO ReportLine
+               STRING '    (sem movimentações hoje)' INTO ReportLine
+               WRITE ReportLine
+           END-IF.
+
+       EscreverSubtotalAgencia.
+           MOVE SPACES TO ReportLine
+           STRING '  Subtotal agência ' WS-AgenciaAtual ': R$ '
+                  WS-SubtotalAgencia
+               INTO ReportLine
+           WRITE ReportLine.
+
+       EscreverRodape.
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           STRING 'Movimentações do dia: ' WS-MovimentosTotalQtde
+               INTO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           STRING 'Saldo de encerramento: R$ ' WS-TotalSaldo
+               INTO ReportLine
+           WRITE ReportLine.
