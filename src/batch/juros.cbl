@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JurosPoupanca.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MovFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ContaFile.
+       COPY CONTAREC.
+
+       FD  MovimentacaoFile.
+       COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FileStatus          PIC XX.
+       01  WS-MovFileStatus       PIC XX.
+       01  WS-TaxaJurosPoupanca   PIC 9V9(4) VALUE 0.005.
+       01  WS-ValorJuros          PIC 9(7)V99 VALUE 0.
+       01  WS-ContasProcessadas   PIC 9(5) VALUE 0.
+       01  WS-MovData             PIC X(10).
+       01  WS-MovHora             PIC X(8).
+       01  WS-Mensagem            PIC X(50).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
+           OPEN EXTEND MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN EXTEND MovimentacaoFile
+           END-IF
+
+           MOVE 'Iniciando juros de poupança...' TO WS-Mensagem
+           DISPLAY WS-Mensagem
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-MovData
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-MovHora
+
+           PERFORM AplicarJuros
+
+           CLOSE MovimentacaoFile
+           CLOSE ContaFile
+
+           DISPLAY 'Juros aplicados em ' WS-ContasProcessadas
+               ' conta(s) de poupança.'
+           STOP RUN.
+
+       AplicarJuros.
+           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
+               READ ContaFile NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ContaPoupanca
+                           PERFORM CreditarJuros
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CreditarJuros.
+           COMPUTE WS-ValorJuros ROUNDED =
+               ContaSaldo * WS-TaxaJurosPoupanca
+           ADD WS-ValorJuros TO ContaSaldo
+           REWRITE ContaRecord
+
+           MOVE ContaNumero TO MovimentacaoContaNumero
+           MOVE WS-MovData TO MovimentacaoData
+           MOVE WS-MovHora TO MovimentacaoHora
+           MOVE 'J' TO MovimentacaoTipo
+           MOVE WS-ValorJuros TO MovimentacaoValor
+           MOVE ContaSaldo TO MovimentacaoSaldoApos
+           MOVE 'Juros de poupança' TO MovimentacaoDescricao
+           MOVE 0 TO MovimentacaoContaRelacionada
+           WRITE MovimentacaoRecord
+
+           ADD 1 TO WS-ContasProcessadas
+           DISPLAY 'Conta ' ContaNumero ': juros de R$ ' WS-ValorJuros
+               ' creditados.'.
