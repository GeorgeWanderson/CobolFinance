@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TarifaManutencao.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MovFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ContaFile.
+       COPY CONTAREC.
+
+       FD  MovimentacaoFile.
+       COPY MOVREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FileStatus          PIC XX.
+       01  WS-MovFileStatus       PIC XX.
+       01  WS-SaldoMinimo         PIC 9(7)V99 VALUE 100.00.
+       01  WS-ValorTarifa         PIC 9(7)V99 VALUE 12.00.
+       01  WS-ContasTarifadas     PIC 9(5) VALUE 0.
+       01  WS-MovData             PIC X(10).
+       01  WS-MovHora             PIC X(8).
+       01  WS-Mensagem            PIC X(50).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
+           OPEN EXTEND MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN EXTEND MovimentacaoFile
+           END-IF
+
+           MOVE 'Iniciando tarifa de manutenção...' TO WS-Mensagem
+           DISPLAY WS-Mensagem
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-MovData
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-MovHora
+
+           PERFORM CobrarTarifas
+
+           CLOSE MovimentacaoFile
+           CLOSE ContaFile
+
+           DISPLAY 'Tarifa cobrada de ' WS-ContasTarifadas
+               ' conta(s) corrente.'
+           STOP RUN.
+
+       CobrarTarifas.
+           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
+               READ ContaFile NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ContaCorrente AND ContaAtiva
+                               AND ContaSaldo < WS-SaldoMinimo
+                           PERFORM DebitarTarifa
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       DebitarTarifa.
+           IF ContaSaldo >= WS-ValorTarifa
+               SUBTRACT WS-ValorTarifa FROM ContaSaldo
+               REWRITE ContaRecord
+
+               MOVE ContaNumero TO MovimentacaoContaNumero
+               MOVE WS-MovData TO MovimentacaoData
+               MOVE WS-MovHora TO MovimentacaoHora
+               MOVE 'F' TO MovimentacaoTipo
+               MOVE WS-ValorTarifa TO MovimentacaoValor
+               MOVE ContaSaldo TO MovimentacaoSaldoApos
+               MOVE 'Tarifa de manutenção' TO MovimentacaoDescricao
+               MOVE 0 TO MovimentacaoContaRelacionada
+               WRITE MovimentacaoRecord
+
+               ADD 1 TO WS-ContasTarifadas
+               DISPLAY 'Conta ' ContaNumero ': tarifa de R$ '
+                   WS-ValorTarifa ' debitada.'
+           ELSE
+               DISPLAY 'Conta ' ContaNumero
+                   ': saldo insuficiente para tarifa, não debitada.'
+           END-IF.
