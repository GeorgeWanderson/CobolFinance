@@ -5,32 +5,41 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
 
            SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS MovFileStatus.
+               FILE STATUS IS WS-MovFileStatus.
+
+           SELECT CsvFile ASSIGN DYNAMIC WS-CsvFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CsvFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
 
        FD  MovimentacaoFile.
-       01  MovimentacaoRecord.
-           05  MovimentacaoData   PIC X(10).
-           05  MovimentacaoHora   PIC X(8).
-           05  MovimentacaoTipo   PIC X(1).
-           05  MovimentacaoValor  PIC 9(7)V99.
-           05  MovimentacaoDescricao PIC A(100).
+       COPY MOVREC.
+
+       FD  CsvFile.
+       01  CsvLine                 PIC X(200).
 
        WORKING-STORAGE SECTION.
+       01  WS-CsvFileStatus     PIC XX.
+       01  WS-CsvFileName       PIC X(40).
+       01  WS-ExportarCsv       PIC X VALUE 'N'.
+       01  WS-MenuCsv           PIC X(60) VALUE
+           'Exportar também em CSV para o Excel? (S/N): '.
+       01  WS-DataHoje.
+           05  WS-AnoHoje          PIC 9(4).
+           05  WS-MesHoje          PIC 9(2).
+           05  WS-DiaHoje          PIC 9(2).
        01  WS-ContaNumero       PIC 9(5).
        01  WS-ContaTitular      PIC A(50).
        01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
@@ -42,10 +51,23 @@
        01  WS-MovHora           PIC X(8).
        01  WS-MovTipo           PIC X(1).
        01  WS-MovValor          PIC 9(7)V99 VALUE 0.
+       01  WS-MovSaldoApos      PIC 9(7)V99 VALUE 0.
        01  WS-MovDescricao      PIC A(100).
        01  WS-DataInicio        PIC X(10).
        01  WS-DataFim           PIC X(10).
        01  WS-Periodo           PIC X(50).
+       01  WS-LinhaContador     PIC 9(3) VALUE 0.
+       01  WS-LinhasPorPagina   PIC 9(3) VALUE 20.
+       01  WS-PaginaAtual       PIC 9(3) VALUE 0.
+       01  WS-DataInicioOrd     PIC 9(8) VALUE 0.
+       01  WS-DataFimOrd        PIC 9(8) VALUE 0.
+       01  WS-MovDataOrd        PIC 9(8) VALUE 0.
+       01  WS-DataConverter.
+           05  WS-DataConvEntrada     PIC X(10).
+           05  WS-DataConvSaida       PIC 9(8).
+           05  WS-DataConvDia         PIC 9(2).
+           05  WS-DataConvMes         PIC 9(2).
+           05  WS-DataConvAno         PIC 9(4).
 
        PROCEDURE DIVISION.
        BEGIN.
@@ -65,7 +87,32 @@
                   INTO WS-Periodo
            DISPLAY WS-Periodo
 
+           MOVE WS-DataInicio TO WS-DataConvEntrada
+           PERFORM ConverterDataParaOrdenacao
+           MOVE WS-DataConvSaida TO WS-DataInicioOrd
+
+           MOVE WS-DataFim TO WS-DataConvEntrada
+           PERFORM ConverterDataParaOrdenacao
+           MOVE WS-DataConvSaida TO WS-DataFimOrd
+
+           PERFORM ObterDataAtual
+
+           DISPLAY WS-MenuCsv
+           ACCEPT WS-ExportarCsv
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               PERFORM MontarNomeArquivoCsv
+               OPEN OUTPUT CsvFile
+               MOVE 'Data,Hora,Tipo,Valor,SaldoApos,Descrição'
+                   TO CsvLine
+               WRITE CsvLine
+           END-IF
+
            OPEN INPUT ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN INPUT ContaFile
+           END-IF
            OPEN INPUT MovimentacaoFile
            PERFORM BuscarConta
            IF WS-ExitFlag = 'Y'
@@ -84,45 +131,109 @@
 
            CLOSE ContaFile
            CLOSE MovimentacaoFile
+           IF WS-ExportarCsv = 'S' OR WS-ExportarCsv = 's'
+               CLOSE CsvFile
+               DISPLAY 'CSV gravado em ' WS-CsvFileName
+           END-IF
            STOP RUN.
 
        BuscarConta.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
-
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
-                   AT END
-                       MOVE 'Y' TO WS-ExitFlag
-                       EXIT PERFORM
-                   NOT AT END
-                       IF ContaNumero = WS-ContaNumero
-                           MOVE ContaTitular TO WS-ContaTitular
-                           MOVE ContaSaldo TO WS-ContaSaldo
-                           MOVE 'N' TO WS-ExitFlag
-                       END-IF
-               END-READ
-           END-PERFORM.
+           MOVE WS-ContaNumero TO ContaNumero
+           READ ContaFile
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaTitular
+                   MOVE ContaSaldo TO WS-ContaSaldo
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ.
 
        GerarExtrato.
-           REWIND MovimentacaoFile
+           CLOSE MovimentacaoFile
+           OPEN INPUT MovimentacaoFile
            MOVE 0 TO WS-MovValor
+           MOVE 0 TO WS-PaginaAtual
+           MOVE WS-LinhasPorPagina TO WS-LinhaContador
 
+           IF WS-MovFileStatus = '00'
            PERFORM UNTIL WS-MovFileStatus = '10'  *> End of file
                READ MovimentacaoFile INTO MovimentacaoRecord
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       IF MovimentacaoData >= WS-DataInicio AND MovimentacaoData <= WS-DataFim
+                       MOVE MovimentacaoData(1:8) TO WS-MovDataOrd
+
+                       IF MovimentacaoContaNumero = WS-ContaNumero AND
+                               WS-MovDataOrd >= WS-DataInicioOrd AND
+                               WS-MovDataOrd <= WS-DataFimOrd
+                           IF WS-LinhaContador >= WS-LinhasPorPagina
+                               PERFORM EscreverCabecalhoExtrato
+                           END-IF
+
                            MOVE MovimentacaoData TO WS-MovData
                            MOVE MovimentacaoHora TO WS-MovHora
                            MOVE MovimentacaoTipo TO WS-MovTipo
                            MOVE MovimentacaoValor TO WS-MovValor
+                           MOVE MovimentacaoSaldoApos TO WS-MovSaldoApos
                            MOVE MovimentacaoDescricao TO WS-MovDescricao
 
-                           DISPLAY 'Data: ' WS-MovData ' | Hora: ' WS-MovHora
-                           DISPLAY 'Tipo: ' WS-MovTipo ' | Valor: R$ ' WS-MovValor
+                           DISPLAY 'Data: ' WS-MovData
+                               ' | Hora: ' WS-MovHora
+                           DISPLAY 'Tipo: ' WS-MovTipo
+                               ' | Valor: R$ ' WS-MovValor
+                           DISPLAY 'Saldo após: R$ ' WS-MovSaldoApos
                            DISPLAY 'Descrição: ' WS-MovDescricao
+                           ADD 4 TO WS-LinhaContador
+
+                           IF WS-ExportarCsv = 'S' OR
+                                   WS-ExportarCsv = 's'
+                               MOVE SPACES TO CsvLine
+                               STRING WS-MovData    DELIMITED BY SIZE
+                                      ','            DELIMITED BY SIZE
+                                      WS-MovHora     DELIMITED BY SIZE
+                                      ','            DELIMITED BY SIZE
+                                      WS-MovTipo     DELIMITED BY SIZE
+                                      ','            DELIMITED BY SIZE
+                                      WS-MovValor     DELIMITED BY SIZE
+                                      ','            DELIMITED BY SIZE
+                                      WS-MovSaldoApos DELIMITED BY SIZE
+                                      ','            DELIMITED BY SIZE
+                                      WS-MovDescricao DELIMITED BY SIZE
+                                   INTO CsvLine
+                               WRITE CsvLine
+                           END-IF
                        END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           END-IF.
+
+       ObterDataAtual.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje.
+
+       MontarNomeArquivoCsv.
+           STRING 'extrato_' DELIMITED BY SIZE
+                  WS-ContaNumero DELIMITED BY SIZE
+                  '_' DELIMITED BY SIZE
+                  WS-AnoHoje DELIMITED BY SIZE
+                  WS-MesHoje DELIMITED BY SIZE
+                  WS-DiaHoje DELIMITED BY SIZE
+                  '.csv'     DELIMITED BY SIZE
+               INTO WS-CsvFileName.
+
+       ConverterDataParaOrdenacao.
+           MOVE WS-DataConvEntrada(1:2) TO WS-DataConvDia
+           MOVE WS-DataConvEntrada(4:2) TO WS-DataConvMes
+           MOVE WS-DataConvEntrada(7:4) TO WS-DataConvAno
+           COMPUTE WS-DataConvSaida =
+               WS-DataConvAno * 10000 + WS-DataConvMes * 100 +
+               WS-DataConvDia.
+
+       EscreverCabecalhoExtrato.
+           ADD 1 TO WS-PaginaAtual
+           DISPLAY ' '
+           DISPLAY 'EXTRATO - Conta: ' WS-ContaNumero
+               ' | Página: ' WS-PaginaAtual
+           DISPLAY WS-Periodo
+           DISPLAY '------------------------------'
+           MOVE 0 TO WS-LinhaContador.
