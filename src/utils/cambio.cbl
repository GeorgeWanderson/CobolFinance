@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Cambio.
+
+      *****************************************************************
+      *  Cambio.cbl - Sub-rotina de conversão entre moedas.
+      *  Chamada por CALL 'Cambio' USING LK-MoedaOrigem LK-MoedaDestino
+      *  LK-ValorEntrada LK-ValorSaida pelos programas que precisam
+      *  converter um valor de uma moeda de conta para outra, em vez
+      *  de cada um reimplementar a mesma tabela de taxas.
+      *  Taxas fixas, cotadas em reais (BRL), atualizadas manualmente.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CodigoMoedaTmp            PIC X(3).
+       01  WS-TaxaTmp                   PIC 9(3)V9(4) VALUE 0.
+       01  WS-TaxaOrigemBRL             PIC 9(3)V9(4) VALUE 0.
+       01  WS-TaxaDestinoBRL            PIC 9(3)V9(4) VALUE 0.
+       01  WS-ValorEmBRL                PIC 9(11)V9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-MoedaOrigem               PIC X(3).
+       01  LK-MoedaDestino              PIC X(3).
+       01  LK-ValorEntrada              PIC 9(7)V99.
+       01  LK-ValorSaida                PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LK-MoedaOrigem LK-MoedaDestino
+               LK-ValorEntrada LK-ValorSaida.
+       BEGIN.
+           MOVE 0 TO LK-ValorSaida
+
+           MOVE LK-MoedaOrigem TO WS-CodigoMoedaTmp
+           PERFORM OBTER-TAXA-BRL
+           MOVE WS-TaxaTmp TO WS-TaxaOrigemBRL
+
+           MOVE LK-MoedaDestino TO WS-CodigoMoedaTmp
+           PERFORM OBTER-TAXA-BRL
+           MOVE WS-TaxaTmp TO WS-TaxaDestinoBRL
+
+           COMPUTE WS-ValorEmBRL = LK-ValorEntrada * WS-TaxaOrigemBRL
+           COMPUTE LK-ValorSaida ROUNDED =
+               WS-ValorEmBRL / WS-TaxaDestinoBRL
+           GOBACK.
+
+      * Taxa (em reais) de uma unidade da moeda em WS-CodigoMoedaTmp.
+      * Moedas não cadastradas ou em branco são tratadas como BRL
+      * (taxa 1.0000), já que contas antigas não têm o código de
+      * moeda preenchido.
+       OBTER-TAXA-BRL.
+           EVALUATE WS-CodigoMoedaTmp
+               WHEN 'USD'
+                   MOVE 5.0000 TO WS-TaxaTmp
+               WHEN 'EUR'
+                   MOVE 5.4000 TO WS-TaxaTmp
+               WHEN 'GBP'
+                   MOVE 6.3000 TO WS-TaxaTmp
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-TaxaTmp
+           END-EVALUATE.
+
+       END PROGRAM Cambio.
