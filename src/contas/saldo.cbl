@@ -5,17 +5,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ContaFile ASSIGN TO 'contas.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FileStatus.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ContaFile.
-       01  ContaRecord.
-           05  ContaNumero     PIC 9(5).
-           05  ContaTitular    PIC A(50).
-           05  ContaSaldo      PIC 9(7)V99.
+       COPY CONTAREC.
 
        WORKING-STORAGE SECTION.
        01  WS-ContaNumero       PIC 9(5).
@@ -23,10 +21,21 @@
        01  WS-ContaSaldo        PIC 9(7)V99 VALUE 0.
        01  WS-FileStatus        PIC XX.
        01  WS-ExitFlag          PIC X VALUE 'N'.
+       01  WS-InputChoice       PIC X.
+       01  WS-NomeParcial       PIC A(50).
+       01  WS-NomeTrim          PIC A(50).
+       01  WS-BuscaLen          PIC 9(3) VALUE 0.
+       01  WS-NomeIdx           PIC 9(3) VALUE 0.
+       01  WS-NomeAchado        PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
            PERFORM MenuPrincipal
            CLOSE ContaFile
            STOP RUN.
@@ -34,6 +43,12 @@
        MenuPrincipal.
            DISPLAY 'Consulta de Saldo'
            DISPLAY '------------------'
+           DISPLAY 'Sabe o número da conta? (S/N): '
+           ACCEPT WS-InputChoice
+           IF WS-InputChoice = 'N' OR WS-InputChoice = 'n'
+               PERFORM BuscarContaPorNome
+           END-IF
+
            DISPLAY 'Digite o número da conta (5 dígitos): '
            ACCEPT WS-ContaNumero
 
@@ -49,19 +64,50 @@
            END-IF.
 
        BuscarConta.
-           REWIND ContaFile
            MOVE 'N' TO WS-ExitFlag
+           MOVE WS-ContaNumero TO ContaNumero
+           READ ContaFile
+               INVALID KEY
+                   MOVE 'Y' TO WS-ExitFlag
+               NOT INVALID KEY
+                   MOVE ContaTitular TO WS-ContaTitular
+                   MOVE ContaSaldo TO WS-ContaSaldo
+                   MOVE 'N' TO WS-ExitFlag
+           END-READ.
+
+       BuscarContaPorNome.
+           DISPLAY 'Nome (ou parte do nome) do titular: '
+           ACCEPT WS-NomeParcial
+           MOVE FUNCTION TRIM(WS-NomeParcial) TO WS-NomeTrim
+           MOVE FUNCTION LENGTH(WS-NomeTrim) TO WS-BuscaLen
 
-           PERFORM UNTIL WS-FileStatus = '10'  *> End of file
-               READ ContaFile INTO ContaRecord
+           CLOSE ContaFile
+           OPEN INPUT ContaFile
+           DISPLAY 'Contas encontradas:'
+           PERFORM UNTIL WS-FileStatus = '10'
+               READ ContaFile NEXT RECORD
                    AT END
-                       MOVE 'Y' TO WS-ExitFlag
                        EXIT PERFORM
                    NOT AT END
-                       IF ContaNumero = WS-ContaNumero
-                           MOVE ContaTitular TO WS-ContaTitular
-                           MOVE ContaSaldo TO WS-ContaSaldo
-                           MOVE 'N' TO WS-ExitFlag
+                       PERFORM VerificarTitularContem
+                       IF WS-NomeAchado = 'Y'
+                           DISPLAY 'Conta: ' ContaNumero
+                               ' Titular: ' ContaTitular
                        END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           CLOSE ContaFile
+           OPEN I-O ContaFile.
+
+       VerificarTitularContem.
+           MOVE 'N' TO WS-NomeAchado
+           IF WS-BuscaLen > 0 AND WS-BuscaLen <= 50
+               PERFORM VARYING WS-NomeIdx FROM 1 BY 1
+                       UNTIL WS-NomeIdx > (51 - WS-BuscaLen)
+                          OR WS-NomeAchado = 'Y'
+                   IF ContaTitular(WS-NomeIdx:WS-BuscaLen)
+                           = WS-NomeTrim(1:WS-BuscaLen)
+                       MOVE 'Y' TO WS-NomeAchado
+                   END-IF
+               END-PERFORM
+           END-IF.
