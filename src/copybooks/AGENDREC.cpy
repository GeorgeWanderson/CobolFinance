@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  AGENDREC.CPY - Layout do registro de pagamento agendado
+      *  (agendamentos.dat). Compartilhado pelo cadastro de
+      *  agendamentos e pelo job em lote que executa os pagamentos
+      *  recorrentes, para manter o layout do arquivo em um só lugar.
+      *****************************************************************
+       01  AgendamentoRecord.
+           05  AgendamentoID             PIC 9(5).
+           05  AgendamentoContaNumero    PIC 9(5).
+           05  AgendamentoBeneficiarioID PIC 9(5).
+           05  AgendamentoValor          PIC 9(7)V99.
+           05  AgendamentoDiaMes         PIC 9(2).
+           05  AgendamentoProximaData    PIC 9(8).
+           05  AgendamentoStatus         PIC X(1).
+               88  AgendamentoAtivo          VALUE 'A'.
+               88  AgendamentoCancelado      VALUE 'C'.
