@@ -1,116 +1,133 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Validacao.
 
+      *****************************************************************
+      *  Validacao.cbl - Sub-rotina de validação de CPF/CNPJ/data.
+      *  Chamada por CALL 'Validacao' USING LK-TipoValidacao
+      *  LK-ValorEntrada LK-ValorValido pelos programas que recebem
+      *  esse tipo de dado, em vez de cada um reimplementar a mesma
+      *  checagem.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           * Controle de arquivos, se necessário
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
        01  CPF                         PIC X(11).
+       01  CPF-DIGITOS REDEFINES CPF.
+           05  CPF-DIGITO             PIC 9 OCCURS 11 TIMES.
        01  CNPJ                        PIC X(14).
-       01  DataValida                  PIC X(10).
        01  DataInformada               PIC X(10).
-       01  Meses                        VALUE 'JANFEVMARABRMAIMJULAGOSETOUTNOVDEZ'.
        01  DiaMes                      PIC 99.
-       01  Mes                          PIC 99.
-       01  Ano                          PIC 9999.
-
-       01  ValorValido                 PIC X VALUE 'S'.
-       01  Erro                        PIC X VALUE 'N'.
-       01  MensagemErro                PIC X(100).
-       01  MensagemSucesso             PIC X(100).
-
-       PROCEDURE DIVISION.
-
-       * Função para validar CPF
+       01  Mes                         PIC 99.
+       01  Ano                         PIC 9999.
+       01  WS-Idx                      PIC 99.
+       01  WS-Peso                     PIC 99.
+       01  WS-Soma                     PIC 9(4).
+       01  WS-Resto                    PIC 99.
+       01  WS-DV1                      PIC 9.
+       01  WS-DV2                      PIC 9.
+       01  WS-CpfRepetido              PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-TipoValidacao            PIC X(4).
+       01  LK-ValorEntrada             PIC X(14).
+       01  LK-ValorValido              PIC X.
+
+       PROCEDURE DIVISION USING LK-TipoValidacao LK-ValorEntrada
+               LK-ValorValido.
+       BEGIN.
+           MOVE 'N' TO LK-ValorValido
+           EVALUATE LK-TipoValidacao
+               WHEN 'CPF'
+                   PERFORM VALIDAR-CPF
+               WHEN 'CNPJ'
+                   PERFORM VALIDAR-CNPJ
+               WHEN 'DATA'
+                   PERFORM VALIDAR-DATA
+           END-EVALUATE
+           GOBACK.
+
+      * Valida CPF (11 dígitos numéricos) pelo algoritmo de dígito
+      * verificador módulo 11.
        VALIDAR-CPF.
-           DISPLAY 'Digite o CPF (somente números): '.
-           ACCEPT CPF.
-
-           IF FUNCTION LENGTH(CPF) = 11 AND FUNCTION NUMVAL(CPF) > 0
-               DISPLAY 'CPF válido: ' CPF
-           ELSE
-               MOVE 'Erro: CPF inválido. O CPF deve ter 11 dígitos numéricos.' TO MensagemErro
-               DISPLAY MensagemErro
+           MOVE LK-ValorEntrada(1:11) TO CPF
+           MOVE 'N' TO LK-ValorValido
+           IF CPF IS NUMERIC
+               PERFORM VERIFICAR-CPF-REPETIDO
+               IF WS-CpfRepetido = 'N'
+                   PERFORM CALCULAR-DV1-CPF
+                   PERFORM CALCULAR-DV2-CPF
+                   IF WS-DV1 = CPF-DIGITO(10) AND
+                           WS-DV2 = CPF-DIGITO(11)
+                       MOVE 'S' TO LK-ValorValido
+                   END-IF
+               END-IF
            END-IF.
 
-           STOP RUN.
-
-       * Função para validar CNPJ
-       VALIDAR-CNPJ.
-           DISPLAY 'Digite o CNPJ (somente números): '.
-           ACCEPT CNPJ.
-
-           IF FUNCTION LENGTH(CNPJ) = 14 AND FUNCTION NUMVAL(CNPJ) > 0
-               DISPLAY 'CNPJ válido: ' CNPJ
+      * Rejeita CPFs com todos os dígitos iguais (ex.: 11111111111),
+      * que passariam o cálculo do dígito verificador mas não são
+      * CPFs válidos emitidos.
+       VERIFICAR-CPF-REPETIDO.
+           MOVE 'Y' TO WS-CpfRepetido
+           PERFORM VARYING WS-Idx FROM 2 BY 1 UNTIL WS-Idx > 11
+               IF CPF-DIGITO(WS-Idx) NOT = CPF-DIGITO(1)
+                   MOVE 'N' TO WS-CpfRepetido
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-DV1-CPF.
+           MOVE 0 TO WS-Soma
+           MOVE 10 TO WS-Peso
+           PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 9
+               COMPUTE WS-Soma = WS-Soma + CPF-DIGITO(WS-Idx) * WS-Peso
+               SUBTRACT 1 FROM WS-Peso
+           END-PERFORM
+           MOVE FUNCTION MOD(WS-Soma * 10, 11) TO WS-Resto
+           IF WS-Resto = 10
+               MOVE 0 TO WS-DV1
            ELSE
-               MOVE 'Erro: CNPJ inválido. O CNPJ deve ter 14 dígitos numéricos.' TO MensagemErro
-               DISPLAY MensagemErro
+               MOVE WS-Resto TO WS-DV1
            END-IF.
 
-           STOP RUN.
-
-       * Função para validar a data no formato DD/MM/YYYY
-       VALIDAR-DATA.
-           DISPLAY 'Digite a data no formato DD/MM/YYYY: '.
-           ACCEPT DataInformada.
-
-           MOVE FUNCTION NUMVAL(DataInformada(1:2)) TO DiaMes
-           MOVE FUNCTION NUMVAL(DataInformada(4:5)) TO Mes
-           MOVE FUNCTION NUMVAL(DataInformada(7:10)) TO Ano
-
-           IF (DiaMes >= 1 AND DiaMes <= 31) AND (Mes >= 1 AND Mes <= 12) AND (Ano >= 1000 AND Ano <= 9999)
-               DISPLAY 'Data válida: ' DataInformada
+       CALCULAR-DV2-CPF.
+           MOVE 0 TO WS-Soma
+           MOVE 11 TO WS-Peso
+           PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 10
+               COMPUTE WS-Soma = WS-Soma + CPF-DIGITO(WS-Idx) * WS-Peso
+               SUBTRACT 1 FROM WS-Peso
+           END-PERFORM
+           MOVE FUNCTION MOD(WS-Soma * 10, 11) TO WS-Resto
+           IF WS-Resto = 10
+               MOVE 0 TO WS-DV2
            ELSE
-               MOVE 'Erro: Data inválida. Verifique o formato e os valores.' TO MensagemErro
-               DISPLAY MensagemErro
+               MOVE WS-Resto TO WS-DV2
            END-IF.
 
-           STOP RUN.
-
-       * Função para validar um valor monetário positivo
-       VALIDAR-VALOR.
-           DISPLAY 'Digite o valor monetário (exemplo: 1234567.89): '.
-           ACCEPT Valor.
-
-           IF FUNCTION NUMVAL(Valor) >= 0
-               DISPLAY 'Valor válido: ' Valor
-           ELSE
-               MOVE 'Erro: Valor negativo não é permitido.' TO MensagemErro
-               DISPLAY MensagemErro
-           END-IF.
-
-           STOP RUN.
-
-       * Função para verificar se um valor é numérico
-       VALIDAR-NUMERO.
-           DISPLAY 'Digite um número: '.
-           ACCEPT Valor.
-
-           IF FUNCTION NUMVAL(Valor) > 0
-               DISPLAY 'Número válido: ' Valor
+      * Valida CNPJ (14 dígitos numéricos)
+       VALIDAR-CNPJ.
+           MOVE LK-ValorEntrada(1:14) TO CNPJ
+           IF FUNCTION NUMVAL(CNPJ) > 0
+               MOVE 'S' TO LK-ValorValido
            ELSE
-               MOVE 'Erro: O valor deve ser numérico e maior que zero.' TO MensagemErro
-               DISPLAY MensagemErro
+               MOVE 'N' TO LK-ValorValido
            END-IF.
 
-           STOP RUN.
-
-       * Função para validar uma entrada não vazia
-       VALIDAR-ENTRADA-NON-VAZIA.
-           DISPLAY 'Digite um valor (não pode ser vazio): '.
-           ACCEPT Valor.
-
-           IF FUNCTION LENGTH(Valor) > 0
-               DISPLAY 'Valor válido: ' Valor
+      * Valida data no formato DD/MM/AAAA
+       VALIDAR-DATA.
+           MOVE LK-ValorEntrada(1:10) TO DataInformada
+           MOVE FUNCTION NUMVAL(DataInformada(1:2)) TO DiaMes
+           MOVE FUNCTION NUMVAL(DataInformada(4:2)) TO Mes
+           MOVE FUNCTION NUMVAL(DataInformada(7:4)) TO Ano
+           IF (DiaMes >= 1 AND DiaMes <= 31) AND
+                   (Mes >= 1 AND Mes <= 12) AND
+                   (Ano >= 1000 AND Ano <= 9999)
+               MOVE 'S' TO LK-ValorValido
            ELSE
-               MOVE 'Erro: A entrada não pode ser vazia.' TO MensagemErro
-               DISPLAY MensagemErro
+               MOVE 'N' TO LK-ValorValido
            END-IF.
 
-           STOP RUN.
-
        END PROGRAM Validacao.
