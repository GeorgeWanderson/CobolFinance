@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProcessarPagamentosRecorrentes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ContaFile ASSIGN TO 'contas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ContaNumero
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT MovimentacaoFile ASSIGN TO 'movimentacao.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MovFileStatus.
+
+           SELECT BeneficiarioFile ASSIGN TO 'beneficiarios.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BenefFileStatus.
+
+           SELECT AgendamentoFile ASSIGN TO 'agendamentos.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AgendFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ContaFile.
+       COPY CONTAREC.
+
+       FD  MovimentacaoFile.
+       COPY MOVREC.
+
+       FD  BeneficiarioFile.
+       COPY BENEFREC.
+
+       FD  AgendamentoFile.
+       COPY AGENDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FileStatus            PIC XX.
+       01  WS-MovFileStatus         PIC XX.
+       01  WS-BenefFileStatus       PIC XX.
+       01  WS-AgendFileStatus       PIC XX.
+       01  WS-DataHoje.
+           05  WS-AnoHoje           PIC 9(4).
+           05  WS-MesHoje           PIC 9(2).
+           05  WS-DiaHoje           PIC 9(2).
+       01  WS-DataHojeOrd           PIC 9(8).
+       01  WS-MovData               PIC X(10).
+       01  WS-MovHora               PIC X(8).
+       01  WS-MovDescricao          PIC A(100).
+       01  WS-BeneficiarioNome      PIC A(50).
+       01  WS-BeneficiarioEncontrado PIC X VALUE 'N'.
+       01  WS-ContaEncontrada       PIC X VALUE 'N'.
+       01  WS-ContaSaldo            PIC 9(7)V99.
+       01  WS-ContaLimite           PIC 9(7)V99.
+       01  WS-ContaStatus           PIC X.
+       01  WS-ProximoMes            PIC 9(2).
+       01  WS-ProximoAno            PIC 9(4).
+       01  WS-DataAgendBuffer       PIC 9(8).
+       01  WS-AnoAgend              PIC 9(4).
+       01  WS-MesAgend              PIC 9(2).
+       01  WS-PagamentosExecutados  PIC 9(5) VALUE 0.
+       01  WS-PagamentosPendentes   PIC 9(5) VALUE 0.
+       01  WS-Mensagem              PIC X(50).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DataHoje
+           COMPUTE WS-DataHojeOrd =
+               WS-AnoHoje * 10000 + WS-MesHoje * 100 + WS-DiaHoje
+           MOVE WS-DataHoje TO WS-MovData
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-MovHora
+
+           MOVE 'Processando pagamentos recorrentes...' TO WS-Mensagem
+           DISPLAY WS-Mensagem
+
+           OPEN I-O ContaFile
+           IF WS-FileStatus = '35'
+               OPEN OUTPUT ContaFile
+               CLOSE ContaFile
+               OPEN I-O ContaFile
+           END-IF
+           OPEN EXTEND MovimentacaoFile
+           IF WS-MovFileStatus = '35'
+               OPEN OUTPUT MovimentacaoFile
+               CLOSE MovimentacaoFile
+               OPEN EXTEND MovimentacaoFile
+           END-IF
+           OPEN I-O AgendamentoFile
+           IF WS-AgendFileStatus = '35'
+               OPEN OUTPUT AgendamentoFile
+               CLOSE AgendamentoFile
+               OPEN I-O AgendamentoFile
+           END-IF
+
+           PERFORM ProcessarAgendamentos
+
+           CLOSE AgendamentoFile
+           CLOSE MovimentacaoFile
+           CLOSE ContaFile
+
+           DISPLAY 'Pagamentos recorrentes executados: '
+               WS-PagamentosExecutados
+           DISPLAY 'Pagamentos recorrentes pendentes: '
+               WS-PagamentosPendentes
+           STOP RUN.
+
+       ProcessarAgendamentos.
+           PERFORM UNTIL WS-AgendFileStatus = '10'  *> End of file
+               READ AgendamentoFile INTO AgendamentoRecord
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF AgendamentoAtivo AND
+                               AgendamentoProximaData <= WS-DataHojeOrd
+                           PERFORM ExecutarAgendamento
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ExecutarAgendamento.
+           PERFORM BuscarContaAgendamento
+           IF WS-ContaEncontrada = 'N'
+               DISPLAY 'Agendamento ' AgendamentoID
+                   ': conta não encontrada.'
+               ADD 1 TO WS-PagamentosPendentes
+           ELSE
+               IF WS-ContaStatus = 'E' OR
+                       AgendamentoValor > WS-ContaSaldo + WS-ContaLimite
+                   DISPLAY 'Agendamento ' AgendamentoID
+                       ': saldo insuficiente, tentará novamente.'
+                   ADD 1 TO WS-PagamentosPendentes
+               ELSE
+                   PERFORM DebitarPagamentoAgendado
+                   PERFORM AvancarProximaData
+                   REWRITE AgendamentoRecord
+                   ADD 1 TO WS-PagamentosExecutados
+               END-IF
+           END-IF.
+
+       BuscarContaAgendamento.
+           MOVE 'N' TO WS-ContaEncontrada
+           MOVE AgendamentoContaNumero TO ContaNumero
+           READ ContaFile
+               INVALID KEY
+                   MOVE 'N' TO WS-ContaEncontrada
+               NOT INVALID KEY
+                   MOVE ContaSaldo TO WS-ContaSaldo
+                   MOVE ContaLimite TO WS-ContaLimite
+                   MOVE ContaStatus TO WS-ContaStatus
+                   MOVE 'Y' TO WS-ContaEncontrada
+           END-READ.
+
+       DebitarPagamentoAgendado.
+           PERFORM BuscarBeneficiarioAgendamento
+           SUBTRACT AgendamentoValor FROM WS-ContaSaldo
+           MOVE WS-ContaSaldo TO ContaSaldo
+           REWRITE ContaRecord
+
+           IF WS-BeneficiarioEncontrado = 'Y'
+               STRING 'Pagamento recorrente para ' DELIMITED BY SIZE
+                      WS-BeneficiarioNome DELIMITED BY SIZE
+                   INTO WS-MovDescricao
+           ELSE
+               MOVE 'Pagamento recorrente' TO WS-MovDescricao
+           END-IF
+
+           MOVE AgendamentoContaNumero TO MovimentacaoContaNumero
+           MOVE WS-MovData TO MovimentacaoData
+           MOVE WS-MovHora TO MovimentacaoHora
+           MOVE 'P' TO MovimentacaoTipo
+           MOVE AgendamentoValor TO MovimentacaoValor
+           MOVE WS-ContaSaldo TO MovimentacaoSaldoApos
+           MOVE WS-MovDescricao TO MovimentacaoDescricao
+           MOVE 0 TO MovimentacaoContaRelacionada
+           WRITE MovimentacaoRecord
+
+           DISPLAY 'Agendamento ' AgendamentoID
+               ': pago R$ ' AgendamentoValor
+               ' da conta ' AgendamentoContaNumero.
+
+       BuscarBeneficiarioAgendamento.
+           MOVE 'N' TO WS-BeneficiarioEncontrado
+           MOVE SPACES TO WS-BeneficiarioNome
+           OPEN INPUT BeneficiarioFile
+           IF WS-BenefFileStatus = '00'
+               PERFORM UNTIL WS-BenefFileStatus = '10'
+                   READ BeneficiarioFile INTO BeneficiarioRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF BeneficiarioID =
+                                   AgendamentoBeneficiarioID
+                               MOVE 'Y' TO WS-BeneficiarioEncontrado
+                               MOVE BeneficiarioNome
+                                   TO WS-BeneficiarioNome
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BeneficiarioFile
+           END-IF.
+
+       AvancarProximaData.
+           MOVE AgendamentoProximaData TO WS-DataAgendBuffer
+           COMPUTE WS-AnoAgend = WS-DataAgendBuffer / 10000
+           COMPUTE WS-MesAgend =
+               WS-DataAgendBuffer - (WS-AnoAgend * 10000)
+           COMPUTE WS-MesAgend = WS-MesAgend / 100
+
+           IF WS-MesAgend = 12
+               MOVE 1 TO WS-ProximoMes
+               ADD 1 TO WS-AnoAgend GIVING WS-ProximoAno
+           ELSE
+               ADD 1 TO WS-MesAgend GIVING WS-ProximoMes
+               MOVE WS-AnoAgend TO WS-ProximoAno
+           END-IF
+           COMPUTE AgendamentoProximaData =
+               WS-ProximoAno * 10000 + WS-ProximoMes * 100 +
+               AgendamentoDiaMes.
+
+       END PROGRAM ProcessarPagamentosRecorrentes.
