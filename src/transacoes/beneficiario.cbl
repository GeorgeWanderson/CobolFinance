@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CadastroBeneficiario.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BeneficiarioFile ASSIGN TO 'beneficiarios.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT BeneficiarioSeqFile ASSIGN TO 'beneficseq.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SeqFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BeneficiarioFile.
+       COPY BENEFREC.
+
+       FD  BeneficiarioSeqFile.
+       01  BeneficiarioSeqRecord.
+           05  SeqUltimoBeneficiarioID PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SeqFileStatus              PIC XX.
+       01  WS-BeneficiarioID             PIC 9(5).
+       01  WS-BeneficiarioNome           PIC A(50).
+       01  WS-BeneficiarioDocumento      PIC X(14).
+       01  WS-BeneficiarioDadosCobranca  PIC X(30).
+       01  WS-FileStatus                 PIC XX.
+       01  WS-ExitFlag                   PIC X VALUE 'N'.
+       01  WS-Prompt                     PIC X(50) VALUE
+           'Continuar? (S/N): '.
+       01  WS-InputChoice                PIC X.
+       01  WS-DocumentoDuplicado         PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM ObterUltimoBeneficiarioID
+           PERFORM CadastroLoop
+           STOP RUN.
+
+       CadastroLoop.
+           DISPLAY 'Cadastro de Beneficiário'
+           DISPLAY '--------------------------'
+           DISPLAY 'Nome do beneficiário: '
+           ACCEPT WS-BeneficiarioNome
+           DISPLAY 'Beneficiário: ' WS-BeneficiarioNome
+
+           DISPLAY 'Identificação (CPF/CNPJ): '
+           ACCEPT WS-BeneficiarioDocumento
+           DISPLAY 'Identificação: ' WS-BeneficiarioDocumento
+
+           DISPLAY 'Dados de cobrança (banco/agência ou chave PIX): '
+           ACCEPT WS-BeneficiarioDadosCobranca
+           DISPLAY 'Dados de cobrança: ' WS-BeneficiarioDadosCobranca
+
+           PERFORM VerificarDocumentoDuplicado
+           IF WS-DocumentoDuplicado = 'Y'
+               DISPLAY 'Erro: identificação já cadastrada para'
+               DISPLAY 'outro beneficiário.'
+           ELSE
+               ADD 1 TO WS-BeneficiarioID
+               MOVE WS-BeneficiarioID TO BeneficiarioID
+               MOVE WS-BeneficiarioNome TO BeneficiarioNome
+               MOVE WS-BeneficiarioDocumento TO BeneficiarioDocumento
+               MOVE WS-BeneficiarioDadosCobranca
+                   TO BeneficiarioDadosCobranca
+               MOVE 'A' TO BeneficiarioStatus
+
+               OPEN EXTEND BeneficiarioFile
+               IF WS-FileStatus = '35'
+                   OPEN OUTPUT BeneficiarioFile
+               END-IF
+               WRITE BeneficiarioRecord
+               CLOSE BeneficiarioFile
+               PERFORM GravarUltimoBeneficiarioID
+               DISPLAY 'Beneficiário cadastrado com sucesso!'
+               DISPLAY 'Número do beneficiário: ' WS-BeneficiarioID
+           END-IF
+
+           DISPLAY WS-Prompt
+           ACCEPT WS-InputChoice
+
+           IF WS-InputChoice = 'N' OR WS-InputChoice = 'n'
+               MOVE 'Y' TO WS-ExitFlag
+           END-IF
+
+           IF WS-ExitFlag = 'N'
+               PERFORM CadastroLoop
+           END-IF.
+
+       VerificarDocumentoDuplicado.
+           MOVE 'N' TO WS-DocumentoDuplicado
+           OPEN INPUT BeneficiarioFile
+           IF WS-FileStatus = '00'
+               PERFORM UNTIL WS-FileStatus = '10'
+                   READ BeneficiarioFile INTO BeneficiarioRecord
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF BeneficiarioDocumento =
+                                   WS-BeneficiarioDocumento
+                               MOVE 'Y' TO WS-DocumentoDuplicado
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BeneficiarioFile
+           END-IF.
+
+       ObterUltimoBeneficiarioID.
+           MOVE 0 TO WS-BeneficiarioID
+           OPEN INPUT BeneficiarioSeqFile
+           IF WS-SeqFileStatus = '00'
+               READ BeneficiarioSeqFile INTO BeneficiarioSeqRecord
+                   NOT AT END
+                       MOVE SeqUltimoBeneficiarioID TO WS-BeneficiarioID
+               END-READ
+               CLOSE BeneficiarioSeqFile
+           END-IF.
+
+       GravarUltimoBeneficiarioID.
+           MOVE WS-BeneficiarioID TO SeqUltimoBeneficiarioID
+           OPEN OUTPUT BeneficiarioSeqFile
+           WRITE BeneficiarioSeqRecord
+           CLOSE BeneficiarioSeqFile.
+
+       END PROGRAM CadastroBeneficiario.
