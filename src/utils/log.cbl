@@ -1,6 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LogUtils.
 
+      *****************************************************************
+      *  LogUtils.cbl - Sub-rotina de registro de log (banco.log).
+      *  Chamada por CALL 'LogUtils' USING LK-LogLevel LK-LogMessage
+      *  pelos programas de transação, que registram uma linha por
+      *  movimentação processada em vez de cada um escrever o arquivo
+      *  de log diretamente.
+      *****************************************************************
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -22,63 +30,31 @@
        01  FileStatus           PIC XX.
        01  CurrentDate          PIC X(10).
        01  CurrentTime          PIC X(8).
-       01  LogLevelValue        PIC X(10).
-       01  LogMessageValue      PIC X(100).
-       01  DateFormat           VALUE 'YYYY-MM-DD'.
-       01  TimeFormat           VALUE 'HH:MM:SS'.
-
-       PROCEDURE DIVISION.
-
-       * Rotina principal de registro de logs
-       WRITE-LOG.
-           ACCEPT CurrentDate FROM DATE.
-           ACCEPT CurrentTime FROM TIME.
-
-           DISPLAY 'Digite o nível de log (DEBUG, INFO, ERROR, FATAL): '.
-           ACCEPT LogLevelValue.
 
-           DISPLAY 'Digite a mensagem do log: '.
-           ACCEPT LogMessageValue.
+       LINKAGE SECTION.
+       01  LK-LogLevel          PIC X(10).
+       01  LK-LogMessage        PIC X(100).
 
-           MOVE CurrentDate TO LogDate.
-           MOVE CurrentTime TO LogTime.
-           MOVE LogLevelValue TO LogLevel.
-           MOVE LogMessageValue TO LogMessage.
+       PROCEDURE DIVISION USING LK-LogLevel LK-LogMessage.
+       BEGIN.
+           PERFORM WRITE-LOG
+           GOBACK.
 
-           OPEN OUTPUT LogFile.
-           WRITE LogRecord.
+      * Rotina principal de registro de logs
+       WRITE-LOG.
+           ACCEPT CurrentDate FROM DATE
+           ACCEPT CurrentTime FROM TIME
+
+           MOVE CurrentDate TO LogDate
+           MOVE CurrentTime TO LogTime
+           MOVE LK-LogLevel TO LogLevel
+           MOVE LK-LogMessage TO LogMessage
+
+           OPEN EXTEND LogFile
+           IF FileStatus = '35'
+               OPEN OUTPUT LogFile
+           END-IF
+           WRITE LogRecord
            CLOSE LogFile.
 
-           DISPLAY 'Log registrado com sucesso.'.
-
-           STOP RUN.
-
-       * Função para gravar erros no log
-       WRITE-ERROR-LOG.
-           MOVE 'ERROR' TO LogLevelValue.
-           MOVE 'Erro no sistema: ' TO LogMessageValue.
-           PERFORM WRITE-LOG.
-           STOP RUN.
-
-       * Função para gravar informações gerais no log
-       WRITE-INFO-LOG.
-           MOVE 'INFO' TO LogLevelValue.
-           MOVE 'Informações do sistema: ' TO LogMessageValue.
-           PERFORM WRITE-LOG.
-           STOP RUN.
-
-       * Função para gravar mensagens de depuração no log
-       WRITE-DEBUG-LOG.
-           MOVE 'DEBUG' TO LogLevelValue.
-           MOVE 'Detalhes de depuração: ' TO LogMessageValue.
-           PERFORM WRITE-LOG.
-           STOP RUN.
-
-       * Função para gravar mensagens fatais no log
-       WRITE-FATAL-LOG.
-           MOVE 'FATAL' TO LogLevelValue.
-           MOVE 'Erro fatal: ' TO LogMessageValue.
-           PERFORM WRITE-LOG.
-           STOP RUN.
-
        END PROGRAM LogUtils.
